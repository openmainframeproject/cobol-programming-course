@@ -0,0 +1,65 @@
+//REPTSTRM JOB (ACCTG),'ACCOUNT REPORT STREAM',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*---------------------------------------------------------------
+//* REPTSTRM -- DRIVES THE FIVE ACCOUNT REPORT PROGRAMS AS ONE
+//* CONDITIONED JOB STREAM.  EACH STEP AFTER STEP010 CARRIES A
+//* COND TEST AGAINST EVERY REPORT STEP THAT RAN BEFORE IT, SO A
+//* BAD RETURN CODE ANYWHERE UPSTREAM BYPASSES EVERY STEP AFTER
+//* IT INSTEAD OF LETTING THEM RUN AGAINST A POSSIBLY-BAD PRIOR
+//* RESULT.  ALL FIVE STEPS READ THE SAME ACCTREC MASTER, SO
+//* NONE OF THEM CAN PRODUCE A TRUSTWORTHY REPORT ONCE AN EARLIER
+//* STEP HAS FLAGGED A PROBLEM WITH IT.
+//*---------------------------------------------------------------
+//STEP010  EXEC PGM=CBL0002
+//STEPLIB  DD   DSN=ACCTG.COBOL.LOADLIB,DISP=SHR
+//PRTLINE  DD   SYSOUT=*
+//ACCTREC  DD   DSN=ACCTG.PROD.ACCTREC,DISP=SHR
+//PARMCARD DD   DSN=ACCTG.PROD.CBL0002.PARMCARD,DISP=SHR
+//SRTWORK  DD   UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//SRTACCT  DD   DSN=&&SRTACCT,DISP=(NEW,DELETE),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//EXCPRINT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP020  EXEC PGM=CBL0004,
+//             COND=(0,NE,STEP010)
+//STEPLIB  DD   DSN=ACCTG.COBOL.LOADLIB,DISP=SHR
+//PRTLINE  DD   SYSOUT=*
+//ACCTREC  DD   DSN=ACCTG.PROD.ACCTREC,DISP=SHR
+//PARMCARD DD   DSN=ACCTG.PROD.CBL0004.PARMCARD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP030  EXEC PGM=CBL0009,
+//             COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD   DSN=ACCTG.COBOL.LOADLIB,DISP=SHR
+//PRTLINE  DD   SYSOUT=*
+//ACCTREC  DD   DSN=ACCTG.PROD.ACCTREC,DISP=SHR
+//PARMCARD DD   DSN=ACCTG.PROD.CBL0009.PARMCARD,DISP=SHR
+//*        NORMAL COMPLETION MEANS CBL0009 FINISHED THE WHOLE FILE,
+//*        SO THE CHECKPOINT IS NO LONGER NEEDED AND IS DELETED; AN
+//*        ABEND LEAVES IT CATLG'D SO A RESTART RUN CAN PICK IT UP
+//CHKPOINT DD   DSN=ACCTG.PROD.CBL0009.CHKPOINT,
+//             DISP=(NEW,DELETE,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP040  EXEC PGM=CBL0012,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030))
+//STEPLIB  DD   DSN=ACCTG.COBOL.LOADLIB,DISP=SHR
+//PRTLINE  DD   SYSOUT=*
+//ACCTREC  DD   DSN=ACCTG.PROD.ACCTREC,DISP=SHR
+//PARMCARD DD   DSN=ACCTG.PROD.CBL0012.PARMCARD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP050  EXEC PGM=CBL0106,
+//             COND=((0,NE,STEP010),(0,NE,STEP020),(0,NE,STEP030),
+//             (0,NE,STEP040))
+//STEPLIB  DD   DSN=ACCTG.COBOL.LOADLIB,DISP=SHR
+//PRTLINE  DD   SYSOUT=*
+//ACCTREC  DD   DSN=ACCTG.PROD.ACCTREC,DISP=SHR
+//PARMCARD DD   DSN=ACCTG.PROD.CBL0106.PARMCARD,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
