@@ -0,0 +1,224 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBLDB26
+       AUTHOR.        Otto B. Relational
+      *--------------------
+      *    CBLDB26 is the online counterpart to CBLDB22's GET-ALL/
+      *    GET-SPECIFIC batch lookup: a pseudo-conversational CICS
+      *    transaction that takes one inquiry straight off the
+      *    terminal -- an account number or a surname -- and returns
+      *    an answer to the same screen instead of waiting for the
+      *    next RECIN batch window.  GET-ALL has no online equivalent
+      *    here; listing every account to a 3270 screen isn't a
+      *    sensible interactive answer to "who is this caller", so
+      *    this transaction only wraps the two single-account lookups.
+      *    CUR-SURNAME is declared exactly like CBLDB22's CUR2; CUR-
+      *    ACCTNO is new, keyed on ACCTNO instead of SURNAME, for a
+      *    caller who already has their account number in hand.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+      *-------------
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * STRUCTURE FOR THE TERMINAL INQUIRY                *
+      *****************************************************
+       01  INQUIRY-INPUT.
+           05  INQ-KEY-TYPE       PIC X(01).
+               88  INQ-BY-ACCTNO      VALUE 'A'.
+               88  INQ-BY-SURNAME      VALUE 'S'.
+           05  INQ-KEY-VALUE      PIC X(20).
+           05  FILLER             PIC X(59).
+       77  INQUIRY-LENGTH         PIC S9(4) COMP VALUE +80.
+       77  CARD-VALID-SWITCH      PIC X          VALUE 'Y'.
+               88  CARD-IS-VALID              VALUE 'Y'.
+      *****************************************************
+      * ONE LINE OF ANSWER SENT BACK TO THE TERMINAL       *
+      *****************************************************
+       01  RESPONSE-LINE.
+           05  ACCT-NO-O          PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCT-LIMIT-O       PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCT-BALANCE-O     PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCT-LASTN-O       PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCT-FIRSTN-O      PIC X(15).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCT-COMMENT-O     PIC X(50).
+       77  RESPONSE-LENGTH        PIC S9(4) COMP VALUE ZERO.
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA                             *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+      *****************************************************
+      * SQL DECLARATION FOR VIEW ACCOUNTS                 *
+      *****************************************************
+                EXEC SQL DECLARE Z#####T TABLE
+                        (ACCTNO     CHAR(8)  NOT NULL,
+                         LIMIT      DECIMAL(9,2)     ,
+                         BALANCE    DECIMAL(9,2)     ,
+                         SURNAME    CHAR(20) NOT NULL,
+                         FIRSTN     CHAR(15) NOT NULL,
+                         ADDRESS1   CHAR(25) NOT NULL,
+                         ADDRESS2   CHAR(20) NOT NULL,
+                         ADDRESS3   CHAR(15) NOT NULL,
+                         RESERVED   CHAR(7)  NOT NULL,
+                         COMMENTS   CHAR(50) NOT NULL)
+                         END-EXEC.
+      *****************************************************
+      * SQL CURSORS                                       *
+      *****************************************************
+                EXEC SQL DECLARE CUR-ACCTNO  CURSOR FOR
+                         SELECT *
+                         FROM   Z#####T
+                         WHERE  ACCTNO = :INQ-KEY-VALUE
+                      END-EXEC.
+      *
+                EXEC SQL DECLARE CUR-SURNAME CURSOR FOR
+                         SELECT *
+                         FROM   Z#####T
+                         WHERE  SURNAME = :INQ-KEY-VALUE
+                      END-EXEC.
+      *****************************************************
+      * STRUCTURE FOR CUSTOMER RECORD                     *
+      *****************************************************
+       01 CUSTOMER-RECORD.
+          02 ACCT-NO            PIC X(8).
+          02 ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+          02 ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+          02 ACCT-LASTN         PIC X(20).
+          02 ACCT-FIRSTN        PIC X(15).
+          02 ACCT-ADDR1         PIC X(25).
+          02 ACCT-ADDR2         PIC X(20).
+          02 ACCT-ADDR3         PIC X(15).
+          02 ACCT-RSRVD         PIC X(7).
+          02 ACCT-COMMENT       PIC X(50).
+      *****************************************************
+      * DECLARATIONS FOR SQL ERROR HANDLING                *
+      *****************************************************
+       01 UD-ERROR-MESSAGE      PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *------------------
+      *****************************************************
+      * MAIN PROGRAM ROUTINE -- ONE INQUIRY, ONE ANSWER,   *
+      * THEN THE TASK ENDS; NO CONVERSATIONAL STATE IS     *
+      * CARRIED ACROSS SCREENS SO THERE IS NO COMMAREA     *
+      *****************************************************
+       PROG-START.
+                MOVE LENGTH OF RESPONSE-LINE TO RESPONSE-LENGTH.
+                EXEC CICS RECEIVE
+                     INTO(INQUIRY-INPUT)
+                     LENGTH(INQUIRY-LENGTH)
+                END-EXEC.
+                PERFORM VALIDATE-INQUIRY.
+                IF CARD-IS-VALID
+                   IF INQ-BY-ACCTNO
+                      PERFORM LOOKUP-BY-ACCTNO
+                   ELSE
+                      PERFORM LOOKUP-BY-SURNAME
+                   END-IF
+                ELSE
+                   PERFORM SEND-INVALID-INQUIRY
+                END-IF.
+       PROG-END.
+                EXEC CICS RETURN END-EXEC.
+      *
+      * THE FIRST BYTE MUST BE 'A' (ACCOUNT NUMBER LOOKUP) OR 'S'
+      * (SURNAME LOOKUP) AND THE KEY VALUE MAY NOT BE BLANK -- AN
+      * INQUIRY FAILING EITHER CHECK IS REJECTED BACK TO THE
+      * TERMINAL RATHER THAN SENT TO A CURSOR AS A SEARCH VALUE
+       VALIDATE-INQUIRY.
+                MOVE 'Y' TO CARD-VALID-SWITCH.
+                IF INQ-KEY-VALUE = SPACES
+                   MOVE 'N' TO CARD-VALID-SWITCH
+                ELSE
+                   IF NOT INQ-BY-ACCTNO AND NOT INQ-BY-SURNAME
+                      MOVE 'N' TO CARD-VALID-SWITCH
+                   END-IF
+                END-IF.
+      *
+       LOOKUP-BY-ACCTNO.
+                EXEC SQL OPEN CUR-ACCTNO END-EXEC.
+                IF SQLCODE NOT = 0
+                   MOVE 'OPEN CUR-ACCTNO' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                EXEC SQL FETCH CUR-ACCTNO INTO :CUSTOMER-RECORD
+                     END-EXEC.
+                IF SQLCODE = 100
+                   PERFORM SEND-NOT-FOUND
+                ELSE
+                   PERFORM SEND-ANSWER
+                END-IF.
+                EXEC SQL CLOSE CUR-ACCTNO END-EXEC.
+                EXEC SQL COMMIT END-EXEC.
+      *
+       LOOKUP-BY-SURNAME.
+                EXEC SQL OPEN CUR-SURNAME END-EXEC.
+                IF SQLCODE NOT = 0
+                   MOVE 'OPEN CUR-SURNAME' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                EXEC SQL FETCH CUR-SURNAME INTO :CUSTOMER-RECORD
+                     END-EXEC.
+                IF SQLCODE = 100
+                   PERFORM SEND-NOT-FOUND
+                ELSE
+                   PERFORM SEND-ANSWER
+                END-IF.
+                EXEC SQL CLOSE CUR-SURNAME END-EXEC.
+                EXEC SQL COMMIT END-EXEC.
+      *
+       SEND-ANSWER.
+                MOVE  ACCT-NO      TO  ACCT-NO-O.
+                MOVE  ACCT-LIMIT   TO  ACCT-LIMIT-O.
+                MOVE  ACCT-BALANCE TO  ACCT-BALANCE-O.
+                MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.
+                MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.
+                EXEC CICS SEND TEXT
+                     FROM(RESPONSE-LINE)
+                     LENGTH(RESPONSE-LENGTH)
+                     ERASE
+                END-EXEC.
+      *
+       SEND-NOT-FOUND.
+                MOVE SPACES             TO RESPONSE-LINE.
+                MOVE '*NOTFOUND*'       TO ACCT-NO-O.
+                MOVE INQ-KEY-VALUE      TO ACCT-LASTN-O.
+                EXEC CICS SEND TEXT
+                     FROM(RESPONSE-LINE)
+                     LENGTH(RESPONSE-LENGTH)
+                     ERASE
+                END-EXEC.
+      *
+       SEND-INVALID-INQUIRY.
+                MOVE SPACES             TO RESPONSE-LINE.
+                MOVE '*INVALID*'        TO ACCT-NO-O.
+                MOVE 'KEY MUST START WITH A OR S, VALUE NOT BLANK'
+                                         TO ACCT-COMMENT-O.
+                EXEC CICS SEND TEXT
+                     FROM(RESPONSE-LINE)
+                     LENGTH(RESPONSE-LENGTH)
+                     ERASE
+                END-EXEC.
+      *
+       SQL-ERROR-HANDLING.
+           EXEC CICS SEND TEXT
+                FROM(UD-ERROR-MESSAGE)
+                LENGTH(80)
+                ERASE
+           END-EXEC.
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              EXEC CICS RETURN END-EXEC
+           END-IF.
+      *
