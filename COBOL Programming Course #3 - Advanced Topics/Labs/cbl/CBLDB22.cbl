@@ -45,6 +45,8 @@
                02  FILLER             PIC X(55).                        00246000
        77  INPUT-SWITCH        PIC X          VALUE  'Y'.               00247000
                88  NOMORE-INPUT               VALUE  'N'.               00248000
+       77  CARD-VALID-SWITCH   PIC X          VALUE  'Y'.                00248100
+               88  CARD-IS-VALID              VALUE  'Y'.                00248200
       *****************************************************             00250000
       * SQL INCLUDE FOR SQLCA                             *             00260000
       *****************************************************             00270000
@@ -67,11 +69,11 @@
       *****************************************************             00440000
       * SQL CURSORS                                       *             00450000
       *****************************************************             00460000
-                EXEC SQL DECLARE CUR1  CURSOR FOR                       00470000
+                EXEC SQL DECLARE CUR1  CURSOR WITH HOLD FOR              00470000
                          SELECT * FROM Z#####T                          00480000
                      END-EXEC.                                          00490000
       *                                                                 00490100
-                EXEC SQL DECLARE CUR2  CURSOR FOR                       00491000
+                EXEC SQL DECLARE CUR2  CURSOR WITH HOLD FOR              00491000
                          SELECT *                                       00492000
                          FROM   Z#####T                                 00493000
                          WHERE  SURNAME = :LNAME                        00494000
@@ -90,6 +92,12 @@
           02 ACCT-ADDR3         PIC X(15).                              00610000
           02 ACCT-RSRVD         PIC X(7).                               00620000
           02 ACCT-COMMENT       PIC X(50).                              00630000
+      *****************************************************             00631000
+      * COMMIT-POINT CONTROL                              *             00632000
+      *****************************************************             00633000
+       01 COMMIT-CONTROL.                                                00634000
+          02 COMMIT-INTERVAL    PIC S9(5) COMP VALUE +25.                00635000
+          02 FETCH-COUNT        PIC S9(5) COMP VALUE ZERO.                00636000
                                                                         00640000
        PROCEDURE DIVISION.                                              00650000
       *------------------                                               00660000
@@ -107,12 +115,34 @@
                 GOBACK.                                                 00750002
       *                                                                 00751000
        PROCESS-INPUT.                                                   00760000
-                IF LNAME = '*'                                          00770000
-                   PERFORM GET-ALL                                      00780000
-                ELSE                                                    00790000
-                   PERFORM GET-SPECIFIC.                                00800000
+                PERFORM VALIDATE-CARD.                                   00761000
+                IF CARD-IS-VALID                                         00762000
+                   IF LNAME = '*'                                        00770000
+                      PERFORM GET-ALL                                    00780000
+                   ELSE                                                  00790000
+                      PERFORM GET-SPECIFIC                                00800000
+                   END-IF                                                00801000
+                ELSE                                                     00802000
+                   PERFORM REJECT-CARD                                   00803000
+                END-IF                                                   00804000
                 READ RECIN  RECORD INTO IOAREA                          00810000
                    AT END MOVE 'N' TO INPUT-SWITCH.                     00820000
+      *                                                                 00821100
+      * A SEARCH CARD MUST BE '*' (MEANING "LIST ALL") OR A SURNAME     00821200
+      * MADE UP OF LETTERS AND SPACES ONLY - A BLANK CARD OR ONE WITH   00821300
+      * DIGITS OR SPECIAL CHARACTERS IS REJECTED RATHER THAN SENT TO    00821400
+      * THE CURSOR AS A SEARCH VALUE                                    00821500
+       VALIDATE-CARD.                                                    00821600
+                MOVE 'Y' TO CARD-VALID-SWITCH.                           00821700
+                IF LNAME = SPACES                                        00821800
+                   MOVE 'N' TO CARD-VALID-SWITCH                         00821900
+                ELSE                                                     00822000
+                   IF LNAME NOT = '*'                                    00822100
+                      IF LNAME IS NOT ALPHABETIC                         00822200
+                         MOVE 'N' TO CARD-VALID-SWITCH                   00822300
+                      END-IF                                             00822400
+                   END-IF                                                00822500
+                END-IF.                                                  00822600
       *                                                                 00821000
        GET-ALL.                                                         00830000
                 EXEC SQL OPEN CUR1  END-EXEC.                           00840000
@@ -120,10 +150,12 @@
                    PERFORM PRINT-ALL                                    00860000
                      UNTIL SQLCODE IS NOT EQUAL TO ZERO.                00870000
                 EXEC SQL CLOSE CUR1  END-EXEC.                          00880000
+                EXEC SQL COMMIT END-EXEC.                                00880050
       *                                                                 00880100
        PRINT-ALL.                                                       00881000
                 PERFORM PRINT-A-LINE.                                   00882000
                 EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.    00883000
+                PERFORM COMMIT-POINT.                                    00883050
       *                                                                 00883100
        GET-SPECIFIC.                                                    00884000
                 EXEC SQL OPEN  CUR2  END-EXEC.                          00885000
@@ -131,10 +163,12 @@
                    PERFORM PRINT-SPECIFIC                               00887000
                      UNTIL SQLCODE IS NOT EQUAL TO ZERO.                00888000
                 EXEC SQL CLOSE CUR2  END-EXEC.                          00889000
+                EXEC SQL COMMIT END-EXEC.                                00889050
       *                                                                 00889100
        PRINT-SPECIFIC.                                                  00889200
                 PERFORM PRINT-A-LINE.                                   00889300
                 EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.    00889400
+                PERFORM COMMIT-POINT.                                    00889450
       *                                                                 00889500
        PRINT-A-LINE.                                                    00890000
                 MOVE  ACCT-NO      TO  ACCT-NO-O.                       00900000
@@ -144,3 +178,22 @@
                 MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.                   00940000
                 MOVE  ACCT-COMMENT TO  ACCT-COMMENT-O.                  00950000
                 WRITE REPREC AFTER ADVANCING 2 LINES.                   00960000
+      *                                                                 00960100
+      * COMMIT EVERY N FETCHES SO A LONG CURSOR LOOP DOES NOT HOLD      00960200
+      * LOCKS OR LOG SPACE FOR THE ENTIRE RUN                           00960300
+       COMMIT-POINT.                                                    00960400
+                ADD 1 TO FETCH-COUNT.                                    00960500
+                IF FETCH-COUNT >= COMMIT-INTERVAL                        00960600
+                   EXEC SQL COMMIT END-EXEC                              00960700
+                   MOVE ZERO TO FETCH-COUNT                              00960800
+                END-IF.                                                  00960900
+      *                                                                 00961000
+      * LIST A REJECTED SEARCH CARD ON THE REPORT INSTEAD OF RUNNING    00961100
+      * IT AGAINST THE CURSOR                                           00961200
+       REJECT-CARD.                                                      00961300
+                MOVE SPACES        TO REPREC.                            00961400
+                MOVE '*INVALID*'   TO ACCT-NO-O.                         00961500
+                MOVE LNAME         TO ACCT-LASTN-O.                      00961600
+                MOVE 'REJECTED - BLANK OR NON-ALPHABETIC SEARCH CARD'    00961700
+                                   TO ACCT-COMMENT-O.                    00961800
+                WRITE REPREC AFTER ADVANCING 2 LINES.                    00961900
