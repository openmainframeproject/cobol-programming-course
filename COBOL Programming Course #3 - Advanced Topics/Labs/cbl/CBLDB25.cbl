@@ -0,0 +1,309 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBLDB25
+       AUTHOR.        Otto B. Relational
+      *--------------------
+      *    CBLDB25 applies a stream of insert/update/delete
+      *    maintenance transactions (MAINTIN) against the Z#####T
+      *    DB2 mirror, one SQL statement per transaction, and lists
+      *    the outcome of each on REPOUT.  MAINTIN transactions do
+      *    not carry the address/comment fields the table also has;
+      *    an INSERT leaves those columns blank/zero, matching the
+      *    fields this program's caller actually maintains.
+      *
+      *    Every transaction, applied or rejected, is also logged to
+      *    AUDITOUT with a timestamp -- a permanent record of what was
+      *    attempted against the mirror, kept separately from REPOUT
+      *    since a print listing is not something later programs or
+      *    auditors should have to parse.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPOUT
+                  ASSIGN TO UT-S-REPORT.
+           SELECT MAINT-IN
+                  ASSIGN TO DA-S-MAINTIN.
+           SELECT AUDIT-TRAIL
+                  ASSIGN TO UT-S-AUDITOUT.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  REPOUT
+               RECORD CONTAINS 120 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REPREC.
+       01  REPREC.
+           05  ACCT-NO-O          PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FUNCTION-O         PIC X(9).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  RESULT-O           PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  SQLCODE-O          PIC -(5)9.
+           05  FILLER             PIC X(71) VALUE SPACES.
+      *
+       FD  MAINT-IN RECORDING MODE F.
+       01  MAINT-REC.
+           05  MAINT-FUNCTION     PIC X(1).
+               88  MAINT-INSERT      VALUE 'I'.
+               88  MAINT-UPDATE      VALUE 'U'.
+               88  MAINT-DELETE      VALUE 'D'.
+           05  MAINT-ACCT-NO      PIC X(8).
+           05  MAINT-LIMIT        PIC 9(7)V99.
+           05  MAINT-BALANCE      PIC 9(7)V99.
+           05  MAINT-LASTN        PIC X(20).
+           05  MAINT-FIRSTN       PIC X(15).
+           05  FILLER             PIC X(18).
+      *
+      *    AUDIT-TRAIL -- one record per maintenance transaction
+      *    attempted, applied or not, with the timestamp it was
+      *    processed at.
+       FD  AUDIT-TRAIL RECORDING MODE F.
+       01  AUDIT-REC.
+           05  AUD-TIMESTAMP      PIC X(16).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-ACCT-NO        PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-FUNCTION       PIC X(9).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-RESULT         PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  AUD-SQLCODE        PIC -(5)9.
+           05  FILLER             PIC X(17) VALUE SPACES.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA                             *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+      *****************************************************
+      * SQL DECLARATION FOR VIEW ACCOUNTS                 *
+      *****************************************************
+                EXEC SQL DECLARE Z#####T TABLE
+                        (ACCTNO     CHAR(8)  NOT NULL,
+                         LIMIT      DECIMAL(9,2)     ,
+                         BALANCE    DECIMAL(9,2)     ,
+                         SURNAME    CHAR(20) NOT NULL,
+                         FIRSTN     CHAR(15) NOT NULL,
+                         ADDRESS1   CHAR(25) NOT NULL,
+                         ADDRESS2   CHAR(20) NOT NULL,
+                         ADDRESS3   CHAR(15) NOT NULL,
+                         RESERVED   CHAR(7)  NOT NULL,
+                         COMMENTS   CHAR(50) NOT NULL)
+                         END-EXEC.
+      *****************************************************
+      * HOST VARIABLES FOR THE MAINTENANCE TRANSACTION    *
+      *****************************************************
+       01 DB-CUSTOMER-RECORD.
+          02 DB-ACCT-NO         PIC X(8).
+          02 DB-ACCT-LIMIT      PIC S9(7)V99 COMP-3.
+          02 DB-ACCT-BALANCE    PIC S9(7)V99 COMP-3.
+          02 DB-LASTN           PIC X(20).
+          02 DB-FIRSTN          PIC X(15).
+          02 DB-ADDR1           PIC X(25) VALUE SPACES.
+          02 DB-ADDR2           PIC X(20) VALUE SPACES.
+          02 DB-ADDR3           PIC X(15) VALUE SPACES.
+          02 DB-RSRVD           PIC X(7)  VALUE SPACES.
+          02 DB-COMMENT         PIC X(50) VALUE SPACES.
+      *****************************************************
+      * MAINTENANCE CONTROL FLAGS AND COUNTERS            *
+      *****************************************************
+       01  FLAGS.
+           05  MAINT-EOF-FLAG     PIC X VALUE 'N'.
+               88  NO-MORE-MAINT      VALUE 'Y'.
+      *
+       01  MAINT-COUNTS.
+           05  INSERTS-DONE       PIC S9(7) COMP-3 VALUE ZERO.
+           05  UPDATES-DONE       PIC S9(7) COMP-3 VALUE ZERO.
+           05  DELETES-DONE       PIC S9(7) COMP-3 VALUE ZERO.
+           05  MAINT-REJECTED     PIC S9(7) COMP-3 VALUE ZERO.
+      *****************************************************
+      * COMMIT-POINT CONTROL                              *
+      *****************************************************
+       01  COMMIT-CONTROL.
+           05  COMMIT-INTERVAL    PIC S9(5) COMP VALUE +25.
+           05  MAINT-SINCE-COMMIT PIC S9(5) COMP VALUE ZERO.
+      *****************************************************
+      * CURRENT DATE/TIME FOR THE AUDIT TRAIL TIMESTAMP   *
+      *****************************************************
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+
+       PROCEDURE DIVISION.
+      *------------------
+
+      *****************************************************
+      * MAIN PROGRAM ROUTINE                              *
+      *****************************************************
+       PROG-START.
+                OPEN INPUT  MAINT-IN.
+                OPEN OUTPUT REPOUT.
+                OPEN OUTPUT AUDIT-TRAIL.
+                PERFORM READ-MAINT.
+                PERFORM APPLY-MAINT
+                     UNTIL NO-MORE-MAINT.
+       PROG-END.
+                EXEC SQL COMMIT END-EXEC.
+                DISPLAY 'CBLDB25: INSERTS  = ' INSERTS-DONE.
+                DISPLAY 'CBLDB25: UPDATES  = ' UPDATES-DONE.
+                DISPLAY 'CBLDB25: DELETES  = ' DELETES-DONE.
+                DISPLAY 'CBLDB25: REJECTED = ' MAINT-REJECTED.
+                CLOSE MAINT-IN.
+                CLOSE REPOUT.
+                CLOSE AUDIT-TRAIL.
+                GOBACK.
+      *****************************************************
+      * APPLY ONE MAINTENANCE TRANSACTION                 *
+      *****************************************************
+       APPLY-MAINT.
+                IF MAINT-INSERT
+                   PERFORM DO-INSERT
+                ELSE
+                   IF MAINT-UPDATE
+                      PERFORM DO-UPDATE
+                   ELSE
+                      IF MAINT-DELETE
+                         PERFORM DO-DELETE
+                      ELSE
+                         PERFORM REJECT-MAINT
+                      END-IF
+                   END-IF
+                END-IF
+                PERFORM READ-MAINT.
+      *****************************************************
+      * INSERT, UPDATE, DELETE AGAINST THE MIRROR         *
+      *****************************************************
+       DO-INSERT.
+                MOVE MAINT-ACCT-NO  TO DB-ACCT-NO.
+                MOVE MAINT-LIMIT    TO DB-ACCT-LIMIT.
+                MOVE MAINT-BALANCE  TO DB-ACCT-BALANCE.
+                MOVE MAINT-LASTN    TO DB-LASTN.
+                MOVE MAINT-FIRSTN   TO DB-FIRSTN.
+                EXEC SQL
+                   INSERT INTO Z#####T
+                      (ACCTNO, LIMIT, BALANCE, SURNAME, FIRSTN,
+                       ADDRESS1, ADDRESS2, ADDRESS3, RESERVED,
+                       COMMENTS)
+                   VALUES
+                      (:DB-ACCT-NO, :DB-ACCT-LIMIT, :DB-ACCT-BALANCE,
+                       :DB-LASTN, :DB-FIRSTN, :DB-ADDR1, :DB-ADDR2,
+                       :DB-ADDR3, :DB-RSRVD, :DB-COMMENT)
+                END-EXEC.
+                IF SQLCODE = 0
+                   ADD 1 TO INSERTS-DONE
+                   PERFORM LOG-MAINT-RESULT
+                ELSE
+                   ADD 1 TO MAINT-REJECTED
+                   PERFORM LOG-MAINT-RESULT
+                END-IF
+                PERFORM COMMIT-POINT.
+      *
+       DO-UPDATE.
+                MOVE MAINT-ACCT-NO  TO DB-ACCT-NO.
+                MOVE MAINT-LIMIT    TO DB-ACCT-LIMIT.
+                MOVE MAINT-BALANCE  TO DB-ACCT-BALANCE.
+                MOVE MAINT-LASTN    TO DB-LASTN.
+                MOVE MAINT-FIRSTN   TO DB-FIRSTN.
+                EXEC SQL
+                   UPDATE Z#####T
+                      SET LIMIT    = :DB-ACCT-LIMIT,
+                          BALANCE  = :DB-ACCT-BALANCE,
+                          SURNAME  = :DB-LASTN,
+                          FIRSTN   = :DB-FIRSTN
+                    WHERE ACCTNO   = :DB-ACCT-NO
+                END-EXEC.
+                IF SQLCODE = 0
+                   ADD 1 TO UPDATES-DONE
+                   PERFORM LOG-MAINT-RESULT
+                ELSE
+                   ADD 1 TO MAINT-REJECTED
+                   PERFORM LOG-MAINT-RESULT
+                END-IF
+                PERFORM COMMIT-POINT.
+      *
+       DO-DELETE.
+                MOVE MAINT-ACCT-NO  TO DB-ACCT-NO.
+                EXEC SQL
+                   DELETE FROM Z#####T
+                    WHERE ACCTNO = :DB-ACCT-NO
+                END-EXEC.
+                IF SQLCODE = 0
+                   ADD 1 TO DELETES-DONE
+                   PERFORM LOG-MAINT-RESULT
+                ELSE
+                   ADD 1 TO MAINT-REJECTED
+                   PERFORM LOG-MAINT-RESULT
+                END-IF
+                PERFORM COMMIT-POINT.
+      *
+       REJECT-MAINT.
+                ADD 1 TO MAINT-REJECTED.
+                MOVE MAINT-ACCT-NO     TO ACCT-NO-O.
+                MOVE 'UNKNOWN'         TO FUNCTION-O.
+                MOVE 'BAD FUNCTION CODE' TO RESULT-O.
+                MOVE ZERO              TO SQLCODE-O.
+                WRITE REPREC AFTER ADVANCING 1 LINES.
+                PERFORM WRITE-AUDIT-RECORD.
+      *****************************************************
+      * LOG THE OUTCOME OF ONE MAINTENANCE TRANSACTION    *
+      *****************************************************
+       LOG-MAINT-RESULT.
+                MOVE MAINT-ACCT-NO TO ACCT-NO-O.
+                EVALUATE TRUE
+                   WHEN MAINT-INSERT MOVE 'INSERT'   TO FUNCTION-O
+                   WHEN MAINT-UPDATE MOVE 'UPDATE'   TO FUNCTION-O
+                   WHEN MAINT-DELETE MOVE 'DELETE'   TO FUNCTION-O
+                END-EVALUATE.
+                IF SQLCODE = 0
+                   MOVE 'APPLIED'      TO RESULT-O
+                ELSE
+                   MOVE 'SQL ERROR'    TO RESULT-O
+                END-IF
+                MOVE SQLCODE TO SQLCODE-O.
+                WRITE REPREC AFTER ADVANCING 1 LINES.
+                PERFORM WRITE-AUDIT-RECORD.
+      *****************************************************
+      * APPEND ONE RECORD TO THE AUDIT TRAIL, STAMPED WITH *
+      * THE CURRENT DATE AND TIME                          *
+      *****************************************************
+       WRITE-AUDIT-RECORD.
+                MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+                MOVE WS-CURRENT-DATE-DATA  TO AUD-TIMESTAMP.
+                MOVE ACCT-NO-O             TO AUD-ACCT-NO.
+                MOVE FUNCTION-O            TO AUD-FUNCTION.
+                MOVE RESULT-O              TO AUD-RESULT.
+                MOVE SQLCODE-O             TO AUD-SQLCODE.
+                WRITE AUDIT-REC.
+      *****************************************************
+      * COMMIT EVERY N TRANSACTIONS SO A LONG MAINTENANCE *
+      * RUN DOES NOT HOLD LOCKS OR LOG SPACE THROUGHOUT   *
+      *****************************************************
+       COMMIT-POINT.
+                ADD 1 TO MAINT-SINCE-COMMIT.
+                IF MAINT-SINCE-COMMIT >= COMMIT-INTERVAL
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE ZERO TO MAINT-SINCE-COMMIT
+                END-IF.
+      *****************************************************
+      * SEQUENTIAL READ OF THE MAINTENANCE TRANSACTIONS   *
+      *****************************************************
+       READ-MAINT.
+           READ MAINT-IN
+               AT END SET NO-MORE-MAINT TO TRUE
+           END-READ.
