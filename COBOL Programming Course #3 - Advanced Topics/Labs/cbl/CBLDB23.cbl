@@ -44,10 +44,21 @@
        01  IOAREA.                                                      
                02  STATE              PIC X(25).                        
                02  FILLER             PIC X(55).                        
-       77  INPUT-SWITCH        PIC X          VALUE  'Y'.               
-               88  NOMORE-INPUT               VALUE  'N'.               
-      *****************************************************             
-      * SQL INCLUDE FOR SQLCA                             *             
+       77  INPUT-SWITCH        PIC X          VALUE  'Y'.
+               88  NOMORE-INPUT               VALUE  'N'.
+       77  CARD-VALID-SWITCH   PIC X          VALUE  'Y'.
+               88  CARD-IS-VALID              VALUE  'Y'.
+       77  STATE-FOUND-SWITCH  PIC X          VALUE  'N'.
+               88  STATE-IS-FOUND             VALUE  'Y'.
+      *****************************************************
+      * VALID-STATE-TABLE -- the 50 USA state names STATE is
+      * checked against when it is not '*' (list-all); see
+      * STATETBL.
+      *****************************************************
+       01  VALID-STATE-TABLE.
+           COPY STATETBL.
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA                             *
       *****************************************************             
                 EXEC SQL INCLUDE SQLCA  END-EXEC.                       
       *****************************************************             
@@ -68,14 +79,14 @@
       *****************************************************             
       * SQL CURSORS                                       *             
       *****************************************************             
-                EXEC SQL DECLARE CUR1  CURSOR FOR                       
-                         SELECT * FROM Z#####T                          
-                     END-EXEC.                                          
-                EXEC SQL DECLARE CUR2  CURSOR FOR                       
-                         SELECT *                                       
-                         FROM   Z#####T                                 
-                         WHERE  ADDRESS3 = :STATE                       
-                      END-EXEC.                                         
+                EXEC SQL DECLARE CUR1  CURSOR WITH HOLD FOR
+                         SELECT * FROM Z#####T
+                     END-EXEC.
+                EXEC SQL DECLARE CUR2  CURSOR WITH HOLD FOR
+                         SELECT *
+                         FROM   Z#####T
+                         WHERE  ADDRESS3 = :STATE
+                      END-EXEC.
       *****************************************************             
       * STRUCTURE FOR CUSTOMER RECORD                     *             
       *****************************************************             
@@ -90,12 +101,19 @@
           02 ACCT-ADDR3         PIC X(15).                              
           02 ACCT-RSRVD         PIC X(7).                               
           02 ACCT-COMMENT       PIC X(50).                              
+      *****************************************************
+      * COMMIT-POINT CONTROL                              *
+      *****************************************************
+       01 COMMIT-CONTROL.
+          02 COMMIT-INTERVAL    PIC S9(5) COMP VALUE +25.
+          02 FETCH-COUNT        PIC S9(5) COMP VALUE ZERO.
                                                                         
        PROCEDURE DIVISION.                                              
       *------------------                                               
-       PROG-START.                                                      
-                OPEN INPUT  CARDIN.                                     
-                OPEN OUTPUT REPOUT.                                     
+       PROG-START.
+                PERFORM INIT-STATE-TABLE.
+                OPEN INPUT  CARDIN.
+                OPEN OUTPUT REPOUT.
                 READ CARDIN RECORD INTO IOAREA                          
                    AT END MOVE 'N' TO INPUT-SWITCH.                     
                 PERFORM PROCESS-INPUT                                   
@@ -104,34 +122,150 @@
                 CLOSE CARDIN                                            
                       REPOUT.                                           
                 GOBACK.                                                 
-       PROCESS-INPUT.                                                   
-                IF STATE = '*'                                          
-                   PERFORM GET-ALL                                      
-                ELSE                                                    
-                   PERFORM GET-SPECIFIC.                                
-                READ CARDIN RECORD INTO IOAREA                          
-                   AT END MOVE 'N' TO INPUT-SWITCH.                     
-       GET-ALL.                                                         
+       PROCESS-INPUT.
+                PERFORM VALIDATE-CARD.
+                IF CARD-IS-VALID
+                   IF STATE = '*'
+                      PERFORM GET-ALL
+                   ELSE
+                      PERFORM GET-SPECIFIC
+                   END-IF
+                ELSE
+                   PERFORM REJECT-CARD
+                END-IF
+                READ CARDIN RECORD INTO IOAREA
+                   AT END MOVE 'N' TO INPUT-SWITCH.
+      *
+      * A SEARCH CARD MUST BE '*' (MEANING "LIST ALL") OR ONE OF THE
+      * 50 RECOGNIZED USA STATE NAMES - A BLANK CARD, ONE WITH DIGITS
+      * OR SPECIAL CHARACTERS, OR A NAME NOT FOUND IN
+      * VALID-STATE-TABLE IS REJECTED RATHER THAN SENT TO THE CURSOR
+      * AS A SEARCH VALUE
+       VALIDATE-CARD.
+                MOVE 'Y' TO CARD-VALID-SWITCH.
+                IF STATE = SPACES
+                   MOVE 'N' TO CARD-VALID-SWITCH
+                ELSE
+                   IF STATE NOT = '*'
+                      IF STATE IS NOT ALPHABETIC
+                         MOVE 'N' TO CARD-VALID-SWITCH
+                      ELSE
+                         PERFORM VALIDATE-STATE
+                         IF NOT STATE-IS-FOUND
+                            MOVE 'N' TO CARD-VALID-SWITCH
+                         END-IF
+                      END-IF
+                   END-IF
+                END-IF.
+      *
+      * VALIDATE-STATE -- looks STATE up in VALID-STATE-TABLE, the
+      * same table-search shape ACCTEDIT uses to check USA-STATE.
+       VALIDATE-STATE.
+                MOVE 'N' TO STATE-FOUND-SWITCH.
+                PERFORM VARYING VS-IDX FROM 1 BY 1
+                   UNTIL VS-IDX > 50
+                   IF VS-NAME (VS-IDX) = STATE
+                      MOVE 'Y' TO STATE-FOUND-SWITCH
+                      SET VS-IDX TO 50
+                   END-IF
+                END-PERFORM.
+       GET-ALL.
                 EXEC SQL OPEN CUR1  END-EXEC.                           
                 EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.    
                    PERFORM PRINT-ALL                                    
                      UNTIL SQLCODE IS NOT EQUAL TO ZERO.                
-                EXEC SQL CLOSE CUR1  END-EXEC.                          
-       PRINT-ALL.                                                       
-                PERFORM PRINT-A-LINE.                                   
-                EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.    
-       GET-SPECIFIC.                                                    
-                EXEC SQL OPEN  CUR2  END-EXEC.                          
-                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.    
-                   PERFORM PRINT-SPECIFIC                               
-                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.                
-                EXEC SQL CLOSE CUR2  END-EXEC.                          
-       PRINT-SPECIFIC.                                                  
-                PERFORM PRINT-A-LINE.                                   
-                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.    
-       PRINT-A-LINE.                                                    
-                MOVE  ACCT-NO      TO  ACCT-NO-O.                       
-                MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.                    
-                MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.                   
-                MOVE  ACCT-ADDR3   TO  ACCT-ADDR3-O.                    
-                WRITE REPREC AFTER ADVANCING 2 LINES.                   
+                EXEC SQL CLOSE CUR1  END-EXEC.
+                EXEC SQL COMMIT END-EXEC.
+       PRINT-ALL.
+                PERFORM PRINT-A-LINE.
+                EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM COMMIT-POINT.
+       GET-SPECIFIC.
+                EXEC SQL OPEN  CUR2  END-EXEC.
+                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.
+                   PERFORM PRINT-SPECIFIC
+                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.
+                EXEC SQL CLOSE CUR2  END-EXEC.
+                EXEC SQL COMMIT END-EXEC.
+       PRINT-SPECIFIC.
+                PERFORM PRINT-A-LINE.
+                EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM COMMIT-POINT.
+       PRINT-A-LINE.
+                MOVE  ACCT-NO      TO  ACCT-NO-O.
+                MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.
+                MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.
+                MOVE  ACCT-ADDR3   TO  ACCT-ADDR3-O.
+                WRITE REPREC AFTER ADVANCING 2 LINES.
+      *
+      * COMMIT EVERY N FETCHES SO A LONG CURSOR LOOP DOES NOT HOLD
+      * LOCKS OR LOG SPACE FOR THE ENTIRE RUN
+       COMMIT-POINT.
+                ADD 1 TO FETCH-COUNT.
+                IF FETCH-COUNT >= COMMIT-INTERVAL
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE ZERO TO FETCH-COUNT
+                END-IF.
+      *
+      * LIST A REJECTED SEARCH CARD ON THE REPORT INSTEAD OF RUNNING
+      * IT AGAINST THE CURSOR
+       REJECT-CARD.
+                MOVE SPACES        TO REPREC.
+                MOVE '*INVALID*'   TO ACCT-NO-O.
+                MOVE STATE         TO ACCT-LASTN-O.
+                WRITE REPREC AFTER ADVANCING 2 LINES.
+      *
+      * INIT-STATE-TABLE -- LOADS THE 50 RECOGNIZED USA STATE NAMES
+      * ONCE AT STARTUP, THE SAME STATIC LOOKUP-TABLE SHAPE ACCTEDIT
+      * USES FOR VALID-STATE-TABLE.
+       INIT-STATE-TABLE.
+                MOVE 'ALABAMA'        TO VS-NAME (1).
+                MOVE 'ALASKA'         TO VS-NAME (2).
+                MOVE 'ARIZONA'        TO VS-NAME (3).
+                MOVE 'ARKANSAS'       TO VS-NAME (4).
+                MOVE 'CALIFORNIA'     TO VS-NAME (5).
+                MOVE 'COLORADO'       TO VS-NAME (6).
+                MOVE 'CONNECTICUT'    TO VS-NAME (7).
+                MOVE 'DELAWARE'       TO VS-NAME (8).
+                MOVE 'FLORIDA'        TO VS-NAME (9).
+                MOVE 'GEORGIA'        TO VS-NAME (10).
+                MOVE 'HAWAII'         TO VS-NAME (11).
+                MOVE 'IDAHO'          TO VS-NAME (12).
+                MOVE 'ILLINOIS'       TO VS-NAME (13).
+                MOVE 'INDIANA'        TO VS-NAME (14).
+                MOVE 'IOWA'           TO VS-NAME (15).
+                MOVE 'KANSAS'         TO VS-NAME (16).
+                MOVE 'KENTUCKY'       TO VS-NAME (17).
+                MOVE 'LOUISIANA'      TO VS-NAME (18).
+                MOVE 'MAINE'          TO VS-NAME (19).
+                MOVE 'MARYLAND'       TO VS-NAME (20).
+                MOVE 'MASSACHUSETTS'  TO VS-NAME (21).
+                MOVE 'MICHIGAN'       TO VS-NAME (22).
+                MOVE 'MINNESOTA'      TO VS-NAME (23).
+                MOVE 'MISSISSIPPI'    TO VS-NAME (24).
+                MOVE 'MISSOURI'       TO VS-NAME (25).
+                MOVE 'MONTANA'        TO VS-NAME (26).
+                MOVE 'NEBRASKA'       TO VS-NAME (27).
+                MOVE 'NEVADA'         TO VS-NAME (28).
+                MOVE 'NEW HAMPSHIRE'  TO VS-NAME (29).
+                MOVE 'NEW JERSEY'     TO VS-NAME (30).
+                MOVE 'NEW MEXICO'     TO VS-NAME (31).
+                MOVE 'NEW YORK'       TO VS-NAME (32).
+                MOVE 'NORTH CAROLINA' TO VS-NAME (33).
+                MOVE 'NORTH DAKOTA'   TO VS-NAME (34).
+                MOVE 'OHIO'           TO VS-NAME (35).
+                MOVE 'OKLAHOMA'       TO VS-NAME (36).
+                MOVE 'OREGON'         TO VS-NAME (37).
+                MOVE 'PENNSYLVANIA'   TO VS-NAME (38).
+                MOVE 'RHODE ISLAND'   TO VS-NAME (39).
+                MOVE 'SOUTH CAROLINA' TO VS-NAME (40).
+                MOVE 'SOUTH DAKOTA'   TO VS-NAME (41).
+                MOVE 'TENNESSEE'      TO VS-NAME (42).
+                MOVE 'TEXAS'          TO VS-NAME (43).
+                MOVE 'UTAH'           TO VS-NAME (44).
+                MOVE 'VERMONT'        TO VS-NAME (45).
+                MOVE 'VIRGINIA'       TO VS-NAME (46).
+                MOVE 'WASHINGTON'     TO VS-NAME (47).
+                MOVE 'WEST VIRGINIA'  TO VS-NAME (48).
+                MOVE 'WISCONSIN'      TO VS-NAME (49).
+                MOVE 'WYOMING'        TO VS-NAME (50).
