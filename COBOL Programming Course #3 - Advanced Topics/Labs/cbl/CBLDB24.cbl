@@ -0,0 +1,292 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBLDB24
+       AUTHOR.        Otto B. Relational
+      *--------------------
+      *    CBLDB24 reconciles the sequential ACCTREC master against
+      *    its DB2 mirror, table Z#####T.  Both sources are read in
+      *    ascending account-number order and merged the same way
+      *    POSTACCT merges ACCTREC against a transaction file: any
+      *    account on one side but not the other is reported missing,
+      *    and any account present on both sides with a differing
+      *    limit, balance or surname is reported as a mismatch.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPOUT
+                  ASSIGN TO UT-S-REPORT.
+           SELECT ACCT-REC
+                  ASSIGN TO DA-S-ACCTREC.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  REPOUT
+               RECORD CONTAINS 120 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REPREC.
+       01  REPREC.
+           05  ACCT-NO-O          PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DISCREP-TYPE-O     PIC X(28).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCTREC-BALANCE-O  PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DB2-BALANCE-O      PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(52) VALUE SPACES.
+      *
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA                             *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+      *****************************************************
+      * DECLARATIONS FOR SQL ERROR HANDLING               *
+      *****************************************************
+       01 ERROR-MESSAGE.
+           02 ERROR-LEN      PIC S9(4)  COMP VALUE +1320.
+           02 ERROR-TEXT     PIC X(132) OCCURS 10 TIMES
+                                        INDEXED BY ERROR-INDEX.
+       77 ERROR-TEXT-LEN     PIC S9(9)  COMP VALUE +132.
+       77 ERROR-TEXT-HBOUND  PIC S9(9)  COMP VALUE +10.
+      * USER DEFINED ERROR MESSAGE
+       01 UD-ERROR-MESSAGE   PIC X(80)  VALUE SPACES.
+      * PLAIN-LANGUAGE TEXT FOR THE MORE COMMON SQLCODES
+       01 SQLCODE-MEANING    PIC X(45)  VALUE SPACES.
+      *****************************************************
+      * SQL DECLARATION FOR VIEW ACCOUNTS                 *
+      *****************************************************
+                EXEC SQL DECLARE Z#####T TABLE
+                        (ACCTNO     CHAR(8)  NOT NULL,
+                         LIMIT      DECIMAL(9,2)     ,
+                         BALANCE    DECIMAL(9,2)     ,
+                         SURNAME    CHAR(20) NOT NULL,
+                         FIRSTN     CHAR(15) NOT NULL,
+                         ADDRESS1   CHAR(25) NOT NULL,
+                         ADDRESS2   CHAR(20) NOT NULL,
+                         ADDRESS3   CHAR(15) NOT NULL,
+                         RESERVED   CHAR(7)  NOT NULL,
+                         COMMENTS   CHAR(50) NOT NULL)
+                         END-EXEC.
+      *****************************************************
+      * SQL CURSORS                                       *
+      *****************************************************
+                EXEC SQL DECLARE CUR1  CURSOR WITH HOLD FOR
+                         SELECT * FROM Z#####T
+                         ORDER BY ACCTNO
+                     END-EXEC.
+      *****************************************************
+      * STRUCTURE FOR DB2 HOST VARIABLES                  *
+      *****************************************************
+       01 DB-CUSTOMER-RECORD.
+          02 DB-ACCT-NO         PIC X(8).
+          02 DB-ACCT-LIMIT      PIC S9(7)V99 COMP-3.
+          02 DB-ACCT-BALANCE    PIC S9(7)V99 COMP-3.
+          02 DB-LASTN           PIC X(20).
+          02 DB-FIRSTN          PIC X(15).
+          02 DB-ADDR1           PIC X(25).
+          02 DB-ADDR2           PIC X(20).
+          02 DB-ADDR3           PIC X(15).
+          02 DB-RSRVD           PIC X(7).
+          02 DB-COMMENT         PIC X(50).
+      *****************************************************
+      * MATCH-MERGE CONTROL FLAGS                         *
+      *****************************************************
+       01  FLAGS.
+           05  MASTER-EOF-FLAG    PIC X VALUE 'N'.
+               88  NO-MORE-MASTERS    VALUE 'Y'.
+           05  DB-EOF-FLAG        PIC X VALUE 'N'.
+               88  NO-MORE-DB-ROWS    VALUE 'Y'.
+      *
+       01  RECON-COUNTS.
+           05  MISSING-FROM-DB2-CT     PIC S9(7) COMP-3 VALUE ZERO.
+           05  MISSING-FROM-ACCT-CT    PIC S9(7) COMP-3 VALUE ZERO.
+           05  MISMATCH-CT             PIC S9(7) COMP-3 VALUE ZERO.
+      *****************************************************
+      * COMMIT-POINT CONTROL                              *
+      *****************************************************
+       01  COMMIT-CONTROL.
+           05  COMMIT-INTERVAL         PIC S9(5) COMP VALUE +25.
+           05  FETCH-COUNT             PIC S9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+      *****************************************************
+      * MAIN PROGRAM ROUTINE                              *
+      *****************************************************
+       PROG-START.
+                OPEN INPUT  ACCT-REC.
+                OPEN OUTPUT REPOUT.
+                EXEC SQL OPEN CUR1 END-EXEC.
+                IF SQLCODE NOT = 0 THEN
+                   MOVE 'OPEN CUR1' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+                END-IF
+                PERFORM READ-MASTER.
+                PERFORM FETCH-DB-ROW.
+                PERFORM RECONCILE-RECORDS.
+       PROG-END.
+                DISPLAY 'CBLDB24: MISSING FROM DB2     = '
+                        MISSING-FROM-DB2-CT.
+                DISPLAY 'CBLDB24: MISSING FROM ACCTREC = '
+                        MISSING-FROM-ACCT-CT.
+                DISPLAY 'CBLDB24: MISMATCHED ACCOUNTS  = '
+                        MISMATCH-CT.
+                EXEC SQL CLOSE CUR1 END-EXEC.
+                EXEC SQL COMMIT END-EXEC.
+                CLOSE ACCT-REC.
+                CLOSE REPOUT.
+                GOBACK.
+      *****************************************************
+      * MERGE ACCTREC AGAINST THE Z#####T CURSOR          *
+      *****************************************************
+       RECONCILE-RECORDS.
+           PERFORM UNTIL NO-MORE-MASTERS AND NO-MORE-DB-ROWS
+               IF NO-MORE-DB-ROWS
+                   PERFORM REPORT-MISSING-FROM-DB2
+                   PERFORM READ-MASTER
+               ELSE
+                   IF NO-MORE-MASTERS
+                       PERFORM REPORT-MISSING-FROM-ACCTREC
+                       PERFORM FETCH-DB-ROW
+                   ELSE
+                       IF ACCT-NO < DB-ACCT-NO
+                           PERFORM REPORT-MISSING-FROM-DB2
+                           PERFORM READ-MASTER
+                       ELSE
+                           IF DB-ACCT-NO < ACCT-NO
+                               PERFORM REPORT-MISSING-FROM-ACCTREC
+                               PERFORM FETCH-DB-ROW
+                           ELSE
+                               PERFORM COMPARE-MATCHED-ACCOUNT
+                               PERFORM READ-MASTER
+                               PERFORM FETCH-DB-ROW
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *****************************************************
+      * COMPARE A PAIR OF MATCHED RECORDS                 *
+      *****************************************************
+       COMPARE-MATCHED-ACCOUNT.
+           IF ACCT-LIMIT NOT = DB-ACCT-LIMIT
+               OR ACCT-BALANCE NOT = DB-ACCT-BALANCE
+               OR LAST-NAME NOT = DB-LASTN
+               MOVE ACCT-NO          TO ACCT-NO-O
+               MOVE 'LIMIT/BALANCE/NAME MISMATCH' TO DISCREP-TYPE-O
+               MOVE ACCT-BALANCE     TO ACCTREC-BALANCE-O
+               MOVE DB-ACCT-BALANCE  TO DB2-BALANCE-O
+               WRITE REPREC AFTER ADVANCING 1 LINES
+               ADD 1 TO MISMATCH-CT
+           END-IF.
+      *****************************************************
+      * REPORT AN ACCOUNT MISSING FROM EACH SIDE          *
+      *****************************************************
+       REPORT-MISSING-FROM-DB2.
+           MOVE ACCT-NO              TO ACCT-NO-O.
+           MOVE 'MISSING FROM DB2'   TO DISCREP-TYPE-O.
+           MOVE ACCT-BALANCE         TO ACCTREC-BALANCE-O.
+           MOVE ZERO                 TO DB2-BALANCE-O.
+           WRITE REPREC AFTER ADVANCING 1 LINES.
+           ADD 1 TO MISSING-FROM-DB2-CT.
+      *
+       REPORT-MISSING-FROM-ACCTREC.
+           MOVE DB-ACCT-NO             TO ACCT-NO-O.
+           MOVE 'MISSING FROM ACCTREC' TO DISCREP-TYPE-O.
+           MOVE ZERO                   TO ACCTREC-BALANCE-O.
+           MOVE DB-ACCT-BALANCE         TO DB2-BALANCE-O.
+           WRITE REPREC AFTER ADVANCING 1 LINES.
+           ADD 1 TO MISSING-FROM-ACCT-CT.
+      *****************************************************
+      * SEQUENTIAL AND CURSOR READS                       *
+      *****************************************************
+       READ-MASTER.
+           READ ACCT-REC
+               AT END SET NO-MORE-MASTERS TO TRUE
+           END-READ.
+      *
+       FETCH-DB-ROW.
+           EXEC SQL FETCH CUR1 INTO :DB-CUSTOMER-RECORD END-EXEC.
+           IF SQLCODE = 100
+               SET NO-MORE-DB-ROWS TO TRUE
+           ELSE
+               IF SQLCODE NOT = 0
+                   MOVE 'FETCH CUR1' TO UD-ERROR-MESSAGE
+                   PERFORM SQL-ERROR-HANDLING
+               ELSE
+                   PERFORM COMMIT-POINT
+               END-IF
+           END-IF.
+      *****************************************************
+      * COMMIT EVERY N FETCHES SO A LONG CURSOR LOOP DOES *
+      * NOT HOLD LOCKS OR LOG SPACE FOR THE ENTIRE RUN    *
+      *****************************************************
+       COMMIT-POINT.
+           ADD 1 TO FETCH-COUNT.
+           IF FETCH-COUNT >= COMMIT-INTERVAL
+               EXEC SQL COMMIT END-EXEC
+               MOVE ZERO TO FETCH-COUNT
+           END-IF.
+      *
+       SQL-ERROR-HANDLING.
+           PERFORM DISPLAY-SQLCODE-MEANING.
+           DISPLAY 'ERROR AT ' FUNCTION TRIM(UD-ERROR-MESSAGE, TRAILING)
+           CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+           PERFORM VARYING ERROR-INDEX FROM 1 BY 1
+                     UNTIL ERROR-INDEX > ERROR-TEXT-HBOUND
+                        OR ERROR-TEXT(ERROR-INDEX) = SPACES
+              DISPLAY FUNCTION TRIM(ERROR-TEXT(ERROR-INDEX), TRAILING)
+           END-PERFORM
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 1000 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+      *****************************************************
+      * TRANSLATE THE MORE COMMON SQLCODES INTO A PLAIN   *
+      * LANGUAGE MESSAGE BEFORE THE RAW DSNTIAR TEXT IS   *
+      * DISPLAYED, SO AN OPERATOR DOES NOT HAVE TO LOOK   *
+      * UP WHAT A NEGATIVE SQLCODE MEANS                  *
+      *****************************************************
+       DISPLAY-SQLCODE-MEANING.
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 'SUCCESSFUL' TO SQLCODE-MEANING
+               WHEN 100
+                   MOVE 'NO ROW FOUND' TO SQLCODE-MEANING
+               WHEN -180
+                   MOVE 'INVALID DATE OR TIME VALUE'
+                        TO SQLCODE-MEANING
+               WHEN -803
+                   MOVE 'DUPLICATE KEY - ROW ALREADY EXISTS'
+                        TO SQLCODE-MEANING
+               WHEN -811
+                   MOVE 'MULTIPLE ROWS RETURNED WHERE ONE WAS EXPECTED'
+                        TO SQLCODE-MEANING
+               WHEN -904
+                   MOVE 'RESOURCE UNAVAILABLE' TO SQLCODE-MEANING
+               WHEN -911
+                   MOVE 'DEADLOCK OR TIMEOUT - WORK ROLLED BACK'
+                        TO SQLCODE-MEANING
+               WHEN -913
+                   MOVE 'DEADLOCK OR TIMEOUT - WORK NOT ROLLED BACK'
+                        TO SQLCODE-MEANING
+               WHEN OTHER
+                   MOVE 'SEE DSNTIAR TEXT BELOW FOR DETAILS'
+                        TO SQLCODE-MEANING
+           END-EVALUATE
+           DISPLAY 'SQLCODE ' SQLCODE ' MEANS: '
+                   FUNCTION TRIM(SQLCODE-MEANING, TRAILING).
