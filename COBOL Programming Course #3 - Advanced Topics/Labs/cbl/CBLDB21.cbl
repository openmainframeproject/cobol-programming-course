@@ -10,28 +10,44 @@
        ENVIRONMENT DIVISION.                                            
       *--------------------                                             
        CONFIGURATION SECTION.                                           
-       INPUT-OUTPUT SECTION.                                            
-       FILE-CONTROL.                                                    
-           SELECT REPOUT                                                
-                  ASSIGN TO UT-S-REPORT.                                
-                                                                        
-       DATA DIVISION.                                                   
-      *-------------                                                    
-       FILE SECTION.                                                    
-       FD  REPOUT                                                       
-               RECORD CONTAINS 120 CHARACTERS                           
-               LABEL RECORDS ARE OMITTED                                
-               DATA RECORD IS REPREC.                                   
-                                                                        
-       01  REPREC.                                                      
-           05  ACCT-NO-O      PIC X(8).                                 
-           05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.                        
-           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.                        
-           05  ACCT-LASTN-O   PIC X(20).                                
-           05  ACCT-FIRSTN-O  PIC X(15).                                
-           05  ACCT-COMMENT-O PIC X(50).                                
-                                                                        
-       WORKING-STORAGE SECTION.                                         
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPOUT
+                  ASSIGN TO UT-S-REPORT.
+           SELECT PARM-CARD
+                  ASSIGN TO DA-S-PARMCARD.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  REPOUT
+               RECORD CONTAINS 120 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REPREC.
+
+       01  REPREC.
+           05  ACCT-NO-O      PIC X(8).
+           05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
+           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+           05  ACCT-LASTN-O   PIC X(20).
+           05  ACCT-FIRSTN-O  PIC X(15).
+           05  ACCT-COMMENT-O PIC X(50).
+      *
+      *    PARM-CARD -- one 80-byte control record.  PARM-MAX-ROWS, if
+      *    not zero, caps the number of rows LIST-ALL fetches from
+      *    CUR1 before closing it, so a list-all run against a large
+      *    table can be bounded instead of always running to
+      *    SQLCODE = 100.
+       FD  PARM-CARD
+               RECORD CONTAINS 80 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS PARM-REC.
+
+       01  PARM-REC.
+           05  PARM-MAX-ROWS  PIC 9(5).
+           05  FILLER         PIC X(75).
+
+       WORKING-STORAGE SECTION.
       *****************************************************             
       * SQL INCLUDE FOR SQLCA                             *             
       *****************************************************             
@@ -47,6 +63,8 @@
        77 ERROR-TEXT-HBOUND  PIC S9(9)  COMP VALUE +10.
       * USER DEFINED ERROR MESSAGE
        01 UD-ERROR-MESSAGE   PIC X(80)  VALUE SPACES.
+      * PLAIN-LANGUAGE TEXT FOR THE MORE COMMON SQLCODES
+       01 SQLCODE-MEANING    PIC X(45)  VALUE SPACES.
       *****************************************************             
       * SQL DECLARATION FOR VIEW ACCOUNTS                 *             
       *****************************************************             
@@ -65,9 +83,9 @@
       *****************************************************             
       * SQL CURSORS                                       *             
       *****************************************************             
-                EXEC SQL DECLARE CUR1  CURSOR FOR                       
-                         SELECT * FROM Z#####T                          
-                     END-EXEC.                                          
+                EXEC SQL DECLARE CUR1  CURSOR WITH HOLD FOR
+                         SELECT * FROM Z#####T
+                     END-EXEC.                                         
       *****************************************************             
       * STRUCTURE FOR CUSTOMER RECORD                     *             
       *****************************************************             
@@ -82,54 +100,132 @@
           02 ACCT-ADDR3         PIC X(15).                              
           02 ACCT-RSRVD         PIC X(7).                               
           02 ACCT-COMMENT       PIC X(50).                              
-                                                                        
-       PROCEDURE DIVISION.                                              
-      *------------------                                               
-                                                                        
-      *****************************************************             
-      * MAIN PROGRAM ROUTINE                              *             
-      *****************************************************             
-       PROG-START.                                                      
-                OPEN OUTPUT REPOUT.                                     
-                PERFORM LIST-ALL.                                       
-       PROG-END.                                                        
-                CLOSE REPOUT.                                           
-                GOBACK.                                                 
-      *****************************************************             
-      * LIST ALL CLIENTS                                  *             
-      *****************************************************             
-       LIST-ALL.                                                        
-                EXEC SQL OPEN CUR1 END-EXEC.                            
+      *****************************************************
+      * COMMIT-POINT CONTROL                              *
+      *****************************************************
+       01 COMMIT-CONTROL.
+          02 COMMIT-INTERVAL    PIC S9(5) COMP VALUE +25.
+          02 FETCH-COUNT        PIC S9(5) COMP VALUE ZERO.
+      *****************************************************
+      * ROW-LIMIT CONTROL                                 *
+      *****************************************************
+       01 ROW-LIMIT-CONTROL.
+          02 MAX-ROWS           PIC S9(7) COMP VALUE ZERO.
+          02 ROWS-FETCHED       PIC S9(7) COMP VALUE ZERO.
+      *****************************************************
+      * PAGE CONTROL                                      *
+      *****************************************************
+       01 PAGE-CTL.
+          02 LINE-COUNT         PIC S9(4) COMP VALUE ZERO.
+          02 LINES-PER-PAGE     PIC S9(4) COMP VALUE 20.
+          02 PAGE-NO            PIC S9(4) COMP VALUE ZERO.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(22) VALUE 'Account Listing'.
+           05  FILLER         PIC X(05) VALUE 'Page '.
+           05  PAGE-NO-O      PIC ZZZ9.
+           05  FILLER         PIC X(89) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Limit '.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Balance '.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Comments '.
+           05  FILLER         PIC X(41) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+      *****************************************************
+      * MAIN PROGRAM ROUTINE                              *
+      *****************************************************
+       PROG-START.
+                OPEN INPUT PARM-CARD.
+                READ PARM-CARD
+                   AT END DISPLAY
+                      'CBLDB21: PARMCARD IS EMPTY -- NO ROW LIMIT'
+                END-READ.
+                MOVE PARM-MAX-ROWS TO MAX-ROWS.
+                CLOSE PARM-CARD.
+                OPEN OUTPUT REPOUT.
+                PERFORM LIST-ALL.
+       PROG-END.
+                CLOSE REPOUT.
+                GOBACK.
+      *****************************************************
+      * LIST ALL CLIENTS                                  *
+      *****************************************************
+       LIST-ALL.
+                PERFORM WRITE-HEADERS.
+                EXEC SQL OPEN CUR1 END-EXEC.
                 IF SQLCODE NOT = 0 THEN
                    MOVE 'OPEN CUR1' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
-                EXEC SQL FETCH CUR1 INTO :CUSTOMER-RECORD END-EXEC.     
-                PERFORM PRINT-AND-GET1                                  
-                     UNTIL SQLCODE IS NOT EQUAL TO ZERO.                
-                IF SQLCODE NOT = 100 THEN
+                EXEC SQL FETCH CUR1 INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM PRINT-AND-GET1
+                     UNTIL SQLCODE IS NOT EQUAL TO ZERO
+                        OR (MAX-ROWS > ZERO
+                            AND ROWS-FETCHED NOT LESS THAN MAX-ROWS).
+                IF SQLCODE NOT = 0 AND SQLCODE NOT = 100 THEN
                    MOVE 'FETCH CUR1' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
-                EXEC SQL CLOSE CUR1   END-EXEC.                         
+                EXEC SQL CLOSE CUR1   END-EXEC.
                 IF SQLCODE NOT = 0 THEN
                    MOVE 'CLOSE CUR1' TO UD-ERROR-MESSAGE
                    PERFORM SQL-ERROR-HANDLING
                 END-IF
+                EXEC SQL COMMIT END-EXEC.
                 .
-       PRINT-AND-GET1.                                                  
-                PERFORM PRINT-A-LINE.                                   
-                EXEC SQL FETCH CUR1 INTO :CUSTOMER-RECORD END-EXEC.     
-       PRINT-A-LINE.                                                    
-                MOVE  ACCT-NO      TO  ACCT-NO-O.                       
-                MOVE  ACCT-LIMIT   TO  ACCT-LIMIT-O.                    
-                MOVE  ACCT-BALANCE TO  ACCT-BALANCE-O.                  
-                MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.                    
-                MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.                   
-                MOVE  ACCT-COMMENT TO  ACCT-COMMENT-O.                  
-                WRITE REPREC AFTER ADVANCING 2 LINES.                   
-      
+       PRINT-AND-GET1.
+                PERFORM PRINT-A-LINE.
+                ADD 1 TO ROWS-FETCHED.
+                IF MAX-ROWS = ZERO OR ROWS-FETCHED LESS THAN MAX-ROWS
+                   EXEC SQL FETCH CUR1 INTO :CUSTOMER-RECORD END-EXEC
+                END-IF
+                PERFORM COMMIT-POINT.
+      *****************************************************
+      * PRINT HEADERS AT THE TOP OF EVERY PAGE SO A LONG   *
+      * LIST-ALL RUN DOES NOT SCROLL OFF WITH NO COLUMN    *
+      * CAPTIONS IN SIGHT                                  *
+      *****************************************************
+       WRITE-HEADERS.
+                ADD 1 TO PAGE-NO.
+                MOVE PAGE-NO TO PAGE-NO-O.
+                WRITE REPREC FROM HEADER-1 AFTER ADVANCING PAGE.
+                WRITE REPREC FROM HEADER-2 AFTER ADVANCING 1 LINES.
+                MOVE ZERO TO LINE-COUNT.
+       PRINT-A-LINE.
+                IF LINE-COUNT NOT LESS THAN LINES-PER-PAGE
+                   PERFORM WRITE-HEADERS
+                END-IF
+                MOVE  ACCT-NO      TO  ACCT-NO-O.
+                MOVE  ACCT-LIMIT   TO  ACCT-LIMIT-O.
+                MOVE  ACCT-BALANCE TO  ACCT-BALANCE-O.
+                MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.
+                MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.
+                MOVE  ACCT-COMMENT TO  ACCT-COMMENT-O.
+                WRITE REPREC AFTER ADVANCING 2 LINES.
+                ADD 1 TO LINE-COUNT.
+      *****************************************************
+      * COMMIT EVERY N FETCHES SO A LONG CURSOR LOOP DOES *
+      * NOT HOLD LOCKS OR LOG SPACE FOR THE ENTIRE RUN    *
+      *****************************************************
+       COMMIT-POINT.
+                ADD 1 TO FETCH-COUNT.
+                IF FETCH-COUNT >= COMMIT-INTERVAL
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE ZERO TO FETCH-COUNT
+                END-IF.
+
        SQL-ERROR-HANDLING.
+           PERFORM DISPLAY-SQLCODE-MEANING.
            DISPLAY 'ERROR AT ' FUNCTION TRIM(UD-ERROR-MESSAGE, TRAILING)
            CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
            PERFORM VARYING ERROR-INDEX FROM 1 BY 1
@@ -142,3 +238,38 @@
               STOP RUN
            END-IF
            .
+      *****************************************************
+      * TRANSLATE THE MORE COMMON SQLCODES INTO A PLAIN   *
+      * LANGUAGE MESSAGE BEFORE THE RAW DSNTIAR TEXT IS   *
+      * DISPLAYED, SO AN OPERATOR DOES NOT HAVE TO LOOK   *
+      * UP WHAT A NEGATIVE SQLCODE MEANS                  *
+      *****************************************************
+       DISPLAY-SQLCODE-MEANING.
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 'SUCCESSFUL' TO SQLCODE-MEANING
+               WHEN 100
+                   MOVE 'NO ROW FOUND' TO SQLCODE-MEANING
+               WHEN -180
+                   MOVE 'INVALID DATE OR TIME VALUE'
+                        TO SQLCODE-MEANING
+               WHEN -803
+                   MOVE 'DUPLICATE KEY - ROW ALREADY EXISTS'
+                        TO SQLCODE-MEANING
+               WHEN -811
+                   MOVE 'MULTIPLE ROWS RETURNED WHERE ONE WAS EXPECTED'
+                        TO SQLCODE-MEANING
+               WHEN -904
+                   MOVE 'RESOURCE UNAVAILABLE' TO SQLCODE-MEANING
+               WHEN -911
+                   MOVE 'DEADLOCK OR TIMEOUT - WORK ROLLED BACK'
+                        TO SQLCODE-MEANING
+               WHEN -913
+                   MOVE 'DEADLOCK OR TIMEOUT - WORK NOT ROLLED BACK'
+                        TO SQLCODE-MEANING
+               WHEN OTHER
+                   MOVE 'SEE DSNTIAR TEXT BELOW FOR DETAILS'
+                        TO SQLCODE-MEANING
+           END-EVALUATE
+           DISPLAY 'SQLCODE ' SQLCODE ' MEANS: '
+                   FUNCTION TRIM(SQLCODE-MEANING, TRAILING).
