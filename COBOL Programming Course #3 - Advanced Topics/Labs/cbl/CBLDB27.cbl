@@ -0,0 +1,277 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBLDB27
+       AUTHOR.        Otto B. Relational
+      *--------------------
+      *    CBLDB27 is the new-account-opening transaction: one
+      *    ACCTADD-IN card per account to be opened, carrying the
+      *    account number, credit limit, name and address, inserted
+      *    into Z#####T with ACCT-BALANCE forced to zero (a brand new
+      *    account has no balance yet) and RESERVED/COMMENTS left
+      *    blank, the same way CBLDB25's MAINTIN 'I' function leaves
+      *    fields its caller doesn't supply blank/zero.  CBLDB25
+      *    already applies generic insert/update/delete maintenance
+      *    against the mirror, but its MAINTIN transactions carry no
+      *    address, and it has no SQL-ERROR-HANDLING/plain-language
+      *    SQLCODE translation -- this program exists specifically so
+      *    opening a full account record (with an address) goes
+      *    through CBLDB21's CUSTOMER-RECORD/SQL-ERROR-HANDLING/
+      *    DISPLAY-SQLCODE-MEANING pattern instead.
+      *
+      *    A duplicate account number (SQLCODE -803) is a normal
+      *    business outcome for an account-creation run, not a system
+      *    failure, so it is logged and rejected without aborting the
+      *    rest of the run; every other non-zero SQLCODE still goes
+      *    through SQL-ERROR-HANDLING exactly as CBLDB21 uses it,
+      *    which ends the run.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPOUT
+                  ASSIGN TO UT-S-REPORT.
+           SELECT ACCTADD-IN
+                  ASSIGN TO DA-S-ACCTADD.
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  REPOUT
+               RECORD CONTAINS 120 CHARACTERS
+               LABEL RECORDS ARE OMITTED
+               DATA RECORD IS REPREC.
+       01  REPREC.
+           05  ACCT-NO-O          PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCT-LASTN-O       PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  ACCT-FIRSTN-O      PIC X(15).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  RESULT-O           PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  SQLCODE-O          PIC -(5)9.
+           05  FILLER             PIC X(43) VALUE SPACES.
+      *
+      *    ACCTADD-IN -- one 120-byte account-open request per
+      *    record: account number, credit limit and the new account's
+      *    name and address.  No balance, reserved, or comments field
+      *    is carried -- a new account opens with zero balance and no
+      *    comments on file.
+       FD  ACCTADD-IN RECORDING MODE F.
+       01  ACCTADD-REC.
+           05  ACCTADD-ACCT-NO    PIC X(8).
+           05  ACCTADD-LIMIT      PIC 9(7)V99.
+           05  ACCTADD-LASTN      PIC X(20).
+           05  ACCTADD-FIRSTN     PIC X(15).
+           05  ACCTADD-ADDR1      PIC X(25).
+           05  ACCTADD-ADDR2      PIC X(20).
+           05  ACCTADD-ADDR3      PIC X(15).
+           05  FILLER             PIC X(08).
+
+       WORKING-STORAGE SECTION.
+      *****************************************************
+      * SQL INCLUDE FOR SQLCA                             *
+      *****************************************************
+                EXEC SQL INCLUDE SQLCA  END-EXEC.
+      *****************************************************
+      * DECLARATIONS FOR SQL ERROR HANDLING               *
+      *****************************************************
+       01 ERROR-MESSAGE.
+           02 ERROR-LEN      PIC S9(4)  COMP VALUE +1320.
+           02 ERROR-TEXT     PIC X(132) OCCURS 10 TIMES
+                                        INDEXED BY ERROR-INDEX.
+       77 ERROR-TEXT-LEN     PIC S9(9)  COMP VALUE +132.
+       77 ERROR-TEXT-HBOUND  PIC S9(9)  COMP VALUE +10.
+      * USER DEFINED ERROR MESSAGE
+       01 UD-ERROR-MESSAGE   PIC X(80)  VALUE SPACES.
+      * PLAIN-LANGUAGE TEXT FOR THE MORE COMMON SQLCODES
+       01 SQLCODE-MEANING    PIC X(45)  VALUE SPACES.
+      *****************************************************
+      * SQL DECLARATION FOR VIEW ACCOUNTS                 *
+      *****************************************************
+                EXEC SQL DECLARE Z#####T TABLE
+                        (ACCTNO     CHAR(8)  NOT NULL,
+                         LIMIT      DECIMAL(9,2)     ,
+                         BALANCE    DECIMAL(9,2)     ,
+                         SURNAME    CHAR(20) NOT NULL,
+                         FIRSTN     CHAR(15) NOT NULL,
+                         ADDRESS1   CHAR(25) NOT NULL,
+                         ADDRESS2   CHAR(20) NOT NULL,
+                         ADDRESS3   CHAR(15) NOT NULL,
+                         RESERVED   CHAR(7)  NOT NULL,
+                         COMMENTS   CHAR(50) NOT NULL)
+                         END-EXEC.
+      *****************************************************
+      * STRUCTURE FOR CUSTOMER RECORD                     *
+      *****************************************************
+       01 CUSTOMER-RECORD.
+          02 ACCT-NO            PIC X(8).
+          02 ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+          02 ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+          02 ACCT-LASTN         PIC X(20).
+          02 ACCT-FIRSTN        PIC X(15).
+          02 ACCT-ADDR1         PIC X(25).
+          02 ACCT-ADDR2         PIC X(20).
+          02 ACCT-ADDR3         PIC X(15).
+          02 ACCT-RSRVD         PIC X(7).
+          02 ACCT-COMMENT       PIC X(50).
+      *****************************************************
+      * ACCOUNT-CREATION CONTROL FLAGS AND COUNTERS       *
+      *****************************************************
+       01  FLAGS.
+           05  ACCTADD-EOF-FLAG   PIC X VALUE 'N'.
+               88  NO-MORE-ACCTADD    VALUE 'Y'.
+      *
+       01  CREATE-COUNTS.
+           05  CREATED-COUNT      PIC S9(7) COMP-3 VALUE ZERO.
+           05  REJECTED-COUNT     PIC S9(7) COMP-3 VALUE ZERO.
+      *****************************************************
+      * COMMIT-POINT CONTROL                              *
+      *****************************************************
+       01 COMMIT-CONTROL.
+          02 COMMIT-INTERVAL    PIC S9(5) COMP VALUE +25.
+          02 CREATES-SINCE-COMMIT PIC S9(5) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+      *****************************************************
+      * MAIN PROGRAM ROUTINE                              *
+      *****************************************************
+       PROG-START.
+                OPEN INPUT  ACCTADD-IN.
+                OPEN OUTPUT REPOUT.
+                PERFORM READ-ACCTADD.
+                PERFORM CREATE-ACCOUNT
+                     UNTIL NO-MORE-ACCTADD.
+       PROG-END.
+                EXEC SQL COMMIT END-EXEC.
+                DISPLAY 'CBLDB27: ACCOUNTS OPENED = ' CREATED-COUNT.
+                DISPLAY 'CBLDB27: REJECTED         = ' REJECTED-COUNT.
+                CLOSE ACCTADD-IN.
+                CLOSE REPOUT.
+                GOBACK.
+      *****************************************************
+      * OPEN ONE NEW ACCOUNT                              *
+      *****************************************************
+       CREATE-ACCOUNT.
+                MOVE ACCTADD-ACCT-NO  TO ACCT-NO.
+                MOVE ACCTADD-LIMIT    TO ACCT-LIMIT.
+                MOVE ZERO             TO ACCT-BALANCE.
+                MOVE ACCTADD-LASTN    TO ACCT-LASTN.
+                MOVE ACCTADD-FIRSTN   TO ACCT-FIRSTN.
+                MOVE ACCTADD-ADDR1    TO ACCT-ADDR1.
+                MOVE ACCTADD-ADDR2    TO ACCT-ADDR2.
+                MOVE ACCTADD-ADDR3    TO ACCT-ADDR3.
+                MOVE SPACES           TO ACCT-RSRVD.
+                MOVE SPACES           TO ACCT-COMMENT.
+                EXEC SQL
+                   INSERT INTO Z#####T
+                      (ACCTNO, LIMIT, BALANCE, SURNAME, FIRSTN,
+                       ADDRESS1, ADDRESS2, ADDRESS3, RESERVED,
+                       COMMENTS)
+                   VALUES
+                      (:ACCT-NO, :ACCT-LIMIT, :ACCT-BALANCE,
+                       :ACCT-LASTN, :ACCT-FIRSTN, :ACCT-ADDR1,
+                       :ACCT-ADDR2, :ACCT-ADDR3, :ACCT-RSRVD,
+                       :ACCT-COMMENT)
+                END-EXEC.
+                IF SQLCODE = 0
+                   ADD 1 TO CREATED-COUNT
+                   MOVE 'ACCOUNT OPENED' TO RESULT-O
+                ELSE
+                   IF SQLCODE = -803
+                      ADD 1 TO REJECTED-COUNT
+                      PERFORM DISPLAY-SQLCODE-MEANING
+                      MOVE 'DUPLICATE - REJECTED' TO RESULT-O
+                   ELSE
+                      MOVE 'INSERT ACCTADD' TO UD-ERROR-MESSAGE
+                      PERFORM SQL-ERROR-HANDLING
+                      MOVE 'SQL ERROR' TO RESULT-O
+                   END-IF
+                END-IF
+                PERFORM LOG-CREATE-RESULT
+                PERFORM COMMIT-POINT
+                PERFORM READ-ACCTADD.
+      *****************************************************
+      * LOG THE OUTCOME OF ONE ACCOUNT-OPEN REQUEST       *
+      *****************************************************
+       LOG-CREATE-RESULT.
+                MOVE ACCT-NO    TO ACCT-NO-O.
+                MOVE ACCT-LASTN TO ACCT-LASTN-O.
+                MOVE ACCT-FIRSTN TO ACCT-FIRSTN-O.
+                MOVE SQLCODE    TO SQLCODE-O.
+                WRITE REPREC AFTER ADVANCING 1 LINES.
+      *****************************************************
+      * COMMIT EVERY N ACCOUNTS SO A LONG CREATION RUN    *
+      * DOES NOT HOLD LOCKS OR LOG SPACE THROUGHOUT       *
+      *****************************************************
+       COMMIT-POINT.
+                ADD 1 TO CREATES-SINCE-COMMIT.
+                IF CREATES-SINCE-COMMIT >= COMMIT-INTERVAL
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE ZERO TO CREATES-SINCE-COMMIT
+                END-IF.
+      *****************************************************
+      * SEQUENTIAL READ OF THE ACCOUNT-OPEN REQUESTS      *
+      *****************************************************
+       READ-ACCTADD.
+           READ ACCTADD-IN
+               AT END SET NO-MORE-ACCTADD TO TRUE
+           END-READ.
+
+       SQL-ERROR-HANDLING.
+           PERFORM DISPLAY-SQLCODE-MEANING.
+           DISPLAY 'ERROR AT ' FUNCTION TRIM(UD-ERROR-MESSAGE, TRAILING)
+           CALL 'DSNTIAR' USING SQLCA ERROR-MESSAGE ERROR-TEXT-LEN.
+           PERFORM VARYING ERROR-INDEX FROM 1 BY 1
+                     UNTIL ERROR-INDEX > ERROR-TEXT-HBOUND
+                        OR ERROR-TEXT(ERROR-INDEX) = SPACES
+              DISPLAY FUNCTION TRIM(ERROR-TEXT(ERROR-INDEX), TRAILING)
+           END-PERFORM
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+              MOVE 1000 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+      *****************************************************
+      * TRANSLATE THE MORE COMMON SQLCODES INTO A PLAIN   *
+      * LANGUAGE MESSAGE BEFORE THE RAW DSNTIAR TEXT IS   *
+      * DISPLAYED, SO AN OPERATOR DOES NOT HAVE TO LOOK   *
+      * UP WHAT A NEGATIVE SQLCODE MEANS                  *
+      *****************************************************
+       DISPLAY-SQLCODE-MEANING.
+           EVALUATE SQLCODE
+               WHEN 0
+                   MOVE 'SUCCESSFUL' TO SQLCODE-MEANING
+               WHEN 100
+                   MOVE 'NO ROW FOUND' TO SQLCODE-MEANING
+               WHEN -180
+                   MOVE 'INVALID DATE OR TIME VALUE'
+                        TO SQLCODE-MEANING
+               WHEN -803
+                   MOVE 'DUPLICATE KEY - ROW ALREADY EXISTS'
+                        TO SQLCODE-MEANING
+               WHEN -811
+                   MOVE 'MULTIPLE ROWS RETURNED WHERE ONE WAS EXPECTED'
+                        TO SQLCODE-MEANING
+               WHEN -904
+                   MOVE 'RESOURCE UNAVAILABLE' TO SQLCODE-MEANING
+               WHEN -911
+                   MOVE 'DEADLOCK OR TIMEOUT - WORK ROLLED BACK'
+                        TO SQLCODE-MEANING
+               WHEN -913
+                   MOVE 'DEADLOCK OR TIMEOUT - WORK NOT ROLLED BACK'
+                        TO SQLCODE-MEANING
+               WHEN OTHER
+                   MOVE 'SEE DSNTIAR TEXT BELOW FOR DETAILS'
+                        TO SQLCODE-MEANING
+           END-EVALUATE
+           DISPLAY 'SQLCODE ' SQLCODE ' MEANS: '
+                   FUNCTION TRIM(SQLCODE-MEANING, TRAILING).
