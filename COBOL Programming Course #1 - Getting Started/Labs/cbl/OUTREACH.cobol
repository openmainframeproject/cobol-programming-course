@@ -0,0 +1,132 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    OUTREACH.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    OUTREACH reads ACCTREC and lists every overlimit account
+      *    (the same ACCT-LIMIT < ACCT-BALANCE test CBL0106 already
+      *    uses) onto CONTLIST, a contact list collections can dial or
+      *    email from, carrying PHONE-NUMBER and EMAIL-ADDRESS along
+      *    with the amount the account is over.  An overlimit account
+      *    with neither a phone number nor an email address on file
+      *    cannot be reached this way, so those are counted separately
+      *    and left off CONTLIST rather than listed with nothing to
+      *    call or write to.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC    ASSIGN TO ACCTREC.
+           SELECT CONT-LINE   ASSIGN TO CONTLIST.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       FD  CONT-LINE RECORDING MODE F.
+       01  CONT-REC.
+           05  CONT-ACCT-NO-O     PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  CONT-LASTN-O       PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  CONT-FIRSTN-O      PIC X(15).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  CONT-PHONE-O       PIC X(12).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  CONT-EMAIL-O       PIC X(40).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  CONT-AMT-OVER-O    PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(15) VALUE SPACES.
+      *
+       WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED         PIC X(8).
+       01  FLAGS.
+           05  LASTREC            PIC X VALUE SPACE.
+      *
+       01  AMT-OVER               PIC S9(7)V99 COMP-3 VALUE ZERO.
+       01  RECORD-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+       01  OVERLIMIT-COUNT        PIC S9(7) COMP-3 VALUE ZERO.
+       01  LISTED-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+       01  NO-CONTACT-COUNT       PIC S9(7) COMP-3 VALUE ZERO.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(32) VALUE
+               'Overlimit Outreach Contact List'.
+           05  FILLER         PIC X(48) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'First Name'.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Phone '.
+           05  FILLER         PIC X(08) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Email '.
+           05  FILLER         PIC X(36) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Amt Over '.
+           05  FILLER         PIC X(21) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT CONT-LINE.
+           WRITE CONT-REC FROM HEADER-1.
+           WRITE CONT-REC FROM HEADER-2.
+      *
+       SCAN-ACCOUNTS.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               ADD 1 TO RECORD-COUNT
+               IF ACCT-LIMIT < ACCT-BALANCE
+                   PERFORM PROCESS-OVERLIMIT-ACCOUNT
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           DISPLAY 'OUTREACH: RECORDS SCANNED    = ' RECORD-COUNT.
+           DISPLAY 'OUTREACH: OVERLIMIT ACCOUNTS = ' OVERLIMIT-COUNT.
+           DISPLAY 'OUTREACH: LISTED ON CONTLIST  = ' LISTED-COUNT.
+           DISPLAY 'OUTREACH: NO CONTACT INFO     = ' NO-CONTACT-COUNT.
+           CLOSE ACCT-REC.
+           CLOSE CONT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+      *    PROCESS-OVERLIMIT-ACCOUNT -- an account with neither a
+      *    phone number nor an email address is counted but left off
+      *    CONTLIST, since there is nothing for collections to call
+      *    or write to.
+       PROCESS-OVERLIMIT-ACCOUNT.
+           ADD 1 TO OVERLIMIT-COUNT.
+           IF PHONE-NUMBER = SPACES AND EMAIL-ADDRESS = SPACES
+               ADD 1 TO NO-CONTACT-COUNT
+           ELSE
+               COMPUTE AMT-OVER = ACCT-BALANCE - ACCT-LIMIT
+               PERFORM WRITE-CONTACT-LINE
+           END-IF.
+      *
+       WRITE-CONTACT-LINE.
+           ADD 1 TO LISTED-COUNT.
+           MOVE ACCT-NO          TO ACCT-NO-MASKED.
+           MOVE 'XXXX'           TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED  TO CONT-ACCT-NO-O.
+           MOVE LAST-NAME       TO CONT-LASTN-O.
+           MOVE FIRST-NAME      TO CONT-FIRSTN-O.
+           MOVE PHONE-NUMBER    TO CONT-PHONE-O.
+           MOVE EMAIL-ADDRESS   TO CONT-EMAIL-O.
+           MOVE AMT-OVER        TO CONT-AMT-OVER-O.
+           WRITE CONT-REC.
+      *
