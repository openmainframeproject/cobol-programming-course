@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0009
+       PROGRAM-ID.    CBL0009.
        AUTHOR.        Otto B. Mathwiz.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -10,6 +10,8 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
+           SELECT CHKPT-FILE ASSIGN TO CHKPOINT.
       *-------------
        DATA DIVISION.
       *-------------
@@ -27,32 +29,109 @@
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTFLDS.
+      *
+      *    PARM-CARD -- one 80-byte control record.  A non-blank first
+      *    byte limits the report (and the state subtotals) to accounts
+      *    whose ACCOUNT-STATUS matches it (e.g. 'A' for active only).
+      *    An 'R' in the second byte asks for a restart: CHKPOINT is
+      *    read to restore the totals and state table the earlier run
+      *    had reached, ACCTREC is skipped forward past the last
+      *    account it checkpointed, and PRINT-LINE/CHKPOINT are
+      *    reopened EXTEND so the earlier run's output is kept.
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-STATUS-FILTER PIC X(1).
+           05  PARM-RESTART-OPT   PIC X(1).
+           05  FILLER             PIC X(78).
+      *
+      *    CHKPT-FILE -- one 'C' control record per checkpoint taken,
+      *    holding the last account number posted and the running
+      *    TLIMIT/TBALANCE totals, immediately followed by one 'S'
+      *    record per entry in STATE-TABLE at that point.  A restart
+      *    reads the whole file forward so the last 'C' record and
+      *    the 'S' records that follow it -- the most recent
+      *    checkpoint -- are the ones left in working storage.
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           05  CHKPT-TYPE         PIC X(1).
+               88  CHKPT-CONTROL      VALUE 'C'.
+               88  CHKPT-STATE        VALUE 'S'.
+           05  CHKPT-ACCT-NO      PIC X(8).
+           05  CHKPT-TLIMIT       PIC S9(9)V99 COMP-3.
+           05  CHKPT-TBALANCE     PIC S9(9)V99 COMP-3.
+           05  CHKPT-ST-NAME      PIC X(15).
+           05  CHKPT-ST-LIMIT     PIC S9(9)V99 COMP-3.
+           05  CHKPT-ST-BALANCE   PIC S9(9)V99 COMP-3.
+      *    CHKPT-RECORD-COUNT/CHKPT-MIN-xxx/CHKPT-MAX-xxx/CHKPT-FIRST-
+      *    RECORD-FLAG -- carry LIMIT-BALANCE-TOTAL's running count and
+      *    min/max statistics across a restart, the same way CHKPT-
+      *    TLIMIT/CHKPT-TBALANCE already do; only meaningful on the
+      *    'C' control record.
+           05  CHKPT-RECORD-COUNT      PIC S9(7) COMP-3.
+           05  CHKPT-MIN-LIMIT         PIC S9(9)V99 COMP-3.
+           05  CHKPT-MAX-LIMIT         PIC S9(9)V99 COMP-3.
+           05  CHKPT-MIN-BALANCE       PIC S9(9)V99 COMP-3.
+           05  CHKPT-MAX-BALANCE       PIC S9(9)V99 COMP-3.
+           05  CHKPT-FIRST-RECORD-FLAG PIC X(1).
+           05  FILLER             PIC X(03).
       *
        WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED      PIC X(8).
        01  FLAGS.
            05 LASTREC          PIC X VALUE SPACE.
+           05 CHKPT-EOF-FLAG   PIC X VALUE 'N'.
+               88 NO-MORE-CHKPTS   VALUE 'Y'.
+           05 RESTART-FLAG     PIC X VALUE 'N'.
+               88 RESTART-REQUESTED VALUE 'Y'.
+       01  STATUS-FILTER       PIC X(1) VALUE SPACE.
+       01  LAST-CHECKPOINT-ACCT PIC X(8) VALUE SPACES.
+       01  CHECKPOINT-CONTROL.
+           05 CHECKPOINT-INTERVAL    PIC S9(5) COMP VALUE 25.
+           05 RECS-SINCE-CHECKPOINT  PIC S9(5) COMP VALUE ZERO.
       *
        01  TLIMIT-TBALANCE.
-           05 TLIMITED            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 TLIMIT               PIC S9(9)V99 COMP-3 VALUE ZERO.
            05 TBALANCE            PIC S9(9)V99 COMP-3 VALUE ZERO.
       *    TLIMITED -- variable for total of all client's
       *    bank account limits.
       *    TBALANCE -- variable for total of all client's
       *    bank account balances.
       *    The PIC Clause S9 allows representation of positive and
-      *    negative balances. Using PIC Clause $$$,$$$,$$9.99 
-      *    only a positive total balance could be displayed . 
+      *    negative balances. Using PIC Clause $$$,$$$,$$9.99
+      *    only a positive total balance could be displayed .
+      *
+      *    CURR-RATE-TABLE/CONV-RATE/CONVERTED-LIMIT/CONVERTED-BALANCE
+      *    -- TLIMIT/TBALANCE are a grand total across every account on
+      *    file, so each account's ACCT-LIMIT/ACCT-BALANCE is converted
+      *    to USD before it is added in; otherwise the total would sum
+      *    native-currency amounts as if they were all the same
+      *    currency.  Same lookup-table shape as CBL0002's
+      *    CURR-RATE-TABLE.
+       01 CURR-RATE-TABLE.
+           05 CURR-ENTRY OCCURS 4 TIMES INDEXED BY CR-IDX.
+              10  CR-CODE        PIC X(3).
+              10  CR-RATE        PIC S9(3)V9(6) COMP-3.
+       01 CONV-RATE             PIC S9(3)V9(6) COMP-3.
+       01 CONVERTED-LIMIT       PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 CONVERTED-BALANCE     PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+      *    RECORD-COUNT -- number of accounts totaled so far, used as
+      *    the divisor for AVG-BALANCE on the trailer.
+      *    MIN-LIMIT/MAX-LIMIT/MIN-BALANCE/MAX-BALANCE -- smallest and
+      *    largest ACCT-LIMIT and ACCT-BALANCE seen so far, so the
+      *    trailer can show the spread of the accounts on file and not
+      *    just their sum.
+       01  RECORD-COUNT            PIC S9(7) COMP-3 VALUE ZERO.
+       01  LIMIT-BALANCE-STATS.
+           05 MIN-LIMIT            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 MAX-LIMIT            PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 MIN-BALANCE          PIC S9(9)V99 COMP-3 VALUE ZERO.
+           05 MAX-BALANCE          PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  AVG-BALANCE             PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01  STATS-SWITCH.
+           05 FIRST-RECORD-FLAG    PIC X VALUE 'Y'.
+               88 FIRST-RECORD         VALUE 'Y'.
       *
        01  HEADER-1.
            05  FILLER         PIC X(20) VALUE 'Financial Report for'.
@@ -106,6 +185,32 @@
            05  FILLER         PIC X(40) VALUE SPACES.
       *    Just like HEADER, TRAILER formats the report for
       *    total client account limit and balance
+      *
+      *    TRAILER-3/TRAILER-4/TRAILER-5 -- average balance, then the
+      *    minimum/maximum ACCT-LIMIT and ACCT-BALANCE seen across the
+      *    run, printed under TRAILER-2 so a sum alone isn't the only
+      *    thing this report says about the distribution of accounts.
+       01  TRAILER-3.
+           05  FILLER         PIC X(22) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Average ='.
+           05  AVG-BALANCE-O  PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(55) VALUE SPACES.
+      *
+       01  TRAILER-4.
+           05  FILLER         PIC X(10) VALUE 'Limit Min='.
+           05  MIN-LIMIT-O    PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Limit Max='.
+           05  MAX-LIMIT-O    PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(51) VALUE SPACES.
+      *
+       01  TRAILER-5.
+           05  FILLER         PIC X(10) VALUE 'Bal   Min='.
+           05  MIN-BALANCE-O  PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Bal   Max='.
+           05  MAX-BALANCE-O  PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(51) VALUE SPACES.
       *
        01 WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -118,74 +223,321 @@
                10  WS-CURRENT-SECOND       PIC 9(02).
                10  WS-CURRENT-MILLISECONDS PIC 9(02).
       *
+      *    STATE-TABLE -- one entry per distinct USA-STATE value seen
+      *    on the account file, with running limit/balance subtotals,
+      *    so the state-level breakout doesn't need the file sorted by
+      *    state or a recompile for a new state.
+       01  STATE-SUB-FLAG.
+           05 STATE-FOUND-FLAG PIC X VALUE 'N'.
+      *
+       01  STATE-TABLE-CTL.
+           05 STATE-COUNT         PIC S9(4) COMP VALUE 0.
+           05 STATE-MAX           PIC S9(4) COMP VALUE 60.
+       01  STATE-TABLE.
+           05 STATE-ENTRY OCCURS 1 TO 60 TIMES
+              DEPENDING ON STATE-COUNT
+              INDEXED BY ST-IDX.
+              10  ST-NAME         PIC X(15).
+              10  ST-LIMIT        PIC S9(9)V99 COMP-3 VALUE ZERO.
+              10  ST-BALANCE      PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+       01  STATE-SUBTOTAL-HDR.
+           05  FILLER         PIC X(25) VALUE
+               'Subtotals by State'.
+           05  FILLER         PIC X(55) VALUE SPACES.
+      *
+       01  STATE-SUBTOTAL-LINE.
+           05  SS-STATE       PIC X(15).
+           05  FILLER         PIC X(03) VALUE SPACES.
+           05  SS-LIMIT-O     PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  SS-BALANCE-O   PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(40) VALUE SPACES.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
+           PERFORM INIT-CURRENCY-TABLE.
            OPEN INPUT  ACCT-REC.
-           OPEN OUTPUT PRINT-LINE.
+           OPEN INPUT  PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'CBL0009: PARMCARD IS EMPTY -- REPORTING ALL STATUSES'
+           END-READ.
+           MOVE PARM-STATUS-FILTER TO STATUS-FILTER.
+           IF PARM-RESTART-OPT = 'R'
+               SET RESTART-REQUESTED TO TRUE
+           END-IF.
+           CLOSE PARM-CARD.
+           IF RESTART-REQUESTED
+               PERFORM READ-LAST-CHECKPOINT
+               OPEN EXTEND PRINT-LINE
+               OPEN EXTEND CHKPT-FILE
+           ELSE
+               OPEN OUTPUT PRINT-LINE
+               OPEN OUTPUT CHKPT-FILE
+           END-IF.
       *
        WRITE-HEADERS.
-           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
-           MOVE WS-CURRENT-YEAR  TO HDR-YR.
-           MOVE WS-CURRENT-MONTH TO HDR-MO.
-           MOVE WS-CURRENT-DAY   TO HDR-DAY.
-           WRITE PRINT-REC FROM HEADER-1.
-           WRITE PRINT-REC FROM HEADER-2.
-           MOVE SPACES TO PRINT-REC.
-           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
-           WRITE PRINT-REC FROM HEADER-3.
-           WRITE PRINT-REC FROM HEADER-4.
-           MOVE SPACES TO PRINT-REC.
+           IF NOT RESTART-REQUESTED
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-YEAR  TO HDR-YR
+               MOVE WS-CURRENT-MONTH TO HDR-MO
+               MOVE WS-CURRENT-DAY   TO HDR-DAY
+               WRITE PRINT-REC FROM HEADER-1
+               WRITE PRINT-REC FROM HEADER-2
+               MOVE SPACES TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINES
+               WRITE PRINT-REC FROM HEADER-3
+               WRITE PRINT-REC FROM HEADER-4
+               MOVE SPACES TO PRINT-REC
+           END-IF.
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
+            IF RESTART-REQUESTED
+                PERFORM SKIP-TO-CHECKPOINT
+            END-IF
             PERFORM UNTIL LASTREC = 'Y'
             PERFORM LIMIT-BALANCE-TOTAL
+            PERFORM TALLY-STATE-SUBTOTAL
             PERFORM WRITE-RECORD
+            ADD 1 TO RECS-SINCE-CHECKPOINT
+            IF RECS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                PERFORM WRITE-CHECKPOINT
+            END-IF
             PERFORM READ-RECORD
             END-PERFORM
+            PERFORM WRITE-CHECKPOINT
            .
-      * 
+      *
        WRITE-TLIMIT-TBALANCE.
             MOVE TLIMIT   TO TLIMIT-O.
             MOVE TBALANCE TO TBALANCE-O.
             WRITE PRINT-REC FROM TRAILER-1.
             WRITE PRINT-REC FROM TRAILER-2.
+            IF RECORD-COUNT > ZERO
+                COMPUTE AVG-BALANCE = TBALANCE / RECORD-COUNT
+            ELSE
+                MOVE ZERO TO AVG-BALANCE
+            END-IF.
+            MOVE AVG-BALANCE  TO AVG-BALANCE-O.
+            MOVE MIN-LIMIT    TO MIN-LIMIT-O.
+            MOVE MAX-LIMIT    TO MAX-LIMIT-O.
+            MOVE MIN-BALANCE  TO MIN-BALANCE-O.
+            MOVE MAX-BALANCE  TO MAX-BALANCE-O.
+            WRITE PRINT-REC FROM TRAILER-3.
+            WRITE PRINT-REC FROM TRAILER-4.
+            WRITE PRINT-REC FROM TRAILER-5.
+      *
+       WRITE-STATE-SUBTOTALS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM STATE-SUBTOTAL-HDR.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > STATE-COUNT
+               MOVE ST-NAME (ST-IDX)    TO SS-STATE
+               MOVE ST-LIMIT (ST-IDX)   TO SS-LIMIT-O
+               MOVE ST-BALANCE (ST-IDX) TO SS-BALANCE-O
+               WRITE PRINT-REC FROM STATE-SUBTOTAL-LINE
+           END-PERFORM.
       *
        CLOSE-STOP.
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
+           CLOSE CHKPT-FILE.
            GOBACK.
       *
        READ-RECORD.
-           READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           PERFORM WITH TEST AFTER UNTIL LASTREC = 'Y'
+               OR STATUS-FILTER = SPACE
+               OR ACCOUNT-STATUS = STATUS-FILTER
+               READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+               END-READ
+           END-PERFORM.
       *
       *     The LIMIT-BALANCE-TOTAL paragraph performs an arithmetic
       *     statement for each client through the loop,
       *     in order to calculate the final limit and balance report.
       *
        LIMIT-BALANCE-TOTAL.
-           COMPUTE TLIMIT   = TLIMIT   + ACCT-LIMIT   END-COMPUTE
-           COMPUTE TBALANCE = TBALANCE + ACCT-BALANCE END-COMPUTE
+           PERFORM CONVERT-TO-USD
+           COMPUTE TLIMIT   = TLIMIT   + CONVERTED-LIMIT   END-COMPUTE
+           COMPUTE TBALANCE = TBALANCE + CONVERTED-BALANCE END-COMPUTE
+           ADD 1 TO RECORD-COUNT
+           PERFORM TRACK-LIMIT-BALANCE-STATS
            .
-      *    The COMPUTE verb assigns the value of the arithmetic 
+      *    The COMPUTE verb assigns the value of the arithmetic
       *    expression to the TLIMIT and TBALANCE data items.
       *    Since the expression only includes an addition operation,
       *    the statements can also be written as:
       *    ADD ACCT-LIMIT TO TLIMIT.
       *    ADD ACCT-BALANCE TO TBALANCE.
       *    Or, alternatively specifying the target variable:
-      *    ADD ACCT-LIMIT TO TLIMIT GIVING TLIMIT. 
+      *    ADD ACCT-LIMIT TO TLIMIT GIVING TLIMIT.
       *    ADD ACCT-BALANCE TO TBALANCE GIVING TLIMIT.
       *    A END-COMPUTE or END-ADD stetement is optional.
+      *
+      *    TRACK-LIMIT-BALANCE-STATS -- keeps the smallest and largest
+      *    converted (USD) ACCT-LIMIT and ACCT-BALANCE seen so far, the
+      *    same CONVERTED-LIMIT/CONVERTED-BALANCE LIMIT-BALANCE-TOTAL
+      *    just folded into TLIMIT/TBALANCE -- comparing the raw
+      *    native-currency amount instead would let a MIN/MAX come from
+      *    a different currency than the USD total/average they are
+      *    printed next to.  The first record seeds both the minimum
+      *    and the maximum, since there is nothing yet to compare it
+      *    against.
+       TRACK-LIMIT-BALANCE-STATS.
+           IF FIRST-RECORD
+               MOVE CONVERTED-LIMIT   TO MIN-LIMIT
+               MOVE CONVERTED-LIMIT   TO MAX-LIMIT
+               MOVE CONVERTED-BALANCE TO MIN-BALANCE
+               MOVE CONVERTED-BALANCE TO MAX-BALANCE
+               MOVE 'N' TO FIRST-RECORD-FLAG
+           ELSE
+               IF CONVERTED-LIMIT < MIN-LIMIT
+                   MOVE CONVERTED-LIMIT TO MIN-LIMIT
+               END-IF
+               IF CONVERTED-LIMIT > MAX-LIMIT
+                   MOVE CONVERTED-LIMIT TO MAX-LIMIT
+               END-IF
+               IF CONVERTED-BALANCE < MIN-BALANCE
+                   MOVE CONVERTED-BALANCE TO MIN-BALANCE
+               END-IF
+               IF CONVERTED-BALANCE > MAX-BALANCE
+                   MOVE CONVERTED-BALANCE TO MAX-BALANCE
+               END-IF
+           END-IF.
+      *
+      *    TALLY-STATE-SUBTOTAL -- looks for USA-STATE in the table
+      *    already built from prior records; adds this record's limit
+      *    and balance to its subtotal, or adds a new entry (up to
+      *    STATE-MAX distinct states) if the state hasn't been seen yet.
+       TALLY-STATE-SUBTOTAL.
+           MOVE 'N' TO STATE-FOUND-FLAG.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > STATE-COUNT
+               IF ST-NAME (ST-IDX) = USA-STATE
+                   ADD ACCT-LIMIT   TO ST-LIMIT (ST-IDX)
+                   ADD ACCT-BALANCE TO ST-BALANCE (ST-IDX)
+                   MOVE 'Y' TO STATE-FOUND-FLAG
+                   SET ST-IDX TO STATE-COUNT
+               END-IF
+           END-PERFORM.
+           IF STATE-FOUND-FLAG = 'N' AND STATE-COUNT < STATE-MAX
+               ADD 1 TO STATE-COUNT
+               MOVE USA-STATE    TO ST-NAME (STATE-COUNT)
+               MOVE ACCT-LIMIT   TO ST-LIMIT (STATE-COUNT)
+               MOVE ACCT-BALANCE TO ST-BALANCE (STATE-COUNT)
+           END-IF.
       *
        WRITE-RECORD.
-           MOVE ACCT-NO      TO  ACCT-NO-O.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            WRITE PRINT-REC.
       *
+      *    SKIP-TO-CHECKPOINT -- re-reads past the accounts the
+      *    earlier run already totaled and printed, so a restart
+      *    neither double-counts them nor writes them to PRINT-LINE
+      *    a second time.
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL LASTREC = 'Y'
+               OR ACCT-NO > LAST-CHECKPOINT-ACCT
+               PERFORM READ-RECORD
+           END-PERFORM.
+      *
+      *    WRITE-CHECKPOINT -- records the current account number,
+      *    running totals and the state table built so far, as one
+      *    'C' control record followed by one 'S' record per state
+      *    entry.
+       WRITE-CHECKPOINT.
+           MOVE 'C'          TO CHKPT-TYPE.
+           MOVE ACCT-NO       TO CHKPT-ACCT-NO.
+           MOVE TLIMIT        TO CHKPT-TLIMIT.
+           MOVE TBALANCE      TO CHKPT-TBALANCE.
+           MOVE RECORD-COUNT        TO CHKPT-RECORD-COUNT.
+           MOVE MIN-LIMIT           TO CHKPT-MIN-LIMIT.
+           MOVE MAX-LIMIT           TO CHKPT-MAX-LIMIT.
+           MOVE MIN-BALANCE         TO CHKPT-MIN-BALANCE.
+           MOVE MAX-BALANCE         TO CHKPT-MAX-BALANCE.
+           MOVE FIRST-RECORD-FLAG   TO CHKPT-FIRST-RECORD-FLAG.
+           WRITE CHKPT-REC.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > STATE-COUNT
+               MOVE 'S'                 TO CHKPT-TYPE
+               MOVE ST-NAME (ST-IDX)    TO CHKPT-ST-NAME
+               MOVE ST-LIMIT (ST-IDX)   TO CHKPT-ST-LIMIT
+               MOVE ST-BALANCE (ST-IDX) TO CHKPT-ST-BALANCE
+               WRITE CHKPT-REC
+           END-PERFORM.
+           MOVE ZERO TO RECS-SINCE-CHECKPOINT.
+      *
+      *    READ-LAST-CHECKPOINT -- reads CHKPOINT forward to end of
+      *    file, restoring TLIMIT/TBALANCE/STATE-TABLE from the last
+      *    'C' record and the 'S' records that follow it.
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE.
+           PERFORM READ-CHECKPOINT.
+           PERFORM UNTIL NO-MORE-CHKPTS
+               IF CHKPT-CONTROL
+                   MOVE ZERO           TO STATE-COUNT
+                   MOVE CHKPT-ACCT-NO  TO LAST-CHECKPOINT-ACCT
+                   MOVE CHKPT-TLIMIT   TO TLIMIT
+                   MOVE CHKPT-TBALANCE TO TBALANCE
+                   MOVE CHKPT-RECORD-COUNT      TO RECORD-COUNT
+                   MOVE CHKPT-MIN-LIMIT         TO MIN-LIMIT
+                   MOVE CHKPT-MAX-LIMIT         TO MAX-LIMIT
+                   MOVE CHKPT-MIN-BALANCE       TO MIN-BALANCE
+                   MOVE CHKPT-MAX-BALANCE       TO MAX-BALANCE
+                   MOVE CHKPT-FIRST-RECORD-FLAG TO FIRST-RECORD-FLAG
+               ELSE
+                   ADD 1 TO STATE-COUNT
+                   MOVE CHKPT-ST-NAME    TO ST-NAME (STATE-COUNT)
+                   MOVE CHKPT-ST-LIMIT   TO ST-LIMIT (STATE-COUNT)
+                   MOVE CHKPT-ST-BALANCE TO ST-BALANCE (STATE-COUNT)
+               END-IF
+               PERFORM READ-CHECKPOINT
+           END-PERFORM.
+           CLOSE CHKPT-FILE.
+      *
+       READ-CHECKPOINT.
+           READ CHKPT-FILE
+               AT END SET NO-MORE-CHKPTS TO TRUE
+           END-READ.
+      *
+      *    INIT-CURRENCY-TABLE -- loads the known ISO 4217 codes and
+      *    their USD conversion rates once at startup, the same static
+      *    lookup-table shape as CBL0002's CURR-RATE-TABLE.
+       INIT-CURRENCY-TABLE.
+           MOVE 'USD'      TO CR-CODE (1).
+           MOVE 1.000000   TO CR-RATE (1).
+           MOVE 'EUR'      TO CR-CODE (2).
+           MOVE 1.080000   TO CR-RATE (2).
+           MOVE 'GBP'      TO CR-CODE (3).
+           MOVE 1.270000   TO CR-RATE (3).
+           MOVE 'JPY'      TO CR-CODE (4).
+           MOVE 0.006400   TO CR-RATE (4).
+      *
+      *    CONVERT-TO-USD -- looks up this record's CURRENCY-CODE in
+      *    CURR-RATE-TABLE (blank treated as USD) and converts
+      *    ACCT-LIMIT/ACCT-BALANCE to their USD equivalents for
+      *    CONVERTED-LIMIT/CONVERTED-BALANCE, before LIMIT-BALANCE-
+      *    TOTAL adds them into TLIMIT/TBALANCE.
+       CONVERT-TO-USD.
+           MOVE 1.000000 TO CONV-RATE.
+           IF CURRENCY-CODE NOT = SPACES
+               PERFORM VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 4
+                   IF CR-CODE (CR-IDX) = CURRENCY-CODE
+                       MOVE CR-RATE (CR-IDX) TO CONV-RATE
+                       SET CR-IDX TO 4
+                   END-IF
+               END-PERFORM
+           END-IF.
+           COMPUTE CONVERTED-LIMIT   ROUNDED = ACCT-LIMIT   * CONV-RATE.
+           COMPUTE CONVERTED-BALANCE ROUNDED = ACCT-BALANCE * CONV-RATE.
+      *
