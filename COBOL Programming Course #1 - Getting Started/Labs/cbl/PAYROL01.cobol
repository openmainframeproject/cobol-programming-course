@@ -0,0 +1,111 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    PAYROL01.
+       AUTHOR.        Otto B. Mathwiz.
+      *--------------------
+      *    PAYROL01 is the batch payroll run PAYROL00's single
+      *    hand-keyed example was always meant to grow into: it reads
+      *    EMPREC, a file of one record per employee, computes each
+      *    employee's gross pay and prints a line per employee on
+      *    PAYRPT, with a grand total of gross pay for the whole run
+      *    in the trailer.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PAYRPT.
+           SELECT EMP-REC    ASSIGN TO EMPREC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           05  EMP-NO-O       PIC X(6).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  EMP-NAME-O     PIC X(25).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  RATE-O         PIC ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  HOURS-O        PIC ZZ9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  GROSS-PAY-O    PIC $$,$$9.99.
+           05  FILLER         PIC X(25) VALUE SPACES.
+      *
+       FD  EMP-REC RECORDING MODE F.
+       01  EMP-FIELDS.
+           COPY EMPFLDS.
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  PAY-TOTALS.
+           05 EMP-COUNT        PIC S9(5) COMP-3 VALUE ZERO.
+           05 TGROSS-PAY       PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+       01  GROSS-PAY           PIC S9(5)V99 COMP-3 VALUE ZERO.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(06) VALUE 'Emp No'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(25) VALUE 'Employee Name'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Rate  '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Hours '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Gross Pay '.
+           05  FILLER         PIC X(25) VALUE SPACES.
+      *
+       01  TRAILER-1.
+           05  FILLER         PIC X(33) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Totals  = '.
+           05  TGROSS-PAY-O   PIC $$$,$$9.99.
+           05  FILLER         PIC X(25) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  EMP-REC.
+           OPEN OUTPUT PRINT-LINE.
+           WRITE PRINT-REC FROM HEADER-1.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            PERFORM COMPUTE-GROSS-PAY
+            PERFORM WRITE-RECORD
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           MOVE TGROSS-PAY TO TGROSS-PAY-O.
+           WRITE PRINT-REC FROM TRAILER-1.
+           DISPLAY 'PAYROL01: EMPLOYEES PAID = ' EMP-COUNT.
+           CLOSE EMP-REC.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ EMP-REC
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       COMPUTE-GROSS-PAY.
+           COMPUTE GROSS-PAY = HOURS-WORKED * HOURLY-RATE
+               END-COMPUTE.
+           ADD 1 TO EMP-COUNT.
+           ADD GROSS-PAY TO TGROSS-PAY.
+      *
+       WRITE-RECORD.
+           MOVE EMP-NO       TO  EMP-NO-O.
+           MOVE EMP-NAME     TO  EMP-NAME-O.
+           MOVE HOURLY-RATE  TO  RATE-O.
+           MOVE HOURS-WORKED TO  HOURS-O.
+           MOVE GROSS-PAY    TO  GROSS-PAY-O.
+           WRITE PRINT-REC.
+      *
