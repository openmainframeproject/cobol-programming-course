@@ -0,0 +1,192 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBL0011.
+       AUTHOR.        Otto B. Mathwiz.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *    PARM-CARD -- one 80-byte control record carrying the
+      *    target year/month for the "accounts opened this month"
+      *    listing.  A blank card defaults to the current system
+      *    year/month, same as before PARMCARD was added.
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-YEAR          PIC 9(4).
+           05  PARM-MONTH         PIC 9(2).
+           05  FILLER             PIC X(74).
+      *
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           05  ACCT-NO-O      PIC X(8).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  LAST-NAME-O    PIC X(20).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  DATE-OPENED-YR-O  PIC 9(4).
+           05  FILLER            PIC X VALUE '/'.
+           05  DATE-OPENED-MO-O  PIC 99.
+           05  FILLER            PIC X VALUE '/'.
+           05  DATE-OPENED-DAY-O PIC 99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+      *
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED      PIC X(8).
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  NEW-ACCT-COUNT      PIC S9(5) COMP-3 VALUE ZERO.
+      *    NEW-ACCT-COUNT -- tally of accounts opened in the current
+      *    year and month, for the trailer line.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(30) VALUE
+               'New Accounts Opened This Month'.
+           05  FILLER         PIC X(50) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(05) VALUE 'Year '.
+           05  HDR-YR         PIC 9(04).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Month '.
+           05  HDR-MO         PIC X(02).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Day '.
+           05  HDR-DAY        PIC X(02).
+           05  FILLER         PIC X(56) VALUE SPACES.
+      *
+       01  HEADER-3.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(15) VALUE SPACES.
+           05  FILLER         PIC X(11) VALUE 'Date Opened'.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Balance '.
+           05  FILLER         PIC X(40) VALUE SPACES.
+      *
+       01  HEADER-4.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(15) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE '-------------'.
+           05  FILLER         PIC X(40) VALUE SPACES.
+      *
+       01  TRAILER-1.
+           05  FILLER         PIC X(31) VALUE SPACES.
+           05  FILLER         PIC X(14) VALUE '--------------'.
+           05  FILLER         PIC X(40) VALUE SPACES.
+      *
+       01  TRAILER-2.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(20) VALUE
+               'New Accounts Count ='.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  NEW-ACCT-COUNT-O PIC ZZZZ9.
+           05  FILLER         PIC X(54) VALUE SPACES.
+      *
+       01 WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *
+      *    TARGET-YEAR/TARGET-MONTH -- the year/month the listing is
+      *    actually run against, taken from PARM-CARD when it supplies
+      *    one, otherwise defaulted to the current system year/month.
+       01  TARGET-YEAR             PIC 9(04).
+       01  TARGET-MONTH            PIC 9(02).
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT PRINT-LINE.
+      *
+       WRITE-HEADERS.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO TARGET-YEAR.
+           MOVE WS-CURRENT-MONTH TO TARGET-MONTH.
+           OPEN INPUT PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'CBL0011: PARMCARD IS EMPTY -- USING CURRENT MONTH'
+           END-READ.
+           IF PARM-YEAR NUMERIC AND PARM-MONTH NUMERIC
+                   AND PARM-YEAR NOT = ZERO
+               MOVE PARM-YEAR  TO TARGET-YEAR
+               MOVE PARM-MONTH TO TARGET-MONTH
+           END-IF.
+           CLOSE PARM-CARD.
+           MOVE TARGET-YEAR      TO HDR-YR.
+           MOVE TARGET-MONTH     TO HDR-MO.
+           MOVE WS-CURRENT-DAY   TO HDR-DAY.
+           WRITE PRINT-REC FROM HEADER-1.
+           WRITE PRINT-REC FROM HEADER-2.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM HEADER-3.
+           WRITE PRINT-REC FROM HEADER-4.
+           MOVE SPACES TO PRINT-REC.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            IF DATE-OPENED-YR = TARGET-YEAR
+                AND DATE-OPENED-MO = TARGET-MONTH
+                ADD 1 TO NEW-ACCT-COUNT
+                PERFORM WRITE-RECORD
+            END-IF
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       WRITE-NEW-ACCT-COUNT.
+           MOVE NEW-ACCT-COUNT TO NEW-ACCT-COUNT-O.
+           WRITE PRINT-REC FROM TRAILER-1.
+           WRITE PRINT-REC FROM TRAILER-2.
+      *
+       CLOSE-STOP.
+           CLOSE ACCT-REC.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       WRITE-RECORD.
+           MOVE ACCT-NO          TO  ACCT-NO-MASKED.
+           MOVE 'XXXX'           TO  ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED   TO  ACCT-NO-O.
+           MOVE LAST-NAME        TO  LAST-NAME-O.
+           MOVE DATE-OPENED-YR   TO  DATE-OPENED-YR-O.
+           MOVE DATE-OPENED-MO   TO  DATE-OPENED-MO-O.
+           MOVE DATE-OPENED-DAY  TO  DATE-OPENED-DAY-O.
+           MOVE ACCT-BALANCE     TO  ACCT-BALANCE-O.
+           WRITE PRINT-REC.
+      *
