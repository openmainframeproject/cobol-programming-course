@@ -0,0 +1,135 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    INTACCR.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    INTACCR is the periodic interest-accrual run: every active
+      *    account on ACCTREC has interest computed on ACCT-BALANCE at
+      *    its own INT-RATE and added to ACCT-BALANCE, then the updated
+      *    master is written to NEWACCT -- the same ACCTREC-stays-
+      *    sequential, write-a-new-master approach POSTACCT and
+      *    ACCTPURG already use rather than rewriting ACCTREC in place.
+      *    Closed and suspended accounts pass through unchanged.  A
+      *    line is printed on INTRPT for every account accrued, with a
+      *    grand total of interest applied in the trailer.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC     ASSIGN TO ACCTREC.
+           SELECT NEW-ACCT-REC ASSIGN TO NEWACCT.
+           SELECT PRINT-LINE   ASSIGN TO INTRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       FD  NEW-ACCT-REC RECORDING MODE F.
+       01  NEW-ACCT-FIELDS       PIC X(244).
+      *
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           05  ACCT-NO-O      PIC X(8).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  OLD-BALANCE-O  PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  INT-RATE-O     PIC Z.999.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  INTEREST-O     PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  NEW-BALANCE-O  PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(13) VALUE SPACES.
+      *
+       WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED      PIC X(8).
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  ACCRUAL-COUNTS.
+           05 RECS-READ         PIC S9(7) COMP-3 VALUE ZERO.
+           05 RECS-ACCRUED      PIC S9(7) COMP-3 VALUE ZERO.
+           05 RECS-SKIPPED      PIC S9(7) COMP-3 VALUE ZERO.
+      *
+       01  ACCRUAL-WORK.
+           05 OLD-BALANCE       PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05 INTEREST-AMT      PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05 TOTAL-INTEREST    PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'Old Balance '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Rate  '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(09) VALUE 'Interest '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(12) VALUE 'New Balance '.
+           05  FILLER         PIC X(13) VALUE SPACES.
+      *
+       01  TRAILER-1.
+           05  FILLER         PIC X(33) VALUE SPACES.
+           05  FILLER         PIC X(18) VALUE 'Total Interest  = '.
+           05  TOTAL-INTEREST-O  PIC $$$,$$$,$$9.99.
+           05  FILLER         PIC X(14) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT NEW-ACCT-REC.
+           OPEN OUTPUT PRINT-LINE.
+           WRITE PRINT-REC FROM HEADER-1.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            IF ACCOUNT-ACTIVE
+                PERFORM ACCRUE-INTEREST
+            ELSE
+                ADD 1 TO RECS-SKIPPED
+            END-IF
+            WRITE NEW-ACCT-FIELDS FROM ACCT-FIELDS
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           MOVE TOTAL-INTEREST TO TOTAL-INTEREST-O.
+           WRITE PRINT-REC FROM TRAILER-1.
+           DISPLAY 'INTACCR: RECORDS READ    = ' RECS-READ.
+           DISPLAY 'INTACCR: RECORDS ACCRUED = ' RECS-ACCRUED.
+           DISPLAY 'INTACCR: RECORDS SKIPPED = ' RECS-SKIPPED.
+           CLOSE ACCT-REC.
+           CLOSE NEW-ACCT-REC.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO RECS-READ
+           END-IF.
+      *
+       ACCRUE-INTEREST.
+           MOVE ACCT-BALANCE TO OLD-BALANCE.
+           COMPUTE INTEREST-AMT ROUNDED = ACCT-BALANCE * INT-RATE.
+           ADD INTEREST-AMT TO ACCT-BALANCE.
+           ADD INTEREST-AMT TO TOTAL-INTEREST.
+           ADD 1            TO RECS-ACCRUED.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED TO ACCT-NO-O.
+           MOVE OLD-BALANCE  TO OLD-BALANCE-O.
+           MOVE INT-RATE     TO INT-RATE-O.
+           MOVE INTEREST-AMT TO INTEREST-O.
+           MOVE ACCT-BALANCE TO NEW-BALANCE-O.
+           WRITE PRINT-REC.
+      *
