@@ -0,0 +1,282 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    POSTACCT.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    POSTACCT reads TRANREC, a file of debit/credit transactions
+      *    against accounts on ACCTREC, and applies them to
+      *    ACCT-BALANCE.  Both files must be in ascending ACCT-NO
+      *    sequence (the same sequence ACCTREC is normally kept in).
+      *    The updated master is written to NEWACCT; any transaction
+      *    that does not match an account on ACCTREC, or whose
+      *    TRAN-TYPE is not 'D' or 'C', is listed on EXCPRINT instead
+      *    of being applied.
+      *
+      *    A PARMCARD control record with an 'R' in the first byte
+      *    asks for a restart: CHKPOINT is read to find the last
+      *    account number fully posted on the run being restarted,
+      *    ACCTREC and TRANREC are skipped forward past it, and
+      *    NEWACCT/EXCPRINT/CHKPOINT are re-opened EXTEND so the
+      *    earlier run's output is kept rather than overwritten.
+      *    Every CHECKPOINT-INTERVAL masters posted, the current
+      *    account number and running counts are written to
+      *    CHKPOINT so a later restart can pick up from there.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC    ASSIGN TO ACCTREC.
+           SELECT TRAN-REC    ASSIGN TO TRANREC.
+           SELECT NEW-ACCT-REC ASSIGN TO NEWACCT.
+           SELECT EXCEPT-LINE  ASSIGN TO EXCPRINT.
+           SELECT PARM-CARD    ASSIGN TO PARMCARD.
+           SELECT CHKPT-FILE   ASSIGN TO CHKPOINT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       FD  TRAN-REC RECORDING MODE F.
+       01  TRAN-FIELDS.
+           COPY TRANFLDS.
+      *
+       FD  NEW-ACCT-REC RECORDING MODE F.
+       01  NEW-ACCT-FIELDS       PIC X(244).
+      *
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           05  EXC-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-TYPE-O         PIC X(1).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-AMOUNT-O       PIC $$,$$$,$$9.99.
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-REASON-O       PIC X(30).
+      *
+      *    PARM-CARD -- one 80-byte control record.  An 'R' in the
+      *    first byte asks for a restart from the last checkpoint
+      *    instead of starting the posting run from the beginning.
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-RESTART-OPT   PIC X(1).
+           05  FILLER             PIC X(79).
+      *
+      *    CHKPT-FILE -- one record per checkpoint taken, holding the
+      *    last account number fully posted and the running counts
+      *    at that point; a restart reads forward to the last record
+      *    on the file to find where the prior run left off.
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           05  CHKPT-ACCT-NO      PIC X(8).
+           05  CHKPT-MASTERS-READ PIC 9(7).
+           05  CHKPT-TRANS-POSTED PIC 9(7).
+           05  CHKPT-TRANS-REJ    PIC 9(7).
+           05  FILLER             PIC X(59).
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  MASTER-EOF-FLAG    PIC X VALUE 'N'.
+               88  NO-MORE-MASTERS    VALUE 'Y'.
+           05  TRAN-EOF-FLAG      PIC X VALUE 'N'.
+               88  NO-MORE-TRANS      VALUE 'Y'.
+           05  CHKPT-EOF-FLAG     PIC X VALUE 'N'.
+               88  NO-MORE-CHKPTS     VALUE 'Y'.
+           05  RESTART-FLAG       PIC X VALUE 'N'.
+               88  RESTART-REQUESTED  VALUE 'Y'.
+      *
+       01  POST-COUNTS.
+           05  MASTERS-READ       PIC S9(7) COMP-3 VALUE ZERO.
+           05  TRANS-POSTED       PIC S9(7) COMP-3 VALUE ZERO.
+           05  TRANS-REJECTED     PIC S9(7) COMP-3 VALUE ZERO.
+      *
+       01  CHECKPOINT-CONTROL.
+           05  CHECKPOINT-INTERVAL     PIC S9(5) COMP VALUE 50.
+           05  RECS-SINCE-CHECKPOINT   PIC S9(5) COMP VALUE ZERO.
+      *
+       01  LAST-CHECKPOINT-ACCT        PIC X(8) VALUE SPACES.
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(28) VALUE
+               'Rejected Transaction Listing'.
+           05  FILLER         PIC X(52) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(04) VALUE 'Type'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Amount'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(30) VALUE 'Reason'.
+           05  FILLER         PIC X(22) VALUE SPACES.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           OPEN INPUT PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'POSTACCT: PARMCARD IS EMPTY -- STARTING FRESH'
+           END-READ.
+           IF PARM-RESTART-OPT = 'R'
+               SET RESTART-REQUESTED TO TRUE
+           END-IF.
+           CLOSE PARM-CARD.
+           OPEN INPUT  ACCT-REC.
+           OPEN INPUT  TRAN-REC.
+           PERFORM READ-MASTER.
+           PERFORM READ-TRAN.
+           IF RESTART-REQUESTED
+               PERFORM READ-LAST-CHECKPOINT
+               OPEN EXTEND NEW-ACCT-REC
+               OPEN EXTEND EXCEPT-LINE
+               OPEN EXTEND CHKPT-FILE
+               PERFORM SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN OUTPUT NEW-ACCT-REC
+               OPEN OUTPUT EXCEPT-LINE
+               OPEN OUTPUT CHKPT-FILE
+               WRITE EXCEPT-REC FROM HEADER-1
+               WRITE EXCEPT-REC FROM HEADER-2
+           END-IF.
+      *
+       POST-TRANSACTIONS.
+           PERFORM UNTIL NO-MORE-MASTERS
+               ADD 1 TO MASTERS-READ
+               PERFORM MATCH-TRANS-TO-MASTER
+               MOVE ACCT-FIELDS TO NEW-ACCT-FIELDS
+               WRITE NEW-ACCT-FIELDS
+               ADD 1 TO RECS-SINCE-CHECKPOINT
+               IF RECS-SINCE-CHECKPOINT >= CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+               PERFORM READ-MASTER
+           END-PERFORM.
+           PERFORM FLUSH-REMAINING-TRANS.
+           PERFORM WRITE-CHECKPOINT.
+      *
+       CLOSE-STOP.
+           DISPLAY 'POSTACCT: MASTERS READ      = ' MASTERS-READ.
+           DISPLAY 'POSTACCT: TRANSACTIONS POSTED= ' TRANS-POSTED.
+           DISPLAY 'POSTACCT: TRANSACTIONS REJECTED = ' TRANS-REJECTED.
+           CLOSE ACCT-REC.
+           CLOSE TRAN-REC.
+           CLOSE NEW-ACCT-REC.
+           CLOSE EXCEPT-LINE.
+           CLOSE CHKPT-FILE.
+           GOBACK.
+      *
+       MATCH-TRANS-TO-MASTER.
+           PERFORM UNTIL NO-MORE-TRANS OR TRAN-ACCT-NO > ACCT-NO
+               IF TRAN-ACCT-NO < ACCT-NO
+                   MOVE 'NO MATCHING ACCOUNT ON ACCTREC' TO
+                       EXC-REASON-O
+                   PERFORM WRITE-EXCEPTION
+               ELSE
+                   PERFORM POST-ONE-TRANSACTION
+               END-IF
+               PERFORM READ-TRAN
+           END-PERFORM.
+      *
+       POST-ONE-TRANSACTION.
+           IF TRAN-DEBIT
+               SUBTRACT TRAN-AMOUNT FROM ACCT-BALANCE
+               ADD 1 TO TRANS-POSTED
+               PERFORM STAMP-LAST-ACTIVITY
+           ELSE
+               IF TRAN-CREDIT
+                   ADD TRAN-AMOUNT TO ACCT-BALANCE
+                   ADD 1 TO TRANS-POSTED
+                   PERFORM STAMP-LAST-ACTIVITY
+               ELSE
+                   MOVE 'TRAN-TYPE IS NOT D OR C' TO EXC-REASON-O
+                   PERFORM WRITE-EXCEPTION
+               END-IF
+           END-IF.
+      *
+       STAMP-LAST-ACTIVITY.
+           MOVE WS-CURRENT-YEAR  TO LAST-ACTIVITY-YR.
+           MOVE WS-CURRENT-MONTH TO LAST-ACTIVITY-MO.
+           MOVE WS-CURRENT-DAY   TO LAST-ACTIVITY-DAY.
+      *
+       FLUSH-REMAINING-TRANS.
+           PERFORM UNTIL NO-MORE-TRANS
+               MOVE 'NO MATCHING ACCOUNT ON ACCTREC' TO EXC-REASON-O
+               PERFORM WRITE-EXCEPTION
+               PERFORM READ-TRAN
+           END-PERFORM.
+      *
+       WRITE-EXCEPTION.
+           MOVE TRAN-ACCT-NO TO EXC-ACCT-NO-O.
+           MOVE TRAN-TYPE    TO EXC-TYPE-O.
+           MOVE TRAN-AMOUNT  TO EXC-AMOUNT-O.
+           WRITE EXCEPT-REC.
+           ADD 1 TO TRANS-REJECTED.
+      *
+      *    READ-LAST-CHECKPOINT reads CHKPOINT forward to its last
+      *    record (the file was closed after the earlier run's final
+      *    checkpoint, so there is no other way to reach it) and
+      *    restores the account number and running counts it held.
+       READ-LAST-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE.
+           PERFORM READ-CHECKPOINT.
+           PERFORM UNTIL NO-MORE-CHKPTS
+               MOVE CHKPT-ACCT-NO      TO LAST-CHECKPOINT-ACCT
+               MOVE CHKPT-MASTERS-READ TO MASTERS-READ
+               MOVE CHKPT-TRANS-POSTED TO TRANS-POSTED
+               MOVE CHKPT-TRANS-REJ    TO TRANS-REJECTED
+               PERFORM READ-CHECKPOINT
+           END-PERFORM.
+           CLOSE CHKPT-FILE.
+      *
+       SKIP-TO-CHECKPOINT.
+           PERFORM UNTIL NO-MORE-MASTERS
+               OR ACCT-NO > LAST-CHECKPOINT-ACCT
+               PERFORM READ-MASTER
+           END-PERFORM.
+           PERFORM UNTIL NO-MORE-TRANS
+               OR TRAN-ACCT-NO > LAST-CHECKPOINT-ACCT
+               PERFORM READ-TRAN
+           END-PERFORM.
+      *
+       WRITE-CHECKPOINT.
+           MOVE ACCT-NO        TO CHKPT-ACCT-NO.
+           MOVE MASTERS-READ   TO CHKPT-MASTERS-READ.
+           MOVE TRANS-POSTED   TO CHKPT-TRANS-POSTED.
+           MOVE TRANS-REJECTED TO CHKPT-TRANS-REJ.
+           WRITE CHKPT-REC.
+           MOVE ZERO TO RECS-SINCE-CHECKPOINT.
+      *
+       READ-MASTER.
+           READ ACCT-REC
+               AT END SET NO-MORE-MASTERS TO TRUE
+           END-READ.
+      *
+       READ-TRAN.
+           READ TRAN-REC
+               AT END SET NO-MORE-TRANS TO TRUE
+           END-READ.
+      *
+       READ-CHECKPOINT.
+           READ CHKPT-FILE
+               AT END SET NO-MORE-CHKPTS TO TRUE
+           END-READ.
+      *
