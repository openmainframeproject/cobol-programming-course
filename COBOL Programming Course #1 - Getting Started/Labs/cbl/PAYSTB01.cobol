@@ -0,0 +1,176 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    PAYSTB01.
+       AUTHOR.        Otto B. Mathwiz.
+      *--------------------
+      *    PAYSTB01 reads EMPREC and prints one paycheck stub per
+      *    employee on PAYSTUB: hours, gross pay, tax withheld and
+      *    net pay, with overtime over 40 hours paid at time and a
+      *    half and the withholding rate driven by FILING-STATUS,
+      *    the same calculation PAYROL0X works out by hand for a
+      *    single employee.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PAYSTUB.
+           SELECT EMP-REC    ASSIGN TO EMPREC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                  PIC X(80).
+      *
+       FD  EMP-REC RECORDING MODE F.
+       01  EMP-FIELDS.
+           COPY EMPFLDS.
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  PAY-WORK.
+           05 REG-HOURS        PIC S9(3)V99 COMP-3 VALUE ZERO.
+           05 OT-HOURS         PIC S9(3)V99 COMP-3 VALUE ZERO.
+           05 REG-PAY          PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05 OT-PAY           PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05 GROSS-PAY        PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05 TAX-RATE         PIC V999         VALUE ZERO.
+           05 TAX-AMT          PIC S9(5)V99 COMP-3 VALUE ZERO.
+           05 NET-PAY          PIC S9(5)V99 COMP-3 VALUE ZERO.
+      *
+      *    HEADER-1..4 -- date-stamped, paginated stub heading, the
+      *    same layout CBL0004 uses ahead of its report detail lines;
+      *    here each employee's stub is treated as its own page.
+       01  HEADER-1.
+           05  FILLER          PIC X(18) VALUE 'Paycheck Stub for'.
+           05  FILLER          PIC X(47) VALUE SPACES.
+           05  FILLER          PIC X(05) VALUE 'Page '.
+           05  PAGE-NO-O       PIC ZZZ9.
+           05  FILLER          PIC X(06) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER          PIC X(05) VALUE 'Year '.
+           05  HDR-YR          PIC 9(04).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(06) VALUE 'Month '.
+           05  HDR-MO          PIC X(02).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(04) VALUE 'Day '.
+           05  HDR-DAY         PIC X(02).
+           05  FILLER          PIC X(53) VALUE SPACES.
+      *
+       01  HEADER-3.
+           05  FILLER          PIC X(12) VALUE 'Employee No:'.
+           05  SH-EMP-NO       PIC X(6).
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  SH-EMP-NAME     PIC X(25).
+           05  FILLER          PIC X(35) VALUE SPACES.
+      *
+       01  HEADER-4.
+           05  FILLER          PIC X(12) VALUE '------------'.
+           05  FILLER          PIC X(06) VALUE '------'.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  FILLER          PIC X(25) VALUE
+               '-------------------------'.
+           05  FILLER          PIC X(35) VALUE SPACES.
+      *
+       01 WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+      *
+       01  PAGE-NO              PIC S9(4) COMP VALUE ZERO.
+      *
+       01  STUB-LINE.
+           05  FILLER          PIC X(18) VALUE SPACES.
+           05  SL-LABEL        PIC X(20).
+           05  SL-AMT          PIC $$,$$9.99.
+           05  FILLER          PIC X(33) VALUE SPACES.
+      *
+       01  STUB-BLANK          PIC X(80) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  EMP-REC.
+           OPEN OUTPUT PRINT-LINE.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            PERFORM COMPUTE-PAY
+            PERFORM WRITE-STUB
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           CLOSE EMP-REC.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ EMP-REC
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       COMPUTE-PAY.
+           IF FILING-MARRIED
+               MOVE .150 TO TAX-RATE
+           ELSE
+               MOVE .200 TO TAX-RATE
+           END-IF.
+           IF HOURS-WORKED > 40
+               MOVE 40                    TO REG-HOURS
+               COMPUTE OT-HOURS = HOURS-WORKED - 40
+           ELSE
+               MOVE HOURS-WORKED          TO REG-HOURS
+               MOVE 0                    TO OT-HOURS
+           END-IF.
+           COMPUTE REG-PAY = REG-HOURS * HOURLY-RATE.
+           COMPUTE OT-PAY  = OT-HOURS * HOURLY-RATE * 1.5.
+           COMPUTE GROSS-PAY = REG-PAY + OT-PAY.
+           COMPUTE TAX-AMT = GROSS-PAY * TAX-RATE.
+           COMPUTE NET-PAY = GROSS-PAY - TAX-AMT.
+      *
+       WRITE-STUB.
+           ADD 1 TO PAGE-NO.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR  TO HDR-YR.
+           MOVE WS-CURRENT-MONTH TO HDR-MO.
+           MOVE WS-CURRENT-DAY   TO HDR-DAY.
+           MOVE PAGE-NO          TO PAGE-NO-O.
+           MOVE EMP-NO    TO SH-EMP-NO.
+           MOVE EMP-NAME  TO SH-EMP-NAME.
+           WRITE PRINT-REC FROM STUB-BLANK.
+           WRITE PRINT-REC FROM HEADER-1.
+           WRITE PRINT-REC FROM HEADER-2.
+           WRITE PRINT-REC FROM HEADER-3.
+           WRITE PRINT-REC FROM HEADER-4.
+           MOVE 'Hours Worked       ' TO SL-LABEL.
+           MOVE HOURS-WORKED           TO SL-AMT.
+           WRITE PRINT-REC FROM STUB-LINE.
+           MOVE 'Hourly Rate        ' TO SL-LABEL.
+           MOVE HOURLY-RATE            TO SL-AMT.
+           WRITE PRINT-REC FROM STUB-LINE.
+           MOVE 'Regular Hours Pay  ' TO SL-LABEL.
+           MOVE REG-PAY                TO SL-AMT.
+           WRITE PRINT-REC FROM STUB-LINE.
+           MOVE 'Overtime Pay       ' TO SL-LABEL.
+           MOVE OT-PAY                 TO SL-AMT.
+           WRITE PRINT-REC FROM STUB-LINE.
+           MOVE 'Gross Pay          ' TO SL-LABEL.
+           MOVE GROSS-PAY              TO SL-AMT.
+           WRITE PRINT-REC FROM STUB-LINE.
+           MOVE 'Tax Withheld       ' TO SL-LABEL.
+           MOVE TAX-AMT                TO SL-AMT.
+           WRITE PRINT-REC FROM STUB-LINE.
+           MOVE 'Net Pay            ' TO SL-LABEL.
+           MOVE NET-PAY                TO SL-AMT.
+           WRITE PRINT-REC FROM STUB-LINE.
+      *
