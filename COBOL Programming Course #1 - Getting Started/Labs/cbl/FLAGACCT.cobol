@@ -0,0 +1,181 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    FLAGACCT.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    FLAGACCT scans COMMENTS on every account on ACCTREC for a
+      *    configurable list of keywords (one per record on KEYWDCRD,
+      *    the same kind of control-record input PARMCARD already is
+      *    for POSTACCT) and lists every account whose comment
+      *    contains one of them on FLAGRPT, so a note like "DISPUTE"
+      *    or "LEGAL HOLD" surfaces on its own report instead of only
+      *    being visible to someone reading the comment column of
+      *    CBL0002's or CBLDB21's listing by eye.
+      *
+      *    The comparison is case-insensitive -- KEYWDCRD entries are
+      *    folded to upper case when loaded, and COMMENTS is folded to
+      *    upper case before it is searched -- so "Dispute" on file
+      *    still matches a "DISPUTE" keyword card.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC    ASSIGN TO ACCTREC.
+           SELECT KEYWD-CARD  ASSIGN TO KEYWDCRD.
+           SELECT FLAG-LINE   ASSIGN TO FLAGRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+      *    KEYWD-CARD -- one keyword per 80-byte control record, left-
+      *    justified in the first 20 bytes; the rest of the record is
+      *    unused.  A blank card (EOF in practice) is simply skipped.
+       FD  KEYWD-CARD RECORDING MODE F.
+       01  KEYWD-REC.
+           05  KEYWD-TEXT         PIC X(20).
+           05  FILLER             PIC X(60).
+      *
+       FD  FLAG-LINE RECORDING MODE F.
+       01  FLAG-REC.
+           05  FLAG-ACCT-NO-O     PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FLAG-LASTN-O       PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FLAG-KEYWORD-O     PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  FLAG-COMMENT-O     PIC X(50).
+      *
+       WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED         PIC X(8).
+       01  FLAGS.
+           05  LASTREC            PIC X VALUE SPACE.
+           05  KEYWD-EOF-FLAG     PIC X VALUE 'N'.
+               88  NO-MORE-KEYWORDS   VALUE 'Y'.
+      *
+      *    KEYWORD-TABLE -- the keyword list loaded from KEYWDCRD,
+      *    searched against every account's COMMENTS.  Twenty entries
+      *    is ample for the kind of short watch-list this report is
+      *    for; LOAD-KEYWORDS simply stops reading past that point.
+       01  KEYWORD-LIST.
+           05  KEYWORD-COUNT      PIC S9(3) COMP-3 VALUE ZERO.
+           05  KEYWORD-TABLE OCCURS 20 TIMES.
+               10  KEYWORD-TEXT-ENTRY PIC X(20).
+               10  KEYWORD-LEN        PIC S9(3) COMP-3.
+       77  KEYWORD-MAX            PIC S9(3) COMP-3 VALUE 20.
+       77  KEYWORD-IDX            PIC S9(3) COMP-3 VALUE ZERO.
+       77  KEYWORD-MATCH-COUNT    PIC S9(5) COMP-3 VALUE ZERO.
+      *
+       01  UPPER-COMMENTS         PIC X(50).
+       01  MATCHED-KEYWORD        PIC X(20).
+       01  FLAG-COUNT             PIC S9(7) COMP-3 VALUE ZERO.
+       01  RECORD-COUNT           PIC S9(7) COMP-3 VALUE ZERO.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(28) VALUE
+               'Flagged Account Listing'.
+           05  FILLER         PIC X(52) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Keyword '.
+           05  FILLER         PIC X(12) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Comment'.
+           05  FILLER         PIC X(22) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  KEYWD-CARD.
+           PERFORM LOAD-KEYWORDS.
+           CLOSE KEYWD-CARD.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT FLAG-LINE.
+           WRITE FLAG-REC FROM HEADER-1.
+           WRITE FLAG-REC FROM HEADER-2.
+      *
+       SCAN-ACCOUNTS.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               ADD 1 TO RECORD-COUNT
+               PERFORM SEARCH-COMMENTS
+               PERFORM READ-RECORD
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           DISPLAY 'FLAGACCT: KEYWORDS LOADED  = ' KEYWORD-COUNT.
+           DISPLAY 'FLAGACCT: RECORDS SCANNED  = ' RECORD-COUNT.
+           DISPLAY 'FLAGACCT: ACCOUNTS FLAGGED = ' FLAG-COUNT.
+           CLOSE ACCT-REC.
+           CLOSE FLAG-LINE.
+           GOBACK.
+      *
+      *    LOAD-KEYWORDS -- reads KEYWDCRD into KEYWORD-TABLE, folding
+      *    each entry to upper case and skipping blank cards.
+       LOAD-KEYWORDS.
+           PERFORM READ-KEYWORD
+           PERFORM UNTIL NO-MORE-KEYWORDS
+               IF KEYWD-TEXT NOT = SPACES
+                  AND KEYWORD-COUNT < KEYWORD-MAX
+                   ADD 1 TO KEYWORD-COUNT
+                   MOVE FUNCTION UPPER-CASE(KEYWD-TEXT)
+                       TO KEYWORD-TEXT-ENTRY(KEYWORD-COUNT)
+                   MOVE ZERO TO KEYWORD-LEN(KEYWORD-COUNT)
+                   INSPECT KEYWORD-TEXT-ENTRY(KEYWORD-COUNT)
+                       TALLYING KEYWORD-LEN(KEYWORD-COUNT)
+                       FOR CHARACTERS BEFORE INITIAL SPACE
+               END-IF
+               PERFORM READ-KEYWORD
+           END-PERFORM.
+      *
+       READ-KEYWORD.
+           READ KEYWD-CARD
+           AT END SET NO-MORE-KEYWORDS TO TRUE
+           END-READ.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+      *    SEARCH-COMMENTS -- looks for any loaded keyword inside this
+      *    account's COMMENTS; the first one found is reported, since
+      *    this report exists to surface the account, not to count
+      *    every keyword that might appear in one comment.
+       SEARCH-COMMENTS.
+           MOVE FUNCTION UPPER-CASE(COMMENTS) TO UPPER-COMMENTS.
+           MOVE SPACES TO MATCHED-KEYWORD.
+           PERFORM VARYING KEYWORD-IDX FROM 1 BY 1
+                     UNTIL KEYWORD-IDX > KEYWORD-COUNT
+                        OR MATCHED-KEYWORD NOT = SPACES
+               MOVE ZERO TO KEYWORD-MATCH-COUNT
+               INSPECT UPPER-COMMENTS TALLYING KEYWORD-MATCH-COUNT
+                   FOR ALL KEYWORD-TEXT-ENTRY(KEYWORD-IDX)
+                           (1:KEYWORD-LEN(KEYWORD-IDX))
+               IF KEYWORD-MATCH-COUNT > ZERO
+                   MOVE KEYWORD-TEXT-ENTRY(KEYWORD-IDX)
+                       TO MATCHED-KEYWORD
+               END-IF
+           END-PERFORM.
+           IF MATCHED-KEYWORD NOT = SPACES
+               PERFORM WRITE-FLAGGED-ACCOUNT
+           END-IF.
+      *
+       WRITE-FLAGGED-ACCOUNT.
+           ADD 1 TO FLAG-COUNT.
+           MOVE ACCT-NO          TO ACCT-NO-MASKED.
+           MOVE 'XXXX'           TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED  TO FLAG-ACCT-NO-O.
+           MOVE LAST-NAME       TO FLAG-LASTN-O.
+           MOVE MATCHED-KEYWORD TO FLAG-KEYWORD-O.
+           MOVE COMMENTS        TO FLAG-COMMENT-O.
+           WRITE FLAG-REC.
+      *
