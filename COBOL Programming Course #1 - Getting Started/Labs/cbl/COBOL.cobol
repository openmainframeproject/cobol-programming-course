@@ -22,7 +22,12 @@
            05  FILLER       PIC X(2).
            05  PRT-COMMENT  PIC X(27).
            05  FILLER       PIC X(2).
-           05  MY-NAME      PIC X(36).
+      *    PRT-COUNT-O -- PGM-COUNT's final tally, so a job depending
+      *    on this step's output can confirm how many PRT-REC lines
+      *    were produced without a separate count step.
+           05  PRT-COUNT-O  PIC ZZZZ9.
+           05  FILLER       PIC X(1).
+           05  MY-NAME      PIC X(30).
 
        WORKING-STORAGE SECTION.
 
@@ -59,5 +64,6 @@
            MOVE YYYYMMDD         TO PRT-DATE.
            MOVE REFMOD-TIME-ITEM (1:4) TO PRT-TIME.
            MOVE "My first z/OS COBOL program" TO PRT-COMMENT.
+           MOVE PGM-COUNT        TO PRT-COUNT-O.
            WRITE PRT-REC-DONE.
            CLOSE PRT-DONE.
