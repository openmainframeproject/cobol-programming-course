@@ -0,0 +1,109 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ACCTDUPS.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    ACCTDUPS reads ACCTREC and lists any account number that
+      *    appears more than once, so a duplicate can be found and
+      *    corrected before any of the other programs run against the
+      *    file -- in particular SRCHBIN, whose SEARCH ALL assumes
+      *    ACCT-NO is a unique ascending key and would otherwise
+      *    produce an unpredictable result against a duplicate.
+      *
+      *    ACCTREC is normally kept in ascending ACCT-NO sequence (the
+      *    same assumption POSTACCT/INTACCR already make), so a
+      *    duplicate always shows up as two consecutive records with
+      *    the same ACCT-NO -- this compares each record only to the
+      *    one immediately before it, rather than building an
+      *    in-memory table the way SRCHBIN does, since that is enough
+      *    to catch every duplicate in a file kept in that order.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC ASSIGN TO ACCTREC.
+           SELECT DUP-LINE ASSIGN TO DUPRPT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       FD  DUP-LINE RECORDING MODE F.
+       01  DUP-REC.
+           05  DUP-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DUP-LASTN-O        PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  DUP-REASON-O       PIC X(40).
+           05  FILLER             PIC X(08) VALUE SPACES.
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  LASTREC          PIC X VALUE SPACE.
+      *
+       01  PREV-ACCT-NO         PIC X(8) VALUE SPACES.
+       01  PREV-LAST-NAME       PIC X(20) VALUE SPACES.
+       01  DUP-COUNT            PIC S9(7) COMP-3 VALUE ZERO.
+       01  RECORD-COUNT         PIC S9(7) COMP-3 VALUE ZERO.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(28) VALUE
+               'Duplicate Account Listing'.
+           05  FILLER         PIC X(52) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(10) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Reason'.
+           05  FILLER         PIC X(44) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT DUP-LINE.
+           WRITE DUP-REC FROM HEADER-1.
+           WRITE DUP-REC FROM HEADER-2.
+      *
+       SCAN-RECORDS.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               ADD 1 TO RECORD-COUNT
+               IF ACCT-NO = PREV-ACCT-NO
+                   PERFORM WRITE-DUPLICATE
+               END-IF
+               MOVE ACCT-NO    TO PREV-ACCT-NO
+               MOVE LAST-NAME  TO PREV-LAST-NAME
+               PERFORM READ-RECORD
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           DISPLAY 'ACCTDUPS: RECORDS SCANNED  = ' RECORD-COUNT.
+           DISPLAY 'ACCTDUPS: DUPLICATES FOUND = ' DUP-COUNT.
+           CLOSE ACCT-REC.
+           CLOSE DUP-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+      *    WRITE-DUPLICATE -- lists the duplicate account number once
+      *    for each extra occurrence, against the name it was last
+      *    seen under, so two records under the same account number
+      *    with different names are both visible on the report.
+       WRITE-DUPLICATE.
+           ADD 1 TO DUP-COUNT.
+           MOVE ACCT-NO       TO DUP-ACCT-NO-O.
+           MOVE LAST-NAME     TO DUP-LASTN-O.
+           MOVE 'DUPLICATE ACCT-NO ON ACCTREC' TO DUP-REASON-O.
+           WRITE DUP-REC.
+      *
