@@ -1,8 +1,8 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0004
-       AUTHOR.        Otto B. Formatted
+       PROGRAM-ID.    CBL0004.
+       AUTHOR.        Otto B. Formatted.
       *--------------------
        ENVIRONMENT DIVISION.
       *--------------------
@@ -10,6 +10,7 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
       *-------------
        DATA DIVISION.
       *-------------
@@ -39,25 +40,28 @@
            05  FILLER         PIC X(02) VALUE SPACES.
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTFLDS.
+      *
+      *    PARM-CARD -- one 80-byte control record.  A non-blank first
+      *    byte limits the report to accounts whose ACCOUNT-STATUS
+      *    matches it (e.g. 'A' for active only).
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-STATUS-FILTER PIC X(1).
+           05  FILLER             PIC X(79).
       *
        WORKING-STORAGE SECTION.
+       01 ACCT-NO-MASKED      PIC X(8).
        01 FLAGS.
            05 LASTREC         PIC X VALUE SPACE.
+       01 STATUS-FILTER       PIC X(1) VALUE SPACE.
       *
        01  HEADER-1.
            05  FILLER         PIC X(20) VALUE 'Financial Report for'.
-           05  FILLER         PIC X(60) VALUE SPACES.
+           05  FILLER         PIC X(49) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'Page '.
+           05  PAGE-NO-O      PIC ZZZ9.
+           05  FILLER         PIC X(02) VALUE SPACES.
       *
        01  HEADER-2.
            05  FILLER         PIC X(05) VALUE 'Year '.
@@ -104,28 +108,46 @@
                10  WS-CURRENT-MINUTE       PIC 9(02).
                10  WS-CURRENT-SECOND       PIC 9(02).
                10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *
+       01  PAGE-CTL.
+           05  LINE-COUNT         PIC S9(4) COMP VALUE ZERO.
+           05  LINES-PER-PAGE     PIC S9(4) COMP VALUE 20.
+           05  PAGE-NO            PIC S9(4) COMP VALUE ZERO.
+      *PAGE-CTL -- counts detail lines written to the current page so
+      *the headers can be repeated at the top of every new page
+      *instead of once at the start of the whole report.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
            OPEN INPUT  ACCT-REC.
+           OPEN INPUT  PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'CBL0004: PARMCARD IS EMPTY -- REPORTING ALL STATUSES'
+           END-READ.
+           MOVE PARM-STATUS-FILTER TO STATUS-FILTER.
+           CLOSE PARM-CARD.
            OPEN OUTPUT PRINT-LINE.
        OPEN-FILES-END.
       *OPEN-FILES-END -- consists of an empty paragraph suffixed by
       *-END that ends the past one and serves as a visual delimiter
       *
        WRITE-HEADERS.
+           ADD 1 TO PAGE-NO.
            MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR  TO HDR-YR.
            MOVE WS-CURRENT-MONTH TO HDR-MO.
            MOVE WS-CURRENT-DAY   TO HDR-DAY.
-           WRITE PRINT-REC FROM HEADER-1.
+           MOVE PAGE-NO          TO PAGE-NO-O.
+           WRITE PRINT-REC FROM HEADER-1 AFTER ADVANCING PAGE.
            WRITE PRINT-REC FROM HEADER-2.
            MOVE SPACES TO PRINT-REC.
            WRITE PRINT-REC AFTER ADVANCING 1 LINES.
            WRITE PRINT-REC FROM HEADER-3.
            WRITE PRINT-REC FROM HEADER-4.
            MOVE SPACES TO PRINT-REC.
+           MOVE ZERO TO LINE-COUNT.
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
@@ -134,8 +156,11 @@
       *    the following line.
       *
             PERFORM UNTIL LASTREC = 'Y'
-      *     here PERFORM allows a loops to be entered   
+      *     here PERFORM allows a loops to be entered
       *
+            IF LINE-COUNT NOT < LINES-PER-PAGE
+                PERFORM WRITE-HEADERS
+            END-IF
             PERFORM WRITE-RECORD
             PERFORM READ-RECORD
             END-PERFORM
@@ -147,14 +172,21 @@
            GOBACK.
       *
        READ-RECORD.
-           READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           PERFORM WITH TEST AFTER UNTIL LASTREC = 'Y'
+               OR STATUS-FILTER = SPACE
+               OR ACCOUNT-STATUS = STATUS-FILTER
+               READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+               END-READ
+           END-PERFORM.
       *
        WRITE-RECORD.
-           MOVE ACCT-NO      TO  ACCT-NO-O.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            WRITE PRINT-REC.
+           ADD 1 TO LINE-COUNT.
       *
