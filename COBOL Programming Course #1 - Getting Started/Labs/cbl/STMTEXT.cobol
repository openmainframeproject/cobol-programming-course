@@ -0,0 +1,119 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    STMTEXT.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    STMTEXT reads ACCTREC and writes a fixed-width extract,
+      *    one record per account, in the statement-printing vendor's
+      *    layout -- the same read-ACCTREC-produce-one-output-record
+      *    shape POSTACCT and DORMANT already use, but here the output
+      *    goes to an outside vendor instead of to our own line
+      *    printer, so every field is a plain fixed-width picture with
+      *    no report formatting ($ editing, headers, page breaks).
+      *    Closed accounts are not shipped to the vendor; a closed
+      *    account gets no further statements.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT VENDOR-REC ASSIGN TO VNDEXTR.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+      *    VENDOR-REC -- one fixed-width statement-extract record per
+      *    account, laid out to the statement-printing vendor's input
+      *    spec.  VND-BALANCE-SIGN and VND-BALANCE-AMT are split out
+      *    as separate zoned fields (sign, then unsigned amount)
+      *    because the vendor's spec does not accept a COMP-3 or a
+      *    combined sign-and-digits picture.
+       FD  VENDOR-REC RECORDING MODE F.
+       01  VENDOR-FIELDS.
+           05  VND-ACCT-NO        PIC X(08).
+           05  VND-LAST-NAME      PIC X(20).
+           05  VND-FIRST-NAME     PIC X(15).
+           05  VND-ADDR-LINE      PIC X(25).
+           05  VND-CITY           PIC X(20).
+           05  VND-STATE          PIC X(15).
+           05  VND-ZIP            PIC X(05).
+           05  VND-BALANCE-SIGN   PIC X(01).
+           05  VND-BALANCE-AMT    PIC 9(07)V99.
+           05  VND-CURRENCY       PIC X(03).
+           05  VND-DATE-OPENED    PIC X(08).
+           05  VND-STATUS         PIC X(01).
+           05  FILLER             PIC X(10).
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  EXTRACT-COUNT       PIC S9(7) COMP-3 VALUE ZERO.
+       01  SKIPPED-COUNT       PIC S9(7) COMP-3 VALUE ZERO.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT VENDOR-REC.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+           PERFORM UNTIL LASTREC = 'Y'
+               IF ACCOUNT-CLOSED
+                   ADD 1 TO SKIPPED-COUNT
+               ELSE
+                   PERFORM WRITE-VENDOR-RECORD
+                   ADD 1 TO EXTRACT-COUNT
+               END-IF
+               PERFORM READ-RECORD
+           END-PERFORM.
+      *
+       CLOSE-STOP.
+           CLOSE ACCT-REC.
+           CLOSE VENDOR-REC.
+           DISPLAY 'STMTEXT: RECORDS EXTRACTED = ' EXTRACT-COUNT.
+           DISPLAY 'STMTEXT: CLOSED ACCTS SKIPPED = ' SKIPPED-COUNT.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+      *    WRITE-VENDOR-RECORD -- maps ACCT-FIELDS onto the vendor's
+      *    layout.  A blank CURRENCY-CODE is shipped as 'USD', the
+      *    same "blank means it predates the field" treatment
+      *    CURRENCY-CODE gets everywhere else in this system.
+       WRITE-VENDOR-RECORD.
+           MOVE ACCT-NO        TO VND-ACCT-NO.
+           MOVE LAST-NAME      TO VND-LAST-NAME.
+           MOVE FIRST-NAME     TO VND-FIRST-NAME.
+           MOVE STREET-ADDR    TO VND-ADDR-LINE.
+           MOVE CITY-COUNTY    TO VND-CITY.
+           MOVE USA-STATE      TO VND-STATE.
+           MOVE ZIP-CODE       TO VND-ZIP.
+           IF ACCT-BALANCE < ZERO
+               MOVE '-' TO VND-BALANCE-SIGN
+               COMPUTE VND-BALANCE-AMT = ZERO - ACCT-BALANCE
+           ELSE
+               MOVE '+' TO VND-BALANCE-SIGN
+               MOVE ACCT-BALANCE TO VND-BALANCE-AMT
+           END-IF.
+           IF CURRENCY-CODE = SPACES
+               MOVE 'USD' TO VND-CURRENCY
+           ELSE
+               MOVE CURRENCY-CODE TO VND-CURRENCY
+           END-IF.
+           MOVE DATE-OPENED-YR  TO VND-DATE-OPENED(1:4).
+           MOVE DATE-OPENED-MO  TO VND-DATE-OPENED(5:2).
+           MOVE DATE-OPENED-DAY TO VND-DATE-OPENED(7:2).
+           MOVE ACCOUNT-STATUS  TO VND-STATUS.
+           WRITE VENDOR-FIELDS.
+      *
