@@ -0,0 +1,171 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBL0017.
+       AUTHOR.        Otto B. Mathwiz.
+      *--------------------
+      *    CBL0017 lists every account on ACCTREC together with its
+      *    ZIP-CODE, then breaks out limit/balance subtotals by ZIP at
+      *    the end of the report -- the same running-table approach
+      *    CBL0009 already uses for its by-state subtotals, so ACCTREC
+      *    does not have to be sorted by ZIP first and a new ZIP value
+      *    does not require a recompile.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           05  ACCT-NO-O      PIC X(8).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  LAST-NAME-O    PIC X(20).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  ZIP-CODE-O     PIC X(5).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  ACCT-LIMIT-O   PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(32) VALUE SPACES.
+      *
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED      PIC X(8).
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(12) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE 'Zip  '.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(06) VALUE 'Limit '.
+           05  FILLER         PIC X(06) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Balance '.
+           05  FILLER         PIC X(32) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(12) VALUE SPACES.
+           05  FILLER         PIC X(05) VALUE '-----'.
+           05  FILLER         PIC X(04) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE '-------------'.
+           05  FILLER         PIC X(32) VALUE SPACES.
+      *
+      *    ZIP-TABLE -- one entry per distinct ZIP-CODE value seen on
+      *    the account file, with running limit/balance subtotals, the
+      *    same shape as CBL0009's STATE-TABLE.
+       01  ZIP-SUB-FLAG.
+           05 ZIP-FOUND-FLAG   PIC X VALUE 'N'.
+      *
+       01  ZIP-TABLE-CTL.
+           05 ZIP-COUNT           PIC S9(4) COMP VALUE 0.
+           05 ZIP-MAX             PIC S9(4) COMP VALUE 200.
+       01  ZIP-TABLE.
+           05 ZIP-ENTRY OCCURS 1 TO 200 TIMES
+              DEPENDING ON ZIP-COUNT
+              INDEXED BY ZP-IDX.
+              10  ZP-CODE         PIC X(5).
+              10  ZP-LIMIT        PIC S9(9)V99 COMP-3 VALUE ZERO.
+              10  ZP-BALANCE      PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+       01  ZIP-SUBTOTAL-HDR.
+           05  FILLER         PIC X(25) VALUE
+               'Subtotals by Zip Code'.
+           05  FILLER         PIC X(55) VALUE SPACES.
+      *
+       01  ZIP-SUBTOTAL-LINE.
+           05  SZ-ZIP          PIC X(5).
+           05  FILLER          PIC X(13) VALUE SPACES.
+           05  SZ-LIMIT-O      PIC $$$,$$$,$$9.99.
+           05  FILLER          PIC X(02) VALUE SPACES.
+           05  SZ-BALANCE-O    PIC $$$,$$$,$$9.99.
+           05  FILLER          PIC X(40) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT PRINT-LINE.
+           WRITE PRINT-REC FROM HEADER-1.
+           WRITE PRINT-REC FROM HEADER-2.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            PERFORM TALLY-ZIP-SUBTOTAL
+            PERFORM WRITE-RECORD
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           PERFORM WRITE-ZIP-SUBTOTALS.
+           CLOSE ACCT-REC.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       WRITE-RECORD.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED TO  ACCT-NO-O.
+           MOVE LAST-NAME    TO  LAST-NAME-O.
+           MOVE ZIP-CODE     TO  ZIP-CODE-O.
+           MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
+           MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
+           WRITE PRINT-REC.
+      *
+      *    TALLY-ZIP-SUBTOTAL -- looks for ZIP-CODE in the table already
+      *    built from prior records; adds this record's limit and
+      *    balance to its subtotal, or adds a new entry (up to ZIP-MAX
+      *    distinct ZIP codes) if the ZIP hasn't been seen yet.
+       TALLY-ZIP-SUBTOTAL.
+           MOVE 'N' TO ZIP-FOUND-FLAG.
+           PERFORM VARYING ZP-IDX FROM 1 BY 1
+               UNTIL ZP-IDX > ZIP-COUNT
+               IF ZP-CODE (ZP-IDX) = ZIP-CODE
+                   ADD ACCT-LIMIT   TO ZP-LIMIT (ZP-IDX)
+                   ADD ACCT-BALANCE TO ZP-BALANCE (ZP-IDX)
+                   MOVE 'Y' TO ZIP-FOUND-FLAG
+                   SET ZP-IDX TO ZIP-COUNT
+               END-IF
+           END-PERFORM.
+           IF ZIP-FOUND-FLAG = 'N' AND ZIP-COUNT < ZIP-MAX
+               ADD 1 TO ZIP-COUNT
+               MOVE ZIP-CODE     TO ZP-CODE (ZIP-COUNT)
+               MOVE ACCT-LIMIT   TO ZP-LIMIT (ZIP-COUNT)
+               MOVE ACCT-BALANCE TO ZP-BALANCE (ZIP-COUNT)
+           END-IF.
+      *
+       WRITE-ZIP-SUBTOTALS.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM ZIP-SUBTOTAL-HDR.
+           PERFORM VARYING ZP-IDX FROM 1 BY 1
+               UNTIL ZP-IDX > ZIP-COUNT
+               MOVE ZP-CODE (ZP-IDX)    TO SZ-ZIP
+               MOVE ZP-LIMIT (ZP-IDX)   TO SZ-LIMIT-O
+               MOVE ZP-BALANCE (ZP-IDX) TO SZ-BALANCE-O
+               WRITE PRINT-REC FROM ZIP-SUBTOTAL-LINE
+           END-PERFORM.
+      *
