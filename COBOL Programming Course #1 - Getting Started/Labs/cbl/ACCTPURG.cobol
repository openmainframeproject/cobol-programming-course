@@ -0,0 +1,127 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ACCTPURG.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    ACCTPURG is the year-end archive/purge run: every account
+      *    on ACCTREC whose ACCOUNT-STATUS is 'C' (closed) AND whose
+      *    LAST-ACTIVITY-DATE is older than RETAIN-CUTOFF-DATE is
+      *    copied to ARCHIVE instead of NEWACCT, so next year's master
+      *    no longer carries it, but nothing about a closed account is
+      *    ever discarded outright.  A blank/zero LAST-ACTIVITY-DATE
+      *    is treated as long overdue, the same "predates this field"
+      *    convention DORMANT uses.  A closed account not yet past the
+      *    cutoff, and every active and suspended account, pass
+      *    through to NEWACCT unchanged, the same ACCTREC-stays-
+      *    sequential, write-a-new-master approach POSTACCT already
+      *    uses rather than rewriting ACCTREC in place.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-REC     ASSIGN TO ACCTREC.
+           SELECT NEW-ACCT-REC ASSIGN TO NEWACCT.
+           SELECT ARCHIVE-REC  ASSIGN TO ARCHIVE.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       FD  NEW-ACCT-REC RECORDING MODE F.
+       01  NEW-ACCT-FIELDS       PIC X(244).
+      *
+       FD  ARCHIVE-REC RECORDING MODE F.
+       01  ARCHIVE-FIELDS        PIC X(244).
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+           05 PURGE-SWITCH      PIC X VALUE 'N'.
+               88 ACCOUNT-IS-PURGEABLE  VALUE 'Y'.
+      *
+       01  PURGE-COUNTS.
+           05 RECS-READ        PIC S9(7) COMP-3 VALUE ZERO.
+           05 RECS-KEPT        PIC S9(7) COMP-3 VALUE ZERO.
+           05 RECS-ARCHIVED    PIC S9(7) COMP-3 VALUE ZERO.
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+      *
+      *    RETAIN-CUTOFF-DATE -- a closed account last active before
+      *    this full date has gone a full year or more without a
+      *    transaction and is old enough to archive, the same
+      *    full-date cutoff DORMANT computes as DORMANT-CUTOFF-DATE.
+       01  RETAIN-CUTOFF-DATE.
+           05  RETAIN-CUTOFF-YR     PIC 9(04).
+           05  RETAIN-CUTOFF-MO     PIC 9(02).
+           05  RETAIN-CUTOFF-DAY    PIC 9(02).
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE RETAIN-CUTOFF-YR = WS-CURRENT-YEAR - 1.
+           MOVE WS-CURRENT-MONTH TO RETAIN-CUTOFF-MO.
+           MOVE WS-CURRENT-DAY   TO RETAIN-CUTOFF-DAY.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT NEW-ACCT-REC.
+           OPEN OUTPUT ARCHIVE-REC.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            PERFORM CHECK-PURGEABLE
+            IF ACCOUNT-IS-PURGEABLE
+                ADD 1 TO RECS-ARCHIVED
+                WRITE ARCHIVE-FIELDS FROM ACCT-FIELDS
+            ELSE
+                ADD 1 TO RECS-KEPT
+                WRITE NEW-ACCT-FIELDS FROM ACCT-FIELDS
+            END-IF
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           DISPLAY 'ACCTPURG: RECORDS READ     = ' RECS-READ.
+           DISPLAY 'ACCTPURG: RECORDS KEPT     = ' RECS-KEPT.
+           DISPLAY 'ACCTPURG: RECORDS ARCHIVED = ' RECS-ARCHIVED.
+           CLOSE ACCT-REC.
+           CLOSE NEW-ACCT-REC.
+           CLOSE ARCHIVE-REC.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO RECS-READ
+           END-IF.
+      *
+      *    CHECK-PURGEABLE -- a closed account is old enough to
+      *    archive if it has never had a posted transaction
+      *    (LAST-ACTIVITY-DATE is still zero) or its last transaction
+      *    was before RETAIN-CUTOFF-DATE.  Active and suspended
+      *    accounts are never purgeable.
+       CHECK-PURGEABLE.
+           MOVE 'N' TO PURGE-SWITCH.
+           IF ACCOUNT-CLOSED
+               IF LAST-ACTIVITY-DATE = ZERO
+                   MOVE 'Y' TO PURGE-SWITCH
+               ELSE
+                   IF LAST-ACTIVITY-DATE < RETAIN-CUTOFF-DATE
+                       MOVE 'Y' TO PURGE-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+      *
