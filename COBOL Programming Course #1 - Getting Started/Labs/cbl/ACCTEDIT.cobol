@@ -0,0 +1,253 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    ACCTEDIT.
+       AUTHOR.        Otto B. Scrubber.
+      *--------------------
+      *    ACCTEDIT is a pre-load edit pass for a batch of incoming
+      *    account records (ACCTIN) before they are allowed to become
+      *    part of, or be merged into, ACCTREC.  Every record is
+      *    checked for the same key/name fields every report in this
+      *    system already depends on being present (see CBL0002's
+      *    VALIDATE-ACCT-REC), plus a valid ACCOUNT-STATUS code and a
+      *    plausible DATE-OPENED.  Records that pass are copied to
+      *    ACCTOUT; records that fail are listed on EXCPRINT with the
+      *    reason instead, and are not copied anywhere -- nothing
+      *    downstream should ever have to guard against a malformed
+      *    master record.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-IN     ASSIGN TO ACCTIN.
+           SELECT ACCT-OUT    ASSIGN TO ACCTOUT.
+           SELECT EXCEPT-LINE ASSIGN TO EXCPRINT.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-IN RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       FD  ACCT-OUT RECORDING MODE F.
+       01  ACCT-OUT-FIELDS    PIC X(244).
+      *
+      *    EXCEPT-LINE lists any ACCTIN record that fails
+      *    VALIDATE-ACCT-REC instead of copying it to ACCTOUT.
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           05  EXC-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-REASON-O       PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  LASTREC            PIC X VALUE SPACE.
+           05  REC-VALID-SWITCH   PIC X VALUE 'Y'.
+               88  REC-IS-VALID       VALUE 'Y'.
+           05  STATE-FOUND-SWITCH PIC X VALUE 'N'.
+               88  STATE-IS-FOUND     VALUE 'Y'.
+      *
+       01  EDIT-COUNTS.
+           05  RECS-READ          PIC S9(7) COMP-3 VALUE ZERO.
+           05  RECS-ACCEPTED      PIC S9(7) COMP-3 VALUE ZERO.
+           05  RECS-REJECTED      PIC S9(7) COMP-3 VALUE ZERO.
+      *
+      *    MAX-ACCT-AMOUNT -- sanity ceiling for ACCT-LIMIT and
+      *    ACCT-BALANCE; ACCT-LIMIT may not be negative and neither
+      *    field may exceed this in magnitude, well short of the
+      *    PIC S9(7)V99 field's hard limit of 9999999.99.
+       77  MAX-ACCT-AMOUNT       PIC S9(7)V99 COMP-3 VALUE 999999.99.
+      *
+      *    VALID-STATE-TABLE -- the 50 USA state names USA-STATE is
+      *    checked against; see STATETBL.
+       01  VALID-STATE-TABLE.
+           COPY STATETBL.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           PERFORM INIT-STATE-TABLE.
+           OPEN INPUT  ACCT-IN.
+           OPEN OUTPUT ACCT-OUT.
+           OPEN OUTPUT EXCEPT-LINE.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            PERFORM VALIDATE-ACCT-REC
+            IF REC-IS-VALID
+                ADD 1 TO RECS-ACCEPTED
+                WRITE ACCT-OUT-FIELDS FROM ACCT-FIELDS
+            ELSE
+                PERFORM WRITE-EXCEPTION
+            END-IF
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           DISPLAY 'ACCTEDIT: RECORDS READ     = ' RECS-READ.
+           DISPLAY 'ACCTEDIT: RECORDS ACCEPTED = ' RECS-ACCEPTED.
+           DISPLAY 'ACCTEDIT: RECORDS REJECTED = ' RECS-REJECTED.
+           CLOSE ACCT-IN.
+           CLOSE ACCT-OUT.
+           CLOSE EXCEPT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-IN
+               AT END MOVE 'Y' TO LASTREC
+           END-READ.
+           IF LASTREC NOT = 'Y'
+               ADD 1 TO RECS-READ
+           END-IF.
+      *
+      *    A BATCH RECORD IS REJECTED WHEN ITS KEY OR NAME FIELDS ARE
+      *    MISSING, ITS ACCOUNT-STATUS IS SET BUT NOT ONE OF THE THREE
+      *    VALID CODES, ITS DATE-OPENED MONTH/DAY ARE OUT OF RANGE WHEN
+      *    A DATE-OPENED HAS BEEN SUPPLIED AT ALL, ITS USA-STATE IS
+      *    SUPPLIED BUT NOT ONE OF THE 50 RECOGNIZED STATE NAMES, OR
+      *    ITS ACCT-LIMIT/ACCT-BALANCE ARE OUTSIDE REASONABLE BOUNDS.
+       VALIDATE-ACCT-REC.
+           MOVE 'Y' TO REC-VALID-SWITCH.
+           MOVE 'Y' TO STATE-FOUND-SWITCH.
+           IF ACCT-NO = SPACES
+               MOVE 'N' TO REC-VALID-SWITCH
+           ELSE
+               IF LAST-NAME = SPACES
+                   MOVE 'N' TO REC-VALID-SWITCH
+               ELSE
+                   IF ACCOUNT-STATUS NOT = SPACE
+                       AND NOT ACCOUNT-ACTIVE
+                       AND NOT ACCOUNT-CLOSED
+                       AND NOT ACCOUNT-SUSPENDED
+                       MOVE 'N' TO REC-VALID-SWITCH
+                   ELSE
+                       IF DATE-OPENED-YR NOT = ZERO
+                           AND (DATE-OPENED-MO < 1
+                               OR DATE-OPENED-MO > 12
+                               OR DATE-OPENED-DAY < 1
+                               OR DATE-OPENED-DAY > 31)
+                           MOVE 'N' TO REC-VALID-SWITCH
+                       ELSE
+                           PERFORM VALIDATE-STATE
+                           IF NOT STATE-IS-FOUND
+                               MOVE 'N' TO REC-VALID-SWITCH
+                           ELSE
+                               IF ACCT-LIMIT < ZERO
+                                   OR ACCT-LIMIT > MAX-ACCT-AMOUNT
+                                   MOVE 'N' TO REC-VALID-SWITCH
+                               ELSE
+                                   IF ACCT-BALANCE < -MAX-ACCT-AMOUNT
+                                       OR ACCT-BALANCE > MAX-ACCT-AMOUNT
+                                       MOVE 'N' TO REC-VALID-SWITCH
+                                   END-IF
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+      *    VALIDATE-STATE -- USA-STATE is optional (blank means not
+      *    yet recorded, the same convention CURRENCY-CODE and
+      *    LAST-ACTIVITY-DATE use elsewhere on this record); when it
+      *    is supplied it must match one of the 50 entries
+      *    INIT-STATE-TABLE loaded into VALID-STATE-TABLE.
+       VALIDATE-STATE.
+           MOVE 'Y' TO STATE-FOUND-SWITCH.
+           IF USA-STATE NOT = SPACES
+               MOVE 'N' TO STATE-FOUND-SWITCH
+               PERFORM VARYING VS-IDX FROM 1 BY 1
+                   UNTIL VS-IDX > 50
+                   IF VS-NAME (VS-IDX) = USA-STATE
+                       MOVE 'Y' TO STATE-FOUND-SWITCH
+                       SET VS-IDX TO 50
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+       WRITE-EXCEPTION.
+           MOVE ACCT-NO TO EXC-ACCT-NO-O.
+           EVALUATE TRUE
+               WHEN ACCT-NO = SPACES
+                   MOVE 'MISSING ACCOUNT NUMBER' TO EXC-REASON-O
+               WHEN LAST-NAME = SPACES
+                   MOVE 'MISSING LAST NAME' TO EXC-REASON-O
+               WHEN ACCOUNT-STATUS NOT = SPACE
+                       AND NOT ACCOUNT-ACTIVE
+                       AND NOT ACCOUNT-CLOSED
+                       AND NOT ACCOUNT-SUSPENDED
+                   MOVE 'INVALID ACCOUNT STATUS' TO EXC-REASON-O
+               WHEN NOT STATE-IS-FOUND
+                   MOVE 'INVALID USA STATE' TO EXC-REASON-O
+               WHEN ACCT-LIMIT < ZERO OR ACCT-LIMIT > MAX-ACCT-AMOUNT
+                   MOVE 'INVALID ACCOUNT LIMIT' TO EXC-REASON-O
+               WHEN ACCT-BALANCE < -MAX-ACCT-AMOUNT
+                       OR ACCT-BALANCE > MAX-ACCT-AMOUNT
+                   MOVE 'INVALID ACCOUNT BALANCE' TO EXC-REASON-O
+               WHEN OTHER
+                   MOVE 'INVALID DATE OPENED' TO EXC-REASON-O
+           END-EVALUATE.
+           WRITE EXCEPT-REC.
+           ADD 1 TO RECS-REJECTED.
+      *
+      *    INIT-STATE-TABLE -- loads the 50 recognized USA state
+      *    names once at startup, the same static lookup-table shape
+      *    CBL0002/CBL0009 use for CURR-RATE-TABLE.
+       INIT-STATE-TABLE.
+           MOVE 'ALABAMA'        TO VS-NAME (1).
+           MOVE 'ALASKA'         TO VS-NAME (2).
+           MOVE 'ARIZONA'        TO VS-NAME (3).
+           MOVE 'ARKANSAS'       TO VS-NAME (4).
+           MOVE 'CALIFORNIA'     TO VS-NAME (5).
+           MOVE 'COLORADO'       TO VS-NAME (6).
+           MOVE 'CONNECTICUT'    TO VS-NAME (7).
+           MOVE 'DELAWARE'       TO VS-NAME (8).
+           MOVE 'FLORIDA'        TO VS-NAME (9).
+           MOVE 'GEORGIA'        TO VS-NAME (10).
+           MOVE 'HAWAII'         TO VS-NAME (11).
+           MOVE 'IDAHO'          TO VS-NAME (12).
+           MOVE 'ILLINOIS'       TO VS-NAME (13).
+           MOVE 'INDIANA'        TO VS-NAME (14).
+           MOVE 'IOWA'           TO VS-NAME (15).
+           MOVE 'KANSAS'         TO VS-NAME (16).
+           MOVE 'KENTUCKY'       TO VS-NAME (17).
+           MOVE 'LOUISIANA'      TO VS-NAME (18).
+           MOVE 'MAINE'          TO VS-NAME (19).
+           MOVE 'MARYLAND'       TO VS-NAME (20).
+           MOVE 'MASSACHUSETTS'  TO VS-NAME (21).
+           MOVE 'MICHIGAN'       TO VS-NAME (22).
+           MOVE 'MINNESOTA'      TO VS-NAME (23).
+           MOVE 'MISSISSIPPI'    TO VS-NAME (24).
+           MOVE 'MISSOURI'       TO VS-NAME (25).
+           MOVE 'MONTANA'        TO VS-NAME (26).
+           MOVE 'NEBRASKA'       TO VS-NAME (27).
+           MOVE 'NEVADA'         TO VS-NAME (28).
+           MOVE 'NEW HAMPSHIRE'  TO VS-NAME (29).
+           MOVE 'NEW JERSEY'     TO VS-NAME (30).
+           MOVE 'NEW MEXICO'     TO VS-NAME (31).
+           MOVE 'NEW YORK'       TO VS-NAME (32).
+           MOVE 'NORTH CAROLINA' TO VS-NAME (33).
+           MOVE 'NORTH DAKOTA'   TO VS-NAME (34).
+           MOVE 'OHIO'           TO VS-NAME (35).
+           MOVE 'OKLAHOMA'       TO VS-NAME (36).
+           MOVE 'OREGON'         TO VS-NAME (37).
+           MOVE 'PENNSYLVANIA'   TO VS-NAME (38).
+           MOVE 'RHODE ISLAND'   TO VS-NAME (39).
+           MOVE 'SOUTH CAROLINA' TO VS-NAME (40).
+           MOVE 'SOUTH DAKOTA'   TO VS-NAME (41).
+           MOVE 'TENNESSEE'      TO VS-NAME (42).
+           MOVE 'TEXAS'          TO VS-NAME (43).
+           MOVE 'UTAH'           TO VS-NAME (44).
+           MOVE 'VERMONT'        TO VS-NAME (45).
+           MOVE 'VIRGINIA'       TO VS-NAME (46).
+           MOVE 'WASHINGTON'     TO VS-NAME (47).
+           MOVE 'WEST VIRGINIA'  TO VS-NAME (48).
+           MOVE 'WISCONSIN'      TO VS-NAME (49).
+           MOVE 'WYOMING'        TO VS-NAME (50).
+      *
