@@ -0,0 +1,181 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    DORMANT.
+       AUTHOR.        Otto B. Ledger.
+      *--------------------
+      *    DORMANT lists every active account on ACCTREC whose
+      *    LAST-ACTIVITY-DATE is more than a year old, or blank/zero
+      *    because POSTACCT has never posted a transaction against it
+      *    since the field existed -- the same "blank means it
+      *    predates this field" treatment CURRENCY-CODE already gets.
+      *    Closed and suspended accounts are not flagged; a closed
+      *    account with no recent activity is expected, not dormant.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           05  ACCT-NO-O         PIC X(8).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  LAST-NAME-O       PIC X(20).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  LAST-ACTIVITY-O   PIC X(10).
+           05  FILLER            PIC X(02) VALUE SPACES.
+           05  ACCT-BALANCE-O    PIC $$,$$$,$$9.99.
+           05  FILLER            PIC X(30) VALUE SPACES.
+      *
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED      PIC X(8).
+       01  FLAGS.
+           05 LASTREC           PIC X VALUE SPACE.
+           05 DORMANT-SWITCH     PIC X VALUE 'N'.
+               88 ACCOUNT-IS-DORMANT  VALUE 'Y'.
+      *
+       01  DORMANT-COUNT       PIC S9(5) COMP-3 VALUE ZERO.
+      *    DORMANT-COUNT -- tally of accounts flagged, for the trailer.
+      *
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *
+      *    DORMANT-CUTOFF-DATE -- an account last active before this
+      *    full date has gone a full year or more without a
+      *    transaction; comparing the complete YR/MO/DAY date instead
+      *    of the year alone keeps an account last active early in
+      *    the cutoff year from slipping through as not dormant.
+       01  DORMANT-CUTOFF-DATE.
+           05  DORMANT-CUTOFF-YR    PIC 9(04).
+           05  DORMANT-CUTOFF-MO    PIC 9(02).
+           05  DORMANT-CUTOFF-DAY   PIC 9(02).
+      *
+       01  HEADER-1.
+           05  FILLER         PIC X(23) VALUE
+               'Dormant Account Listing'.
+           05  FILLER         PIC X(57) VALUE SPACES.
+      *
+       01  HEADER-2.
+           05  FILLER         PIC X(08) VALUE 'Account '.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE 'Last Name '.
+           05  FILLER         PIC X(12) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE 'Last Activity'.
+           05  FILLER         PIC X(09) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Balance '.
+           05  FILLER         PIC X(30) VALUE SPACES.
+      *
+       01  HEADER-3.
+           05  FILLER         PIC X(08) VALUE '--------'.
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(12) VALUE SPACES.
+           05  FILLER         PIC X(10) VALUE '----------'.
+           05  FILLER         PIC X(12) VALUE SPACES.
+           05  FILLER         PIC X(13) VALUE '-------------'.
+           05  FILLER         PIC X(30) VALUE SPACES.
+      *
+       01  TRAILER-1.
+           05  FILLER         PIC X(05) VALUE SPACES.
+           05  FILLER         PIC X(24) VALUE
+               'Dormant Accounts Count ='.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  DORMANT-COUNT-O PIC ZZZZ9.
+           05  FILLER         PIC X(52) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+           COMPUTE DORMANT-CUTOFF-YR = WS-CURRENT-YEAR - 1.
+           MOVE WS-CURRENT-MONTH TO DORMANT-CUTOFF-MO.
+           MOVE WS-CURRENT-DAY   TO DORMANT-CUTOFF-DAY.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT PRINT-LINE.
+           WRITE PRINT-REC FROM HEADER-1.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM HEADER-2.
+           WRITE PRINT-REC FROM HEADER-3.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            PERFORM CHECK-DORMANT
+            IF ACCOUNT-IS-DORMANT
+                ADD 1 TO DORMANT-COUNT
+                PERFORM WRITE-RECORD
+            END-IF
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       WRITE-DORMANT-COUNT.
+           MOVE DORMANT-COUNT TO DORMANT-COUNT-O.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM TRAILER-1.
+      *
+       CLOSE-STOP.
+           PERFORM WRITE-DORMANT-COUNT.
+           CLOSE ACCT-REC.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+      *    CHECK-DORMANT -- an active account is dormant if it has
+      *    never had a posted transaction (LAST-ACTIVITY-DATE is
+      *    still zero) or its last transaction was before
+      *    DORMANT-CUTOFF-DATE.  Closed and suspended accounts are
+      *    never flagged.
+       CHECK-DORMANT.
+           MOVE 'N' TO DORMANT-SWITCH.
+           IF ACCOUNT-ACTIVE
+               IF LAST-ACTIVITY-DATE = ZERO
+                   MOVE 'Y' TO DORMANT-SWITCH
+               ELSE
+                   IF LAST-ACTIVITY-DATE < DORMANT-CUTOFF-DATE
+                       MOVE 'Y' TO DORMANT-SWITCH
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       WRITE-RECORD.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED TO  ACCT-NO-O.
+           MOVE LAST-NAME      TO  LAST-NAME-O.
+           IF LAST-ACTIVITY-DATE = ZERO
+               MOVE 'NEVER'    TO  LAST-ACTIVITY-O
+           ELSE
+               MOVE LAST-ACTIVITY-YR  TO LAST-ACTIVITY-O(1:4)
+               MOVE '/'               TO LAST-ACTIVITY-O(5:1)
+               MOVE LAST-ACTIVITY-MO  TO LAST-ACTIVITY-O(6:2)
+               MOVE '/'               TO LAST-ACTIVITY-O(8:1)
+               MOVE LAST-ACTIVITY-DAY TO LAST-ACTIVITY-O(9:2)
+           END-IF.
+           MOVE ACCT-BALANCE   TO  ACCT-BALANCE-O.
+           WRITE PRINT-REC.
+      *
