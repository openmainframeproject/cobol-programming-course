@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0002
+       PROGRAM-ID.    CBL0002.
        AUTHOR.        Otto B. Fun.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -10,6 +10,10 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
+           SELECT SORT-WORK  ASSIGN TO SRTWORK.
+           SELECT SORTED-ACCT ASSIGN TO SRTACCT.
+           SELECT EXCEPT-LINE ASSIGN TO EXCPRINT.
       *-------------
        DATA DIVISION.
       *-------------
@@ -22,30 +26,152 @@
            05  LAST-NAME-O    PIC X(20).
            05  FIRST-NAME-O   PIC X(15).
            05  COMMENTS-O     PIC X(50).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  CURRENCY-O     PIC X(03).
+           05  FILLER         PIC X(02) VALUE SPACES.
+           05  BALANCE-USD-O  PIC $$,$$$,$$9.99.
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTFLDS.
+      *
+      *    PARM-CARD -- one 80-byte control record.  A 'S' in the
+      *    first byte asks for the listing sorted by account balance,
+      *    descending, instead of ACCTREC's native sequence.  The
+      *    second byte, if not blank, limits the listing to accounts
+      *    whose ACCOUNT-STATUS matches it (e.g. 'A' for active only).
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-SORT-OPT      PIC X(1).
+           05  PARM-STATUS-FILTER PIC X(1).
+           05  FILLER             PIC X(78).
+      *
+      *    SORT-WORK and SORTED-ACCT carry the same 244-byte layout as
+      *    ACCTFLDS but under SRT- names, since a record name cannot
+      *    appear more than once in a program; READ ... INTO ACCT-FIELDS
+      *    below moves the whole group across byte for byte.
+       SD  SORT-WORK.
+       01  SORT-REC.
+           05  SRT-ACCT-NO        PIC X(8).
+           05  SRT-ACCT-LIMIT     PIC S9(7)V99 COMP-3.
+           05  SRT-ACCT-BALANCE   PIC S9(7)V99 COMP-3.
+           05  SRT-LAST-NAME      PIC X(20).
+           05  SRT-FIRST-NAME     PIC X(15).
+           05  SRT-CLIENT-ADDR    PIC X(65).
+           05  SRT-ACCOUNT-STATUS PIC X(1).
+           05  SRT-DATE-OPENED    PIC X(8).
+           05  SRT-RESERVED       PIC X(1).
+           05  SRT-COMMENTS       PIC X(50).
+           05  SRT-INT-RATE       PIC S9V999 COMP-3.
+           05  SRT-CURRENCY-CODE  PIC X(3).
+           05  SRT-LAST-ACTIVITY-DATE PIC X(8).
+           05  SRT-PHONE-NUMBER   PIC X(12).
+           05  SRT-EMAIL-ADDRESS  PIC X(40).
+      *
+       FD  SORTED-ACCT RECORDING MODE F.
+       01  SORTED-REC.
+           05  SRT-OUT-ACCT-NO       PIC X(8).
+           05  SRT-OUT-ACCT-LIMIT    PIC S9(7)V99 COMP-3.
+           05  SRT-OUT-ACCT-BALANCE  PIC S9(7)V99 COMP-3.
+           05  SRT-OUT-LAST-NAME     PIC X(20).
+           05  SRT-OUT-FIRST-NAME    PIC X(15).
+           05  SRT-OUT-CLIENT-ADDR   PIC X(65).
+           05  SRT-OUT-ACCOUNT-STAT  PIC X(1).
+           05  SRT-OUT-DATE-OPENED   PIC X(8).
+           05  SRT-OUT-RESERVED      PIC X(1).
+           05  SRT-OUT-COMMENTS      PIC X(50).
+           05  SRT-OUT-INT-RATE      PIC S9V999 COMP-3.
+           05  SRT-OUT-CURRENCY-CODE PIC X(3).
+           05  SRT-OUT-LAST-ACTIVITY-DATE PIC X(8).
+           05  SRT-OUT-PHONE-NUMBER  PIC X(12).
+           05  SRT-OUT-EMAIL-ADDRESS PIC X(40).
+      *
+      *    EXCEPT-LINE lists any ACCTREC master that fails
+      *    VALIDATE-ACCT-REC instead of sending it on to PRINT-LINE.
+       FD  EXCEPT-LINE RECORDING MODE F.
+       01  EXCEPT-REC.
+           05  EXC-ACCT-NO-O      PIC X(8).
+           05  FILLER             PIC X(02) VALUE SPACES.
+           05  EXC-REASON-O       PIC X(30).
       *
        WORKING-STORAGE SECTION.
+      *    ACCT-NO-MASKED -- the account number as it is safe to show
+      *    on a printed report: the first four digits replaced with
+      *    'X' so a dropped listing does not expose the full number.
+       01 ACCT-NO-MASKED      PIC X(8).
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
+         05 SORT-OPTION-FLAG  PIC X VALUE 'N'.
+             88 SORT-BY-BALANCE   VALUE 'Y'.
+         05 REC-VALID-SWITCH  PIC X VALUE 'Y'.
+             88 REC-IS-VALID      VALUE 'Y'.
+       01 STATUS-FILTER        PIC X(1) VALUE SPACE.
+       01 BAD-REC-COUNT        PIC S9(7) COMP-3 VALUE ZERO.
+      *    RECORD-COUNT/TBALANCE -- control totals for TRAILER-2: the
+      *    number of accounts actually listed and the sum of their
+      *    ACCT-BALANCE, so this listing can be balanced against the
+      *    master file.
+       01 RECORD-COUNT         PIC S9(7) COMP-3 VALUE ZERO.
+       01 TBALANCE             PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *    TRAILER-1/TRAILER-2 -- control totals for this listing, the
+      *    same dashed-rule-then-totals shape CBL0009 uses, so a plain
+      *    listing run can be balanced against the master file count
+      *    and dollar total without cross-referencing a different
+      *    report.
+       01  TRAILER-1.
+           05  FILLER         PIC X(47) VALUE SPACES.
+           05  FILLER         PIC X(14) VALUE '--------------'.
+           05  FILLER         PIC X(78) VALUE SPACES.
+      *
+       01  TRAILER-2.
+           05  FILLER         PIC X(07) VALUE 'Count ='.
+           05  RECORD-COUNT-O PIC ZZZ,ZZ9.
+           05  FILLER         PIC X(07) VALUE SPACES.
+           05  FILLER         PIC X(08) VALUE 'Totals ='.
+           05  FILLER         PIC X(01) VALUE SPACES.
+           05  TBALANCE-O     PIC $$,$$$,$$9.99.
+           05  FILLER         PIC X(96) VALUE SPACES.
+      *    CURR-RATE-TABLE -- rate to multiply a native-currency balance
+      *    by to get its USD equivalent, one entry per ISO 4217 code
+      *    this system recognizes.  A blank CURRENCY-CODE on ACCTREC is
+      *    treated as USD (rate 1.00), matching every account on file
+      *    before the field existed.
+       01 CURR-RATE-TABLE.
+           05 CURR-ENTRY OCCURS 4 TIMES INDEXED BY CR-IDX.
+              10  CR-CODE        PIC X(3).
+              10  CR-RATE        PIC S9(3)V9(6) COMP-3.
+       01 CONV-RATE             PIC S9(3)V9(6) COMP-3.
+      *    CONVERTED-BALANCE -- BALANCE-USD-O computed as a COMP-3
+      *    work field instead of an edited PIC, so TBALANCE (a grand
+      *    total across every account on file) can accumulate USD
+      *    amounts instead of summing native-currency balances as if
+      *    they were all the same currency.
+       01 CONVERTED-BALANCE     PIC S9(9)V99 COMP-3 VALUE ZERO.
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
-           OPEN INPUT  ACCT-REC.
+           PERFORM INIT-CURRENCY-TABLE.
+           OPEN INPUT PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'CBL0002: PARMCARD IS EMPTY -- USING ACCTREC ORDER'
+           END-READ.
+           IF PARM-SORT-OPT = 'S'
+               SET SORT-BY-BALANCE TO TRUE
+           END-IF.
+           MOVE PARM-STATUS-FILTER TO STATUS-FILTER.
+           CLOSE PARM-CARD.
            OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT EXCEPT-LINE.
+           IF SORT-BY-BALANCE
+               SORT SORT-WORK ON DESCENDING KEY SRT-ACCT-BALANCE
+                   USING ACCT-REC
+                   GIVING SORTED-ACCT
+               OPEN INPUT SORTED-ACCT
+           ELSE
+               OPEN INPUT ACCT-REC
+           END-IF.
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
@@ -56,21 +182,117 @@
            .
       *
        CLOSE-STOP.
-           CLOSE ACCT-REC.
+           PERFORM WRITE-TRAILER.
+           IF SORT-BY-BALANCE
+               CLOSE SORTED-ACCT
+           ELSE
+               CLOSE ACCT-REC
+           END-IF.
            CLOSE PRINT-LINE.
+           CLOSE EXCEPT-LINE.
+           DISPLAY 'CBL0002: BAD ACCTREC RECORDS SKIPPED = '
+                    BAD-REC-COUNT.
            GOBACK.
+      *
+       WRITE-TRAILER.
+           MOVE RECORD-COUNT TO RECORD-COUNT-O.
+           MOVE TBALANCE     TO TBALANCE-O.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM TRAILER-1.
+           WRITE PRINT-REC FROM TRAILER-2.
       *
        READ-RECORD.
-           READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           PERFORM WITH TEST AFTER UNTIL LASTREC = 'Y'
+               OR (REC-IS-VALID
+                   AND (STATUS-FILTER = SPACE
+                        OR ACCOUNT-STATUS = STATUS-FILTER))
+               IF SORT-BY-BALANCE
+                   READ SORTED-ACCT INTO ACCT-FIELDS
+                   AT END MOVE 'Y' TO LASTREC
+                   END-READ
+               ELSE
+                   READ ACCT-REC
+                   AT END MOVE 'Y' TO LASTREC
+                   END-READ
+               END-IF
+               IF LASTREC NOT = 'Y'
+                   PERFORM VALIDATE-ACCT-REC
+                   IF NOT REC-IS-VALID
+                       PERFORM WRITE-EXCEPTION
+                   END-IF
+               END-IF
+           END-PERFORM.
+      *
+      *    A MASTER RECORD IS REJECTED (NOT LISTED, NOT SORTED) WHEN
+      *    ITS KEY OR NAME FIELDS ARE MISSING -- THOSE ARE THE FIELDS
+      *    EVERY OTHER REPORT IN THIS SYSTEM DEPENDS ON BEING PRESENT.
+       VALIDATE-ACCT-REC.
+           MOVE 'Y' TO REC-VALID-SWITCH.
+           IF ACCT-NO = SPACES
+               MOVE 'N' TO REC-VALID-SWITCH
+           ELSE
+               IF LAST-NAME = SPACES
+                   MOVE 'N' TO REC-VALID-SWITCH
+               END-IF
+           END-IF.
+      *
+       WRITE-EXCEPTION.
+           MOVE ACCT-NO TO EXC-ACCT-NO-O.
+           IF ACCT-NO = SPACES
+               MOVE 'MISSING ACCOUNT NUMBER' TO EXC-REASON-O
+           ELSE
+               MOVE 'MISSING LAST NAME' TO EXC-REASON-O
+           END-IF.
+           WRITE EXCEPT-REC.
+           ADD 1 TO BAD-REC-COUNT.
       *
        WRITE-RECORD.
-           MOVE ACCT-NO      TO  ACCT-NO-O.
+           PERFORM MASK-ACCT-NO.
+           PERFORM CONVERT-TO-USD.
+           MOVE ACCT-NO-MASKED TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
            MOVE FIRST-NAME   TO  FIRST-NAME-O.
            MOVE COMMENTS     TO  COMMENTS-O.
-           WRITE PRINT-REX.
+           WRITE PRINT-REC.
+           ADD 1               TO RECORD-COUNT.
+           ADD CONVERTED-BALANCE TO TBALANCE.
+      *
+       MASK-ACCT-NO.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+      *
+      *    INIT-CURRENCY-TABLE -- loads the known ISO 4217 codes and
+      *    their USD conversion rates once at startup, the same static
+      *    lookup-table shape as CURR-RATE-TABLE above.
+       INIT-CURRENCY-TABLE.
+           MOVE 'USD'      TO CR-CODE (1).
+           MOVE 1.000000   TO CR-RATE (1).
+           MOVE 'EUR'      TO CR-CODE (2).
+           MOVE 1.080000   TO CR-RATE (2).
+           MOVE 'GBP'      TO CR-CODE (3).
+           MOVE 1.270000   TO CR-RATE (3).
+           MOVE 'JPY'      TO CR-CODE (4).
+           MOVE 0.006400   TO CR-RATE (4).
+      *
+      *    CONVERT-TO-USD -- looks up this record's CURRENCY-CODE in
+      *    CURR-RATE-TABLE (blank treated as USD) and converts
+      *    ACCT-BALANCE to its USD equivalent for BALANCE-USD-O, the
+      *    same table-search shape CBL0017 uses for ZIP-TABLE.
+       CONVERT-TO-USD.
+           MOVE 'USD' TO CURRENCY-O.
+           IF CURRENCY-CODE NOT = SPACES
+               MOVE CURRENCY-CODE TO CURRENCY-O
+           END-IF.
+           MOVE 1.000000 TO CONV-RATE.
+           PERFORM VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 4
+               IF CR-CODE (CR-IDX) = CURRENCY-O
+                   MOVE CR-RATE (CR-IDX) TO CONV-RATE
+                   SET CR-IDX TO 4
+               END-IF
+           END-PERFORM.
+           COMPUTE CONVERTED-BALANCE ROUNDED = ACCT-BALANCE * CONV-RATE.
+           MOVE CONVERTED-BALANCE TO BALANCE-USD-O.
       *
