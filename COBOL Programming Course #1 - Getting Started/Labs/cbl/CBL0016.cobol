@@ -0,0 +1,93 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    CBL0016.
+       AUTHOR.        Otto B. Mailer.
+      *--------------------
+      *    CBL0016 extracts a mailing label for each account on
+      *    ACCTREC: name, street, city/county and state stacked onto
+      *    four print lines with a blank line between labels, ready
+      *    for a label printer or a mail-merge letter.  Accounts with
+      *    no street address on file are skipped rather than printed
+      *    with a blank label line.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT ACCT-REC   ASSIGN TO ACCTREC.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC              PIC X(60).
+      *
+       FD  ACCT-REC RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 LASTREC          PIC X VALUE SPACE.
+      *
+       01  LABEL-COUNT          PIC S9(5) COMP-3 VALUE ZERO.
+      *
+       01  LABEL-LINE-1.
+           05  LBL-FIRSTN-O    PIC X(15).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  LBL-LASTN-O     PIC X(20).
+           05  FILLER          PIC X(24) VALUE SPACES.
+      *
+       01  LABEL-LINE-2.
+           05  LBL-STREET-O    PIC X(25).
+           05  FILLER          PIC X(35) VALUE SPACES.
+      *
+       01  LABEL-LINE-3.
+           05  LBL-CITY-O      PIC X(20).
+           05  FILLER          PIC X(01) VALUE SPACE.
+           05  LBL-STATE-O     PIC X(15).
+           05  FILLER          PIC X(24) VALUE SPACES.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT  ACCT-REC.
+           OPEN OUTPUT PRINT-LINE.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            IF STREET-ADDR NOT = SPACES
+                ADD 1 TO LABEL-COUNT
+                PERFORM WRITE-LABEL
+            END-IF
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+      *
+       CLOSE-STOP.
+           DISPLAY 'CBL0016: LABELS PRINTED = ' LABEL-COUNT.
+           CLOSE ACCT-REC.
+           CLOSE PRINT-LINE.
+           GOBACK.
+      *
+       READ-RECORD.
+           READ ACCT-REC
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       WRITE-LABEL.
+           MOVE FIRST-NAME  TO  LBL-FIRSTN-O.
+           MOVE LAST-NAME   TO  LBL-LASTN-O.
+           MOVE STREET-ADDR TO  LBL-STREET-O.
+           MOVE CITY-COUNTY TO  LBL-CITY-O.
+           MOVE USA-STATE   TO  LBL-STATE-O.
+           WRITE PRINT-REC FROM LABEL-LINE-1.
+           WRITE PRINT-REC FROM LABEL-LINE-2.
+           WRITE PRINT-REC FROM LABEL-LINE-3.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+      *
