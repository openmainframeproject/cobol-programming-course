@@ -3,8 +3,23 @@
            ADDAMT.
       *******************************************************
       *    This program accepts input and displays output    *
+      *    Each customer's purchase amounts and total are also *
+      *    written to PURCHTRN, a persistent transaction file, *
+      *    so a run's totals survive after the session ends.   *
       *******************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PURCH-TRAN ASSIGN TO PURCHTRN.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PURCH-TRAN RECORDING MODE F.
+       01  PURCH-REC.
+           05  PT-CUST-NO                  PIC X(15).
+           05  PT-AMT1                     PIC 9(5).
+           05  PT-AMT2                     PIC 9(5).
+           05  PT-AMT3                     PIC 9(5).
+           05  PT-TOTAL                    PIC 9(6).
        WORKING-STORAGE SECTION.
        01  KEYED-INPUT.
            05  CUST-NO-IN                  PIC X(15).
@@ -15,23 +30,62 @@
            05  CUST-NO-OUT                 PIC X(15).
            05  TOTAL-OUT                   PIC 9(6).
        01  MORE-DATA                       PIC X(3) VALUE 'YES'.
+       01  INPUT-VALID-SWITCH              PIC X VALUE 'Y'.
+           88  INPUT-IS-VALID                  VALUE 'Y'.
+       01  DAILY-TOTAL                     PIC 9(8) VALUE ZERO.
        PROCEDURE DIVISION.
        100-MAIN.
+           OPEN OUTPUT PURCH-TRAN
            PERFORM UNTIL MORE-DATA = 'NO '
-               DISPLAY 'ENTER NAME       (15 CHARACTERS)'
-               ACCEPT CUST-NO-IN
-               DISPLAY 'Enter amount of first purchase (5 digits)'
-               ACCEPT AMT1-IN
-               DISPLAY 'Enter amount of second purchase (5 digits)'
-               ACCEPT AMT2-IN
-               DISPLAY 'Enter amount of third purchase (5 digits)'
-               ACCEPT AMT3-IN
+               MOVE 'N' TO INPUT-VALID-SWITCH
+               PERFORM 110-ACCEPT-AND-VALIDATE
+                   UNTIL INPUT-IS-VALID
                MOVE CUST-NO-IN TO CUST-NO-OUT
                ADD AMT1-IN  AMT2-IN  AMT3-IN
                    GIVING TOTAL-OUT
                DISPLAY CUST-NO-OUT 'Total Amount = ' TOTAL-OUT
+               ADD TOTAL-OUT TO DAILY-TOTAL
+               DISPLAY 'Running Total so far = ' DAILY-TOTAL
+               PERFORM 200-WRITE-PURCHASE-TRAN
                DISPLAY 'MORE INPUT DATA (YES/NO)?'
                ACCEPT MORE-DATA
                INSPECT MORE-DATA CONVERTING 'noyes' to 'NOYES'
            END-PERFORM
+           DISPLAY 'Running Total for all customers = ' DAILY-TOTAL
+           CLOSE PURCH-TRAN
            GOBACK.
+      *    110-ACCEPT-AND-VALIDATE -- re-prompts for the SAME
+      *    customer's fields when 150-VALIDATE-INPUT rejects them,
+      *    instead of falling through to the next-customer prompt
+      *    with a skipped entry.
+       110-ACCEPT-AND-VALIDATE.
+           DISPLAY 'ENTER NAME       (15 CHARACTERS)'
+           ACCEPT CUST-NO-IN
+           DISPLAY 'Enter amount of first purchase (5 digits)'
+           ACCEPT AMT1-IN
+           DISPLAY 'Enter amount of second purchase (5 digits)'
+           ACCEPT AMT2-IN
+           DISPLAY 'Enter amount of third purchase (5 digits)'
+           ACCEPT AMT3-IN
+           PERFORM 150-VALIDATE-INPUT
+           IF NOT INPUT-IS-VALID
+               DISPLAY 'INVALID INPUT -- NAME BLANK OR AMOUNT '
+                       'NOT NUMERIC, RE-ENTER THIS CUSTOMER'
+           END-IF.
+       150-VALIDATE-INPUT.
+           MOVE 'Y' TO INPUT-VALID-SWITCH.
+           IF CUST-NO-IN = SPACES
+               MOVE 'N' TO INPUT-VALID-SWITCH
+           END-IF.
+           IF AMT1-IN NOT NUMERIC
+               OR AMT2-IN NOT NUMERIC
+               OR AMT3-IN NOT NUMERIC
+               MOVE 'N' TO INPUT-VALID-SWITCH
+           END-IF.
+       200-WRITE-PURCHASE-TRAN.
+           MOVE CUST-NO-IN TO PT-CUST-NO.
+           MOVE AMT1-IN    TO PT-AMT1.
+           MOVE AMT2-IN    TO PT-AMT2.
+           MOVE AMT3-IN    TO PT-AMT3.
+           MOVE TOTAL-OUT  TO PT-TOTAL.
+           WRITE PURCH-REC.
