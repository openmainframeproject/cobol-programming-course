@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0003
+       PROGRAM-ID.    CBL0003.
        AUTHOR.        Otto B. Fun.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -25,19 +25,10 @@
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTFLDS.
       *
        WORKING-STORAGE SECTION.
+       01 ACCT-NO-MASKED      PIC X(8).
        01 FLAGS.
          05 LASTREC           PIC X VALUE SPACE.
        01 COUNTER             PIC 9(2) VALUE 0.
@@ -96,11 +87,20 @@
       *line by starting on the B Area (column 12)
       *
        2400-CALLING-SUBPROGRAM.
+           DISPLAY 'CBL0003: ENTERING CALL TO HELLO'.
            CALL 'HELLO'.
+           DISPLAY 'CBL0003: RETURNED FROM CALL TO HELLO, '
+               'CONDITION CODE = ' RETURN-CODE.
        2400-CALLING-SUBPROGRAM-END.
       *The program HELLO from the first Lab is called as a
       *subprogram from CBL0003. The JCL that compiles CBL0003
       *also compiles HELLO and links them together.
+      *RETURN-CODE is a special register COBOL sets to the condition
+      *code the called subprogram returned (zero if HELLO did not set
+      *one itself). DISPLAY-ing it around the CALL traces exactly when
+      *HELLO ran and what it returned, so if HELLO ever fails to
+      *resolve at link-edit time, the abend that follows can be traced
+      *back to this exact step instead of showing up with no context.
       *
        3000-CLOSE-STOP.
            CLOSE ACCT-REC.
@@ -117,7 +117,9 @@
        4000-READ-RECORD-END.
       *
        5000-WRITE-RECORD.
-           MOVE ACCT-NO      TO  ACCT-NO-O.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
