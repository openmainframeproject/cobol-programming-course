@@ -54,9 +54,9 @@
       *****************************************************             
       * SQL CURSORS                                       *             
       *****************************************************             
-                EXEC SQL DECLARE CUR1  CURSOR FOR                       
-                         SELECT * FROM Z#####T                          
-                     END-EXEC.                                          
+                EXEC SQL DECLARE CUR1  CURSOR WITH HOLD FOR
+                         SELECT * FROM Z#####T
+                     END-EXEC.
       *****************************************************             
       * STRUCTURE FOR CUSTOMER RECORD                     *             
       *****************************************************             
@@ -71,6 +71,12 @@
           02 ACCT-ADDR3         PIC X(15).                              
           02 ACCT-RSRVD         PIC X(7).                               
           02 ACCT-COMMENT       PIC X(50).                              
+      *****************************************************
+      * COMMIT-POINT CONTROL                              *
+      *****************************************************
+       01 COMMIT-CONTROL.
+          02 COMMIT-INTERVAL    PIC S9(5) COMP VALUE +25.
+          02 FETCH-COUNT        PIC S9(5) COMP VALUE ZERO.
                                                                         
        PROCEDURE DIVISION.                                              
       *------------------                                               
@@ -92,15 +98,27 @@
                 EXEC SQL FETCH CUR1 INTO :CUSTOMER-RECORD END-EXEC.     
                 PERFORM PRINT-AND-GET1                                  
                      UNTIL SQLCODE IS NOT EQUAL TO ZERO.                
-                EXEC SQL CLOSE CUR1   END-EXEC.                         
-       PRINT-AND-GET1.                                                  
-                PERFORM PRINT-A-LINE.                                   
-                EXEC SQL FETCH CUR1 INTO :CUSTOMER-RECORD END-EXEC.     
-       PRINT-A-LINE.                                                    
+                EXEC SQL CLOSE CUR1   END-EXEC.
+                EXEC SQL COMMIT END-EXEC.
+       PRINT-AND-GET1.
+                PERFORM PRINT-A-LINE.
+                EXEC SQL FETCH CUR1 INTO :CUSTOMER-RECORD END-EXEC.
+                PERFORM COMMIT-POINT.
+       PRINT-A-LINE.
                 MOVE  ACCT-NO      TO  ACCT-NO-O.                       
                 MOVE  ACCT-LIMIT   TO  ACCT-LIMIT-O.                    
                 MOVE  ACCT-BALANCE TO  ACCT-BALANCE-O.                  
                 MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.                    
                 MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.                   
-                MOVE  ACCT-COMMENT TO  ACCT-COMMENT-O.                  
-                WRITE REPREC AFTER ADVANCING 2 LINES.                   
+                MOVE  ACCT-COMMENT TO  ACCT-COMMENT-O.
+                WRITE REPREC AFTER ADVANCING 2 LINES.
+      *****************************************************
+      * COMMIT EVERY N FETCHES SO A LONG CURSOR LOOP DOES *
+      * NOT HOLD LOCKS OR LOG SPACE FOR THE ENTIRE RUN    *
+      *****************************************************
+       COMMIT-POINT.
+                ADD 1 TO FETCH-COUNT.
+                IF FETCH-COUNT >= COMMIT-INTERVAL
+                   EXEC SQL COMMIT END-EXEC
+                   MOVE ZERO TO FETCH-COUNT
+                END-IF.
