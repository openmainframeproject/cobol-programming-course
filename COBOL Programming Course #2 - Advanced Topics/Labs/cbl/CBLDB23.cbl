@@ -42,6 +42,17 @@
                02  FILLER             PIC X(55).                        00246000
        77  INPUT-SWITCH        PIC X          VALUE  'Y'.               00247000
                88  NOMORE-INPUT               VALUE  'N'.               00248000
+       77  CARD-VALID-SWITCH   PIC X          VALUE  'Y'.                00248100
+               88  CARD-IS-VALID              VALUE  'Y'.                00248200
+       77  STATE-FOUND-SWITCH  PIC X          VALUE  'N'.
+               88  STATE-IS-FOUND             VALUE  'Y'.
+      *****************************************************
+      * VALID-STATE-TABLE -- the 50 USA state names STATE is
+      * checked against when it is not '*' (list-all); see
+      * STATETBL.
+      *****************************************************
+       01  VALID-STATE-TABLE.
+           COPY STATETBL.
       *****************************************************             00250000
       * SQL INCLUDE FOR SQLCA                             *             00260000
       *****************************************************             00270000
@@ -64,10 +75,10 @@
       *****************************************************             00440000
       * SQL CURSORS                                       *             00450000
       *****************************************************             00460000
-                EXEC SQL DECLARE CUR1  CURSOR FOR                       00470000
+                EXEC SQL DECLARE CUR1  CURSOR WITH HOLD FOR              00470000
                          SELECT * FROM Z#####T                          00480000
                      END-EXEC.                                          00490000
-                EXEC SQL DECLARE CUR2  CURSOR FOR                       00491000
+                EXEC SQL DECLARE CUR2  CURSOR WITH HOLD FOR              00491000
                          SELECT *                                       00492000
                          FROM   Z#####T                                 00493000
                          WHERE  ADDRESS3 = :STATE                       00494001
@@ -86,10 +97,17 @@
           02 ACCT-ADDR3         PIC X(15).                              00610000
           02 ACCT-RSRVD         PIC X(7).                               00620000
           02 ACCT-COMMENT       PIC X(50).                              00630000
+      *****************************************************             00631000
+      * COMMIT-POINT CONTROL                              *             00632000
+      *****************************************************             00633000
+       01 COMMIT-CONTROL.                                                00634000
+          02 COMMIT-INTERVAL    PIC S9(5) COMP VALUE +25.                00635000
+          02 FETCH-COUNT        PIC S9(5) COMP VALUE ZERO.                00636000
                                                                         00640000
        PROCEDURE DIVISION.                                              00650000
       *------------------                                               00660000
        PROG-START.                                                      00670000
+                PERFORM INIT-STATE-TABLE.
                 OPEN INPUT  CARDIN.                                     00671000
                 OPEN OUTPUT REPOUT.                                     00672000
                 READ CARDIN RECORD INTO IOAREA                          00680000
@@ -101,33 +119,149 @@
                       REPOUT.                                           00740000
                 GOBACK.                                                 00750003
        PROCESS-INPUT.                                                   00760000
-                IF STATE = '*'                                          00770000
-                   PERFORM GET-ALL                                      00780000
-                ELSE                                                    00790000
-                   PERFORM GET-SPECIFIC.                                00800000
+                PERFORM VALIDATE-CARD.                                   00761000
+                IF CARD-IS-VALID                                         00762000
+                   IF STATE = '*'                                        00770000
+                      PERFORM GET-ALL                                    00780000
+                   ELSE                                                  00790000
+                      PERFORM GET-SPECIFIC                                00800000
+                   END-IF                                                00801000
+                ELSE                                                     00802000
+                   PERFORM REJECT-CARD                                   00803000
+                END-IF                                                   00804000
                 READ CARDIN RECORD INTO IOAREA                          00810000
                    AT END MOVE 'N' TO INPUT-SWITCH.                     00820000
+      *                                                                 00821100
+      * A SEARCH CARD MUST BE '*' (MEANING "LIST ALL") OR ONE OF THE
+      * 50 RECOGNIZED USA STATE NAMES - A BLANK CARD, ONE WITH DIGITS
+      * OR SPECIAL CHARACTERS, OR A NAME NOT FOUND IN
+      * VALID-STATE-TABLE IS REJECTED RATHER THAN SENT TO THE CURSOR
+      * AS A SEARCH VALUE
+       VALIDATE-CARD.                                                    00821600
+                MOVE 'Y' TO CARD-VALID-SWITCH.                           00821700
+                IF STATE = SPACES                                        00821800
+                   MOVE 'N' TO CARD-VALID-SWITCH                         00821900
+                ELSE                                                     00822000
+                   IF STATE NOT = '*'                                    00822100
+                      IF STATE IS NOT ALPHABETIC                         00822200
+                         MOVE 'N' TO CARD-VALID-SWITCH                   00822300
+                      ELSE
+                         PERFORM VALIDATE-STATE
+                         IF NOT STATE-IS-FOUND
+                            MOVE 'N' TO CARD-VALID-SWITCH
+                         END-IF
+                      END-IF                                             00822400
+                   END-IF                                                00822500
+                END-IF.                                                  00822600
+      *
+      * VALIDATE-STATE -- looks STATE up in VALID-STATE-TABLE, the
+      * same table-search shape ACCTEDIT uses to check USA-STATE.
+       VALIDATE-STATE.
+                MOVE 'N' TO STATE-FOUND-SWITCH.
+                PERFORM VARYING VS-IDX FROM 1 BY 1
+                   UNTIL VS-IDX > 50
+                   IF VS-NAME (VS-IDX) = STATE
+                      MOVE 'Y' TO STATE-FOUND-SWITCH
+                      SET VS-IDX TO 50
+                   END-IF
+                END-PERFORM.
        GET-ALL.                                                         00830000
                 EXEC SQL OPEN CUR1  END-EXEC.                           00840000
                 EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.    00850000
                    PERFORM PRINT-ALL                                    00860000
                      UNTIL SQLCODE IS NOT EQUAL TO ZERO.                00870000
                 EXEC SQL CLOSE CUR1  END-EXEC.                          00880000
+                EXEC SQL COMMIT END-EXEC.                                00880050
        PRINT-ALL.                                                       00881000
                 PERFORM PRINT-A-LINE.                                   00882000
                 EXEC SQL FETCH CUR1  INTO :CUSTOMER-RECORD END-EXEC.    00883000
+                PERFORM COMMIT-POINT.                                    00883050
        GET-SPECIFIC.                                                    00884000
                 EXEC SQL OPEN  CUR2  END-EXEC.                          00885000
                 EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.    00886000
                    PERFORM PRINT-SPECIFIC                               00887000
                      UNTIL SQLCODE IS NOT EQUAL TO ZERO.                00888000
                 EXEC SQL CLOSE CUR2  END-EXEC.                          00889000
+                EXEC SQL COMMIT END-EXEC.                                00889050
        PRINT-SPECIFIC.                                                  00889100
                 PERFORM PRINT-A-LINE.                                   00889200
                 EXEC SQL FETCH CUR2  INTO :CUSTOMER-RECORD END-EXEC.    00889300
+                PERFORM COMMIT-POINT.                                    00889350
        PRINT-A-LINE.                                                    00890000
                 MOVE  ACCT-NO      TO  ACCT-NO-O.                       00900000
                 MOVE  ACCT-LASTN   TO  ACCT-LASTN-O.                    00930000
                 MOVE  ACCT-FIRSTN  TO  ACCT-FIRSTN-O.                   00940000
                 MOVE  ACCT-ADDR3   TO  ACCT-ADDR3-O.                    00941000
                 WRITE REPREC AFTER ADVANCING 2 LINES.                   00960000
+      *                                                                 00960100
+      * COMMIT EVERY N FETCHES SO A LONG CURSOR LOOP DOES NOT HOLD      00960200
+      * LOCKS OR LOG SPACE FOR THE ENTIRE RUN                           00960300
+       COMMIT-POINT.                                                    00960400
+                ADD 1 TO FETCH-COUNT.                                    00960500
+                IF FETCH-COUNT >= COMMIT-INTERVAL                        00960600
+                   EXEC SQL COMMIT END-EXEC                              00960700
+                   MOVE ZERO TO FETCH-COUNT                              00960800
+                END-IF.                                                  00960900
+      *                                                                 00961000
+      * LIST A REJECTED SEARCH CARD ON THE REPORT INSTEAD OF RUNNING    00961100
+      * IT AGAINST THE CURSOR                                           00961200
+       REJECT-CARD.                                                      00961300
+                MOVE SPACES        TO REPREC.                            00961400
+                MOVE '*INVALID*'   TO ACCT-NO-O.                         00961500
+                MOVE STATE         TO ACCT-LASTN-O.                      00961600
+                WRITE REPREC AFTER ADVANCING 2 LINES.                    00961900
+      *
+      * INIT-STATE-TABLE -- LOADS THE 50 RECOGNIZED USA STATE NAMES
+      * ONCE AT STARTUP, THE SAME STATIC LOOKUP-TABLE SHAPE ACCTEDIT
+      * USES FOR VALID-STATE-TABLE.
+       INIT-STATE-TABLE.
+                MOVE 'ALABAMA'        TO VS-NAME (1).
+                MOVE 'ALASKA'         TO VS-NAME (2).
+                MOVE 'ARIZONA'        TO VS-NAME (3).
+                MOVE 'ARKANSAS'       TO VS-NAME (4).
+                MOVE 'CALIFORNIA'     TO VS-NAME (5).
+                MOVE 'COLORADO'       TO VS-NAME (6).
+                MOVE 'CONNECTICUT'    TO VS-NAME (7).
+                MOVE 'DELAWARE'       TO VS-NAME (8).
+                MOVE 'FLORIDA'        TO VS-NAME (9).
+                MOVE 'GEORGIA'        TO VS-NAME (10).
+                MOVE 'HAWAII'         TO VS-NAME (11).
+                MOVE 'IDAHO'          TO VS-NAME (12).
+                MOVE 'ILLINOIS'       TO VS-NAME (13).
+                MOVE 'INDIANA'        TO VS-NAME (14).
+                MOVE 'IOWA'           TO VS-NAME (15).
+                MOVE 'KANSAS'         TO VS-NAME (16).
+                MOVE 'KENTUCKY'       TO VS-NAME (17).
+                MOVE 'LOUISIANA'      TO VS-NAME (18).
+                MOVE 'MAINE'          TO VS-NAME (19).
+                MOVE 'MARYLAND'       TO VS-NAME (20).
+                MOVE 'MASSACHUSETTS'  TO VS-NAME (21).
+                MOVE 'MICHIGAN'       TO VS-NAME (22).
+                MOVE 'MINNESOTA'      TO VS-NAME (23).
+                MOVE 'MISSISSIPPI'    TO VS-NAME (24).
+                MOVE 'MISSOURI'       TO VS-NAME (25).
+                MOVE 'MONTANA'        TO VS-NAME (26).
+                MOVE 'NEBRASKA'       TO VS-NAME (27).
+                MOVE 'NEVADA'         TO VS-NAME (28).
+                MOVE 'NEW HAMPSHIRE'  TO VS-NAME (29).
+                MOVE 'NEW JERSEY'     TO VS-NAME (30).
+                MOVE 'NEW MEXICO'     TO VS-NAME (31).
+                MOVE 'NEW YORK'       TO VS-NAME (32).
+                MOVE 'NORTH CAROLINA' TO VS-NAME (33).
+                MOVE 'NORTH DAKOTA'   TO VS-NAME (34).
+                MOVE 'OHIO'           TO VS-NAME (35).
+                MOVE 'OKLAHOMA'       TO VS-NAME (36).
+                MOVE 'OREGON'         TO VS-NAME (37).
+                MOVE 'PENNSYLVANIA'   TO VS-NAME (38).
+                MOVE 'RHODE ISLAND'   TO VS-NAME (39).
+                MOVE 'SOUTH CAROLINA' TO VS-NAME (40).
+                MOVE 'SOUTH DAKOTA'   TO VS-NAME (41).
+                MOVE 'TENNESSEE'      TO VS-NAME (42).
+                MOVE 'TEXAS'          TO VS-NAME (43).
+                MOVE 'UTAH'           TO VS-NAME (44).
+                MOVE 'VERMONT'        TO VS-NAME (45).
+                MOVE 'VIRGINIA'       TO VS-NAME (46).
+                MOVE 'WASHINGTON'     TO VS-NAME (47).
+                MOVE 'WEST VIRGINIA'  TO VS-NAME (48).
+                MOVE 'WISCONSIN'      TO VS-NAME (49).
+                MOVE 'WYOMING'        TO VS-NAME (50).
