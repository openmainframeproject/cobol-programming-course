@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0106
+       PROGRAM-ID.    CBL0106.
        AUTHOR.        Otto B. Boolean.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -10,6 +10,7 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
       *-------------
        DATA DIVISION.
       *-------------
@@ -27,26 +28,37 @@
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTFLDS.
+      *
+      *    PARM-CARD -- one 80-byte control record.  A non-blank first
+      *    byte limits every report on this run to accounts whose
+      *    ACCOUNT-STATUS matches it (e.g. 'A' for active only).
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-STATUS-FILTER PIC X(1).
+           05  FILLER             PIC X(79).
       *
        WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED      PIC X(8).
        01  Filler.
            05 LASTREC          PIC X VALUE SPACE.
            05 DISP-SUB1        PIC 9999.
-           05 SUB1             PIC 99.
+           05 STATE-FOUND-FLAG PIC X VALUE 'N'.
+           05 OL-CAPACITY-FLAG PIC X VALUE 'N'.
+               88 OL-CAPACITY-WARNED    VALUE 'Y'.
+           05 STATUS-FILTER    PIC X VALUE SPACE.
 
-         01 OVERLIMIT.
-           03 FILLER OCCURS 5  TIMES.
+      *    OVERLIMIT -- one entry per account actually found over its
+      *    limit. OL-COUNT only advances when IS-OVERLIMIT stores an
+      *    entry, and is bounds-checked against OL-MAX so a heavy
+      *    overlimit run can never subscript past the table.
+       01  OVERLIMIT-CTL.
+           05 OL-COUNT         PIC S9(4) COMP VALUE 0.
+           05 OL-MAX           PIC S9(4) COMP VALUE 500.
+       01 OVERLIMIT.
+           03 OL-ENTRY OCCURS 1 TO 500 TIMES
+              DEPENDING ON OL-COUNT
+              INDEXED BY OL-IDX.
                05  OL-ACCT-NO            PIC X(8).
                05  OL-ACCT-LIMIT         PIC S9(7)V99 COMP-3.
                05  OL-ACCT-BALANCE       PIC S9(7)V99 COMP-3.
@@ -55,11 +67,30 @@
 
 
       *
-       01  CLIENTS-PER-STATE.
-           05 FILLER              PIC X(19) VALUE
-              'Virginia Clients = '.
-           05 VIRGINIA-CLIENTS    PIC 9(3) VALUE ZERO.
-           05 FILLER              PIC X(59) VALUE SPACES.
+      *    STATE-TABLE -- one entry per distinct USA-STATE value seen
+      *    on the account file, with a running client count. Replaces
+      *    the old single Virginia-only counter so any state's numbers
+      *    show up on the report without a recompile.
+       01  STATE-TABLE-CTL.
+           05 STATE-COUNT         PIC S9(4) COMP VALUE 0.
+           05 STATE-MAX           PIC S9(4) COMP VALUE 60.
+       01  STATE-TABLE.
+           05 STATE-ENTRY OCCURS 1 TO 60 TIMES
+              DEPENDING ON STATE-COUNT
+              INDEXED BY ST-IDX.
+              10  ST-NAME         PIC X(15).
+              10  ST-CLIENTS      PIC 9(5) VALUE ZERO.
+
+       01  CLIENTS-PER-STATE-HDR.
+           05 FILLER              PIC X(20) VALUE
+              'Clients by State'.
+           05 FILLER              PIC X(58) VALUE SPACES.
+
+       01  CLIENTS-PER-STATE-LINE.
+           05 SD-STATE            PIC X(15).
+           05 FILLER              PIC X(03) VALUE SPACES.
+           05 SD-CLIENTS          PIC ZZZ9.
+           05 FILLER              PIC X(56) VALUE SPACES.
 
        01  OVERLIMIT-STATUS.
            05 OLS-STATUS          PIC X(30) VALUE
@@ -67,6 +98,44 @@
            05 OLS-ACCTNUM         PIC XXXX VALUE SPACES.
            05 FILLER              PIC X(45) VALUE SPACES.
 
+       01  OVERLIMIT-DETAIL-HDR.
+           05 FILLER              PIC X(08) VALUE 'Account '.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(12) VALUE 'Limit '.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(12) VALUE 'Balance '.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(13) VALUE 'Amount Over '.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(11) VALUE 'Pct Over '.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 FILLER              PIC X(12) VALUE 'Min Payment '.
+           05 FILLER              PIC X(08) VALUE SPACES.
+
+       01  OVERLIMIT-DETAIL-LINE.
+           05 OLD-ACCT-NO         PIC X(8).
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 OLD-LIMIT           PIC $$,$$$,$$9.99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 OLD-BALANCE         PIC $$,$$$,$$9.99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 OLD-AMT-OVER        PIC $$,$$$,$$9.99.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 OLD-PCT-OVER        PIC ZZ9.99.
+           05 FILLER              PIC X(01) VALUE '%'.
+           05 FILLER              PIC X(02) VALUE SPACES.
+           05 OLD-MIN-PAY         PIC $$,$$$,$$9.99.
+           05 FILLER              PIC X(08) VALUE SPACES.
+
+       01  OL-AMOUNTS.
+           05 OL-AMT-OVER-WK      PIC S9(7)V99 COMP-3.
+           05 OL-PCT-OVER-WK      PIC S9(5)V99 COMP-3.
+           05 OL-MIN-PAY-WK       PIC S9(7)V99 COMP-3.
+      *
+      *    MIN-PAY-FLOOR -- the smallest minimum payment ever quoted,
+      *    regardless of how small the overlimit amount is.
+       01  MIN-PAY-FLOOR          PIC S9(3)V99 COMP-3 VALUE 25.00.
+
       *
        01  HEADER-1.
            05  FILLER         PIC X(20) VALUE 'Financial Report for'.
@@ -119,6 +188,13 @@
       *------------------
        OPEN-FILES.
            OPEN INPUT  ACCT-REC.
+           OPEN INPUT  PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'CBL0106: PARMCARD IS EMPTY -- REPORTING ALL STATUSES'
+           END-READ.
+           MOVE PARM-STATUS-FILTER TO STATUS-FILTER.
+           CLOSE PARM-CARD.
            OPEN OUTPUT PRINT-LINE.
       *
        WRITE-HEADERS.
@@ -133,12 +209,11 @@
            WRITE PRINT-REC FROM HEADER-3.
            WRITE PRINT-REC FROM HEADER-4.
            MOVE SPACES TO PRINT-REC.
-           MOVE 1 TO SUB1.
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
             PERFORM UNTIL LASTREC = 'Y'
-            PERFORM IS-STATE-VIRGINIA
+            PERFORM TALLY-CLIENTS-BY-STATE
             PERFORM IS-OVERLIMIT
             PERFORM WRITE-RECORD
             PERFORM READ-RECORD
@@ -146,45 +221,121 @@
            .
       *
        CLOSE-STOP.
-           WRITE PRINT-REC FROM CLIENTS-PER-STATE.
+           PERFORM WRITE-STATE-REPORT.
            PERFORM WRITE-OVERLIMIT.
            CLOSE ACCT-REC.
            CLOSE PRINT-LINE.
            GOBACK.
       *
        READ-RECORD.
-           READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           PERFORM WITH TEST AFTER UNTIL LASTREC = 'Y'
+               OR STATUS-FILTER = SPACE
+               OR ACCOUNT-STATUS = STATUS-FILTER
+               READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+               END-READ
+           END-PERFORM.
       *
        IS-OVERLIMIT.
            IF ACCT-LIMIT < ACCT-BALANCE THEN
-               MOVE ACCT-LIMIT TO OL-ACCT-LIMIT(SUB1)
-               MOVE ACCT-BALANCE TO OL-ACCT-BALANCE(SUB1)
-               MOVE LAST-NAME TO OL-LASTNAME(SUB1)
-               MOVE FIRST-NAME TO OL-FIRSTNAME(SUB1)
-            END-IF.
-            ADD 1 TO SUB1.
+               IF OL-COUNT < OL-MAX
+                   ADD 1 TO OL-COUNT
+                   MOVE ACCT-NO      TO OL-ACCT-NO(OL-COUNT)
+                   MOVE ACCT-LIMIT   TO OL-ACCT-LIMIT(OL-COUNT)
+                   MOVE ACCT-BALANCE TO OL-ACCT-BALANCE(OL-COUNT)
+                   MOVE LAST-NAME    TO OL-LASTNAME(OL-COUNT)
+                   MOVE FIRST-NAME   TO OL-FIRSTNAME(OL-COUNT)
+               ELSE
+                   IF NOT OL-CAPACITY-WARNED
+                       DISPLAY 'CBL0106: OVERLIMIT TABLE FULL AT '
+                           OL-MAX ' ENTRIES -- ADDITIONAL OVERLIMIT '
+                           'ACCOUNTS WILL NOT APPEAR ON THE LISTING'
+                       SET OL-CAPACITY-WARNED TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
 
-       IS-STATE-VIRGINIA.
-           IF USA-STATE = 'Virginia' THEN
-              ADD 1 TO VIRGINIA-CLIENTS
+      *    TALLY-CLIENTS-BY-STATE -- looks for USA-STATE in the table
+      *    already built from prior records; bumps its count if found,
+      *    otherwise adds a new entry (up to STATE-MAX distinct states).
+       TALLY-CLIENTS-BY-STATE.
+           MOVE 'N' TO STATE-FOUND-FLAG.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > STATE-COUNT
+               IF ST-NAME (ST-IDX) = USA-STATE
+                   ADD 1 TO ST-CLIENTS (ST-IDX)
+                   MOVE 'Y' TO STATE-FOUND-FLAG
+                   SET ST-IDX TO STATE-COUNT
+               END-IF
+           END-PERFORM.
+           IF STATE-FOUND-FLAG = 'N' AND STATE-COUNT < STATE-MAX
+               ADD 1 TO STATE-COUNT
+               MOVE USA-STATE TO ST-NAME (STATE-COUNT)
+               MOVE 1 TO ST-CLIENTS (STATE-COUNT)
            END-IF.
+      *
+       WRITE-STATE-REPORT.
+           MOVE SPACES TO PRINT-REC.
+           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
+           WRITE PRINT-REC FROM CLIENTS-PER-STATE-HDR.
+           PERFORM VARYING ST-IDX FROM 1 BY 1
+               UNTIL ST-IDX > STATE-COUNT
+               MOVE ST-NAME (ST-IDX)    TO SD-STATE
+               MOVE ST-CLIENTS (ST-IDX) TO SD-CLIENTS
+               WRITE PRINT-REC FROM CLIENTS-PER-STATE-LINE
+           END-PERFORM.
       *
        WRITE-OVERLIMIT.
-           IF SUB1 = 1 THEN
+           IF OL-COUNT = 0 THEN
                MOVE OVERLIMIT-STATUS TO PRINT-REC
                WRITE PRINT-REC
            ELSE
                MOVE 'ACCOUNTS OVERLIMIT' TO OLS-STATUS
-               MOVE SUB1 TO  DISP-SUB1
+               MOVE OL-COUNT TO  DISP-SUB1
                MOVE DISP-SUB1 TO OLS-ACCTNUM
                MOVE OVERLIMIT-STATUS TO PRINT-REC
                WRITE PRINT-REC
+               WRITE PRINT-REC FROM OVERLIMIT-DETAIL-HDR
+               PERFORM VARYING OL-IDX FROM 1 BY 1
+                   UNTIL OL-IDX > OL-COUNT
+                   PERFORM WRITE-OVERLIMIT-DETAIL
+               END-PERFORM
+           END-IF.
+      *
+      *    WRITE-OVERLIMIT-DETAIL -- shows how much over the limit the
+      *    account is, in dollars and as a percentage of the limit, so
+      *    collections can prioritize the worst accounts first, along
+      *    with the minimum payment due: the amount needed to bring
+      *    the account back within its limit, plus 2% of whatever
+      *    balance remains, floored at MIN-PAY-FLOOR.
+       WRITE-OVERLIMIT-DETAIL.
+           COMPUTE OL-AMT-OVER-WK =
+               OL-ACCT-BALANCE(OL-IDX) - OL-ACCT-LIMIT(OL-IDX).
+           IF OL-ACCT-LIMIT(OL-IDX) > 0
+               COMPUTE OL-PCT-OVER-WK ROUNDED =
+                   (OL-AMT-OVER-WK / OL-ACCT-LIMIT(OL-IDX)) * 100
+           ELSE
+               MOVE 0 TO OL-PCT-OVER-WK
+           END-IF.
+           COMPUTE OL-MIN-PAY-WK ROUNDED =
+               OL-AMT-OVER-WK + (OL-ACCT-LIMIT(OL-IDX) * .02).
+           IF OL-MIN-PAY-WK < MIN-PAY-FLOOR
+               MOVE MIN-PAY-FLOOR TO OL-MIN-PAY-WK
            END-IF.
+           MOVE OL-ACCT-NO(OL-IDX)      TO ACCT-NO-MASKED.
+           MOVE 'XXXX'                  TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED          TO OLD-ACCT-NO.
+           MOVE OL-ACCT-LIMIT(OL-IDX)   TO OLD-LIMIT.
+           MOVE OL-ACCT-BALANCE(OL-IDX) TO OLD-BALANCE.
+           MOVE OL-AMT-OVER-WK          TO OLD-AMT-OVER.
+           MOVE OL-PCT-OVER-WK          TO OLD-PCT-OVER.
+           MOVE OL-MIN-PAY-WK           TO OLD-MIN-PAY.
+           WRITE PRINT-REC FROM OVERLIMIT-DETAIL-LINE.
       *
        WRITE-RECORD.
-           MOVE ACCT-NO      TO  ACCT-NO-O.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           MOVE ACCT-NO-MASKED TO  ACCT-NO-O.
            MOVE ACCT-LIMIT   TO  ACCT-LIMIT-O.
            MOVE ACCT-BALANCE TO  ACCT-BALANCE-O.
            MOVE LAST-NAME    TO  LAST-NAME-O.
