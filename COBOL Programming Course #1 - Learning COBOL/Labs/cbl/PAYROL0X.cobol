@@ -3,12 +3,19 @@
        DATA DIVISION.
        WORKING-STORAGE SECTION.
       ****** Variables for the report
-       77  WHO        PIC X(15).
-       77  WHERE      PIC X(20).
-       77  WHY        PIC X(30).
-       77  RATE       PIC 9(3).
-       77  HOURS      PIC 9(3).
-       77  GROSS-PAY  PIC X(5).
+       77  WHO         PIC X(15).
+       77  WHERE       PIC X(20).
+       77  WHY         PIC X(30).
+       77  RATE        PIC 9(3).
+       77  HOURS       PIC 9(3).
+       77  REG-HOURS   PIC 9(3).
+       77  OT-HOURS    PIC 9(3).
+       77  REG-PAY     PIC 9(5)V99.
+       77  OT-PAY      PIC 9(5)V99.
+       77  GROSS-PAY   PIC 9(5)V99.
+       77  TAX-RATE    PIC V999   VALUE .200.
+       77  TAX-AMT     PIC 9(5)V99.
+       77  NET-PAY     PIC 9(5)V99.
 
        PROCEDURE DIVISION.
       ****** COBOL MOVE statements - Literal Text to Variables
@@ -17,14 +24,29 @@
            MOVE "Learn to be a COBOL expert" TO WHY.
            MOVE 19 TO HOURS.
            MOVE 23 TO RATE.
+      ****** Hours over 40 are paid at time and a half
+           IF HOURS > 40
+               MOVE 40            TO REG-HOURS
+               COMPUTE OT-HOURS = HOURS - 40
+           ELSE
+               MOVE HOURS         TO REG-HOURS
+               MOVE 0             TO OT-HOURS
+           END-IF.
       ****** Calculation using COMPUTE reserved word verb
-           COMPUTE GROSS-PAY = HOURS * RATE.
+           COMPUTE REG-PAY = REG-HOURS * RATE.
+           COMPUTE OT-PAY  = OT-HOURS * RATE * 1.5.
+           COMPUTE GROSS-PAY = REG-PAY + OT-PAY.
+           COMPUTE TAX-AMT = GROSS-PAY * TAX-RATE.
+           COMPUTE NET-PAY = GROSS-PAY - TAX-AMT.
       ****** DISPLAY statements
            DISPLAY "Name: " WHO.
            DISPLAY "Location: " WHERE
            DISPLAY "Reason: " WHY
            DISPLAY "Hours Worked: " HOURS.
            DISPLAY "Hourly Rate: " RATE.
+           DISPLAY "Overtime Hours: " OT-HOURS.
            DISPLAY "Gross Pay: " GROSS-PAY.
+           DISPLAY "Tax Withheld: " TAX-AMT.
+           DISPLAY "Net Pay: " NET-PAY.
            DISPLAY WHO "- " WHERE "-- " WHY.
            GOBACK.
