@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    CBL0012
+       PROGRAM-ID.    CBL0012.
        AUTHOR.        Otto B. Intrisic.
       *--------------------
        ENVIRONMENT DIVISION.
@@ -10,6 +10,7 @@
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
       *-------------
        DATA DIVISION.
       *-------------
@@ -24,28 +25,55 @@
            05  FILLER         PIC X(02) VALUE SPACES.
            05  ACCT-BALANCE-O PIC $$,$$$,$$9.99.
            05  FILLER         PIC X(02) VALUE SPACES.
+      *    CSV-REC -- second record layout for the same FD, used
+      *    instead of PRINT-REC when PARMCARD asks for CSV output; an
+      *    FD's record area is sized to its largest 01-level record.
+       01  CSV-REC              PIC X(100).
       *
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
-           05  ACCT-NO            PIC X(8).
-           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-           05  LAST-NAME          PIC X(20).
-           05  FIRST-NAME         PIC X(15).
-           05  CLIENT-ADDR.
-               10  STREET-ADDR    PIC X(25).
-               10  CITY-COUNTY    PIC X(20).
-               10  USA-STATE      PIC X(15).
-           05  RESERVED           PIC X(7).
-           05  COMMENTS           PIC X(50).
+           COPY ACCTFLDS.
+      *
+      *    PARM-CARD -- one 80-byte control record.  A 'C' in the
+      *    first byte asks for comma-separated output instead of the
+      *    fixed-column report layout.  The second byte, if not blank,
+      *    limits the report to accounts whose ACCOUNT-STATUS matches.
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-CSV-OPT       PIC X(1).
+           05  PARM-STATUS-FILTER PIC X(1).
+           05  FILLER             PIC X(78).
       *
        WORKING-STORAGE SECTION.
+       01  ACCT-NO-MASKED      PIC X(8).
        01  FLAGS.
            05 LASTREC          PIC X VALUE SPACE.
+           05 CSV-MODE-FLAG    PIC X VALUE 'N'.
+               88 CSV-MODE         VALUE 'Y'.
+       01  STATUS-FILTER       PIC X(1) VALUE SPACE.
+      *
+       01  CSV-NUMERIC-EDIT.
+           05  CSV-LIMIT-O     PIC -(7)9.99.
+           05  CSV-BALANCE-O   PIC -(7)9.99.
       *
        01  TLIMIT-TBALANCE.
            05 TLIMIT              PIC S9(9)V99 COMP-3 VALUE ZERO.
            05 TBALANCE            PIC S9(9)V99 COMP-3 VALUE ZERO.
+      *
+      *    CURR-RATE-TABLE/CONV-RATE/CONVERTED-LIMIT/CONVERTED-BALANCE
+      *    -- TLIMIT/TBALANCE are a grand total across every account on
+      *    file, so each account's ACCT-LIMIT/ACCT-BALANCE is converted
+      *    to USD before it is added in; otherwise the total would sum
+      *    native-currency amounts as if they were all the same
+      *    currency.  Same lookup-table shape as CBL0002's
+      *    CURR-RATE-TABLE.
+       01 CURR-RATE-TABLE.
+           05 CURR-ENTRY OCCURS 4 TIMES INDEXED BY CR-IDX.
+              10  CR-CODE        PIC X(3).
+              10  CR-RATE        PIC S9(3)V9(6) COMP-3.
+       01 CONV-RATE             PIC S9(3)V9(6) COMP-3.
+       01 CONVERTED-LIMIT       PIC S9(9)V99 COMP-3 VALUE ZERO.
+       01 CONVERTED-BALANCE     PIC S9(9)V99 COMP-3 VALUE ZERO.
       *
        01  HEADER-1.
            05  FILLER         PIC X(20) VALUE 'Financial Report for'.
@@ -108,21 +136,37 @@
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
+           PERFORM INIT-CURRENCY-TABLE.
            OPEN INPUT  ACCT-REC.
+           OPEN INPUT  PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'CBL0012: PARMCARD IS EMPTY -- USING REPORT LAYOUT'
+           END-READ.
+           IF PARM-CSV-OPT = 'C'
+               SET CSV-MODE TO TRUE
+           END-IF.
+           MOVE PARM-STATUS-FILTER TO STATUS-FILTER.
+           CLOSE PARM-CARD.
            OPEN OUTPUT PRINT-LINE.
       *
        WRITE-HEADERS.
-           MOVE FUNCTION CURRENT-DATA TO WS-CURRENT-DATE-DATA.
-           MOVE WS-CURRENT-YEAR  TO HDR-YR.
-           MOVE WS-CURRENT-MONTH TO HDR-MO.
-           MOVE WS-CURRENT-DAY   TO HDR-DAY.
-           WRITE PRINT-REC FROM HEADER-1.
-           WRITE PRINT-REC FROM HEADER-2.
-           MOVE SPACES TO PRINT-REC.
-           WRITE PRINT-REC AFTER ADVANCING 1 LINES.
-           WRITE PRINT-REC FROM HEADER-3.
-           WRITE PRINT-REC FROM HEADER-4.
-           MOVE SPACES TO PRINT-REC.
+           IF CSV-MODE
+               MOVE 'Account No,Last Name,Limit,Balance' TO CSV-REC
+               WRITE CSV-REC
+           ELSE
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA
+               MOVE WS-CURRENT-YEAR  TO HDR-YR
+               MOVE WS-CURRENT-MONTH TO HDR-MO
+               MOVE WS-CURRENT-DAY   TO HDR-DAY
+               WRITE PRINT-REC FROM HEADER-1
+               WRITE PRINT-REC FROM HEADER-2
+               MOVE SPACES TO PRINT-REC
+               WRITE PRINT-REC AFTER ADVANCING 1 LINES
+               WRITE PRINT-REC FROM HEADER-3
+               WRITE PRINT-REC FROM HEADER-4
+               MOVE SPACES TO PRINT-REC
+           END-IF.
       *
        READ-NEXT-RECORD.
            PERFORM READ-RECORD
@@ -133,10 +177,22 @@
             END-PERFORM
            .
        WRITE-TLIMIT-TBALANCE.
-            MOVE TLIMIT   TO TLIMIT-O.
-            MOVE TBALANCE TO TBALANCE-O.
-            WRITE PRINT-REC FROM TRAILER-1.
-            WRITE PRINT-REC FROM TRAILER-2.
+           IF CSV-MODE
+               MOVE TLIMIT   TO CSV-LIMIT-O
+               MOVE TBALANCE TO CSV-BALANCE-O
+               STRING 'Totals,,' DELIMITED BY SIZE
+                      CSV-LIMIT-O DELIMITED BY SIZE
+                      ',' DELIMITED BY SIZE
+                      CSV-BALANCE-O DELIMITED BY SIZE
+                      INTO CSV-REC
+               END-STRING
+               WRITE CSV-REC
+           ELSE
+               MOVE TLIMIT   TO TLIMIT-O
+               MOVE TBALANCE TO TBALANCE-O
+               WRITE PRINT-REC FROM TRAILER-1
+               WRITE PRINT-REC FROM TRAILER-2
+           END-IF.
       *
        CLOSE-STOP.
            CLOSE ACCT-REC.
@@ -144,22 +200,75 @@
            GOBACK.
       *
        READ-RECORD.
-           READ ACCT-REC
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
+           PERFORM WITH TEST AFTER UNTIL LASTREC = 'Y'
+               OR STATUS-FILTER = SPACE
+               OR ACCOUNT-STATUS = STATUS-FILTER
+               READ ACCT-REC
+               AT END MOVE 'Y' TO LASTREC
+               END-READ
+           END-PERFORM.
       *
        LIMIT-BALANCE-TOTAL.
-           COMPUTE TLIMIT   = TLIMIT   + ACCT-LIMIT   END-COMPUTE
-           COMPUTE TBALANCE = TBALANCE + ACCT-BALANCE END-COMPUTE
+           PERFORM CONVERT-TO-USD
+           COMPUTE TLIMIT   = TLIMIT   + CONVERTED-LIMIT   END-COMPUTE
+           COMPUTE TBALANCE = TBALANCE + CONVERTED-BALANCE END-COMPUTE
            .
+      *
+      *    INIT-CURRENCY-TABLE -- loads the known ISO 4217 codes and
+      *    their USD conversion rates once at startup, the same static
+      *    lookup-table shape as CBL0002's CURR-RATE-TABLE.
+       INIT-CURRENCY-TABLE.
+           MOVE 'USD'      TO CR-CODE (1).
+           MOVE 1.000000   TO CR-RATE (1).
+           MOVE 'EUR'      TO CR-CODE (2).
+           MOVE 1.080000   TO CR-RATE (2).
+           MOVE 'GBP'      TO CR-CODE (3).
+           MOVE 1.270000   TO CR-RATE (3).
+           MOVE 'JPY'      TO CR-CODE (4).
+           MOVE 0.006400   TO CR-RATE (4).
+      *
+      *    CONVERT-TO-USD -- looks up this record's CURRENCY-CODE in
+      *    CURR-RATE-TABLE (blank treated as USD) and converts
+      *    ACCT-LIMIT/ACCT-BALANCE to their USD equivalents for
+      *    CONVERTED-LIMIT/CONVERTED-BALANCE, before LIMIT-BALANCE-
+      *    TOTAL adds them into TLIMIT/TBALANCE.
+       CONVERT-TO-USD.
+           MOVE 1.000000 TO CONV-RATE.
+           IF CURRENCY-CODE NOT = SPACES
+               PERFORM VARYING CR-IDX FROM 1 BY 1 UNTIL CR-IDX > 4
+                   IF CR-CODE (CR-IDX) = CURRENCY-CODE
+                       MOVE CR-RATE (CR-IDX) TO CONV-RATE
+                       SET CR-IDX TO 4
+                   END-IF
+               END-PERFORM
+           END-IF.
+           COMPUTE CONVERTED-LIMIT   ROUNDED = ACCT-LIMIT   * CONV-RATE.
+           COMPUTE CONVERTED-BALANCE ROUNDED = ACCT-BALANCE * CONV-RATE.
       *
        WRITE-RECORD.
-           MOVE ACCT-NO        TO  ACCT-NO-O.
-           MOVE ACCT-LIMIT     TO  ACCT-LIMIT-O.
-           MOVE ACCT-BALANCE   TO  ACCT-BALANCE-O.
-      *    MOVE LAST-NAME      TO  LAST-NAME-O.
-           MOVE LAST-NAME(1:1) TO  LAST-NAME-O(1:1).
-           MOVE FUNCTION LOWER-CASE(LAST-NAME(2:19))
-                               TO LAST-NAME-O(2:19).
-           WRITE PRINT-REC.
+           MOVE ACCT-NO        TO ACCT-NO-MASKED.
+           MOVE 'XXXX'         TO ACCT-NO-MASKED(1:4).
+           IF CSV-MODE
+               MOVE ACCT-LIMIT   TO CSV-LIMIT-O
+               MOVE ACCT-BALANCE TO CSV-BALANCE-O
+               STRING ACCT-NO-MASKED DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      LAST-NAME  DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      CSV-LIMIT-O   DELIMITED BY SIZE
+                      ','        DELIMITED BY SIZE
+                      CSV-BALANCE-O DELIMITED BY SIZE
+                      INTO CSV-REC
+               END-STRING
+               WRITE CSV-REC
+           ELSE
+               MOVE ACCT-NO-MASKED TO  ACCT-NO-O
+               MOVE ACCT-LIMIT     TO  ACCT-LIMIT-O
+               MOVE ACCT-BALANCE   TO  ACCT-BALANCE-O
+      *        MOVE LAST-NAME      TO  LAST-NAME-O.
+               MOVE LAST-NAME(1:1) TO  LAST-NAME-O(1:1)
+               MOVE FUNCTION LOWER-CASE(LAST-NAME(2:19))
+                                   TO LAST-NAME-O(2:19)
+               WRITE PRINT-REC
+           END-IF.
       *
