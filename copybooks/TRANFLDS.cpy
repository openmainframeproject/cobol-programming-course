@@ -0,0 +1,19 @@
+      *-----------------------------------------------------------
+      * TRANFLDS
+      * Shared layout for an account transaction record (TRANREC),
+      * one debit or credit to be posted against ACCT-BALANCE.
+      * COPY this member into the 01-level of any program that
+      * reads or writes TRANREC so the field list only has to be
+      * changed in one place.
+      *-----------------------------------------------------------
+           05  TRAN-ACCT-NO       PIC X(8).
+           05  TRAN-TYPE          PIC X(1).
+               88  TRAN-DEBIT         VALUE 'D'.
+               88  TRAN-CREDIT        VALUE 'C'.
+           05  TRAN-AMOUNT        PIC S9(7)V99 COMP-3.
+           05  TRAN-DATE.
+               10  TRAN-DATE-YR   PIC 9(4).
+               10  TRAN-DATE-MO   PIC 9(2).
+               10  TRAN-DATE-DAY  PIC 9(2).
+           05  TRAN-COMMENT       PIC X(20).
+           05  FILLER             PIC X(8).
