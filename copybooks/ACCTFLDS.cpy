@@ -0,0 +1,48 @@
+      *-----------------------------------------------------------
+      * ACCTFLDS
+      * Shared layout for the customer account record (ACCTREC).
+      * COPY this member into the 01-level of any program that
+      * reads or writes ACCTREC so the field list only has to be
+      * changed in one place.  Use REPLACING ==05== BY ==nn== when
+      * the layout is copied in under a level other than 05 (for
+      * example, as the item layout of an OCCURS table).
+      *-----------------------------------------------------------
+           05  ACCT-NO            PIC X(8).
+           05  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
+           05  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
+           05  LAST-NAME          PIC X(20).
+           05  FIRST-NAME         PIC X(15).
+           05  CLIENT-ADDR.
+               10  STREET-ADDR    PIC X(25).
+               10  CITY-COUNTY    PIC X(20).
+               10  USA-STATE      PIC X(15).
+               10  ZIP-CODE       PIC X(5).
+           05  ACCOUNT-STATUS     PIC X(1).
+               88  ACCOUNT-ACTIVE     VALUE 'A'.
+               88  ACCOUNT-CLOSED     VALUE 'C'.
+               88  ACCOUNT-SUSPENDED  VALUE 'S'.
+           05  DATE-OPENED.
+               10  DATE-OPENED-YR     PIC 9(4).
+               10  DATE-OPENED-MO     PIC 9(2).
+               10  DATE-OPENED-DAY    PIC 9(2).
+           05  RESERVED           PIC X(1).
+           05  COMMENTS           PIC X(50).
+           05  INT-RATE           PIC S9V999 COMP-3.
+      *    CURRENCY-CODE -- ISO 4217 code ACCT-LIMIT and ACCT-BALANCE
+      *    are stated in (e.g. 'USD', 'EUR').  A blank code is treated
+      *    as 'USD', matching every account on file before this field
+      *    existed.
+           05  CURRENCY-CODE      PIC X(3).
+      *    LAST-ACTIVITY-DATE -- date of the most recent transaction
+      *    POSTACCT applied to this account.  Zero/blank means no
+      *    activity has been recorded since this field existed, which
+      *    a dormancy check treats the same as "long overdue".
+           05  LAST-ACTIVITY-DATE.
+               10  LAST-ACTIVITY-YR   PIC 9(4).
+               10  LAST-ACTIVITY-MO   PIC 9(2).
+               10  LAST-ACTIVITY-DAY  PIC 9(2).
+      *    PHONE-NUMBER/EMAIL-ADDRESS -- contact information for
+      *    collections outreach; blank on any account opened before
+      *    these fields existed.
+           05  PHONE-NUMBER       PIC X(12).
+           05  EMAIL-ADDRESS      PIC X(40).
