@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------
+      * EMPFLDS
+      * Shared layout for the employee master record (EMPREC).
+      * COPY this member into the 01-level of any program that
+      * reads or writes EMPREC so the field list only has to be
+      * changed in one place.
+      *-----------------------------------------------------------
+           05  EMP-NO             PIC X(6).
+           05  EMP-NAME           PIC X(25).
+           05  HOURLY-RATE        PIC S9(3)V99 COMP-3.
+           05  HOURS-WORKED       PIC S9(3)V99 COMP-3.
+           05  FILING-STATUS      PIC X(1).
+               88  FILING-SINGLE      VALUE 'S'.
+               88  FILING-MARRIED     VALUE 'M'.
+           05  FILLER             PIC X(10).
