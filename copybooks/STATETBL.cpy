@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------
+      * STATETBL
+      * Shared lookup-table layout for validating a full USA state
+      * name (USA-STATE on ACCTFLDS, STATE/ACCT-ADDR3 on CBLDB23)
+      * against the 50 recognized state names.  COPY this member
+      * under a 01-level in WORKING-STORAGE; the table itself is
+      * populated once at startup by a local INIT-STATE-TABLE
+      * paragraph, the same shape CBL0002/CBL0009 use to load
+      * CURR-RATE-TABLE.
+      *-----------------------------------------------------------
+           05  VS-ENTRY OCCURS 50 TIMES INDEXED BY VS-IDX.
+               10  VS-NAME        PIC X(15).
