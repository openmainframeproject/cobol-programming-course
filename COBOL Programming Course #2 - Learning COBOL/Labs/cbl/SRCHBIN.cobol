@@ -12,55 +12,120 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ACCT-REC   ASSIGN TO ACCTREC.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
       *-------------
        DATA DIVISION.
       *-------------
        FILE SECTION.
        FD  ACCT-REC RECORDING MODE F.
-       01  ACCT-FIELDS        PIC X(170).
+       01  ACCT-FIELDS        PIC X(244).
+      *
+      *    PARM-CARD -- one 80-byte control record giving the account
+      *    number to search for, so a lookup no longer requires
+      *    editing and recompiling this program.  If PARM-ACCT-NO is
+      *    blank and PARM-LAST-NAME is not, the search is done by last
+      *    name instead -- since ACCT-TABLE is only kept in ACCT-NO
+      *    order, that is a sequential scan rather than a binary
+      *    SEARCH ALL, and every matching account is listed.
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-ACCT-NO   PIC X(8).
+           05  PARM-LAST-NAME PIC X(20).
+           05  FILLER         PIC X(52).
       *
        WORKING-STORAGE SECTION.
        01  FLAGS.
            05  LASTREC            PIC X VALUE SPACE.
                88  END-OF-FILE          VALUE 'Y'.
-           05  TABLE-VAR          PIC S9(4) COMP.
-           05  TABLE-MAX          PIC S9(4) COMP VALUE 45.
+           05  CAPACITY-FLAG      PIC X VALUE 'N'.
+               88  CAPACITY-WARNED      VALUE 'Y'.
+           05  TABLE-CAPACITY     PIC S9(8) COMP VALUE 5000.
+           05  TABLE-MAX          PIC S9(8) COMP VALUE 0.
+           05  SEARCH-MODE-FLAG   PIC X VALUE 'N'.
+               88  SEARCH-BY-NAME     VALUE 'Y'.
+      *
+       01  SEARCH-KEY             PIC X(8) VALUE SPACES.
+       01  SEARCH-NAME            PIC X(20) VALUE SPACES.
+       01  NAME-MATCH-COUNT       PIC S9(5) COMP-3 VALUE ZERO.
+      *    TABLE-CAPACITY -- upper bound the in-memory table can ever
+      *    hold; TABLE-MAX is set from the actual number of records
+      *    found on ACCTREC, up to that bound, instead of being wired
+      *    to a fixed record count.
       *
        01  ACCT-TABLE.
-           05  ACCT-TABLE-ITEM OCCURS 45 TIMES ASCENDING KEY IS ACCT-NO
+           05  ACCT-TABLE-ITEM OCCURS 1 TO 5000 TIMES
+               DEPENDING ON TABLE-MAX
+               ASCENDING KEY IS ACCT-NO
                INDEXED BY TABLE-IDX.
-               10  ACCT-NO            PIC X(8).
-               10  ACCT-LIMIT         PIC S9(7)V99 COMP-3.
-               10  ACCT-BALANCE       PIC S9(7)V99 COMP-3.
-               10  LAST-NAME          PIC X(20).
-               10  FIRST-NAME         PIC X(15).
-               10  CLIENT-ADDR.
-                   15  STREET-ADDR    PIC X(25).
-                   15  CITY-COUNTY    PIC X(20).
-                   15  USA-STATE      PIC X(15).
-               10  RESERVED           PIC X(7).
-               10  COMMENTS           PIC X(50).
+               COPY ACCTFLDS REPLACING ==05== BY ==10==
+                                       ==10== BY ==15==.
       *
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
            OPEN INPUT ACCT-REC.
+           OPEN INPUT PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'SRCHBIN: PARMCARD IS EMPTY -- NO ACCOUNT TO SEARCH'
+           END-READ.
+           MOVE PARM-ACCT-NO   TO SEARCH-KEY.
+           MOVE PARM-LAST-NAME TO SEARCH-NAME.
+           IF PARM-ACCT-NO = SPACES AND PARM-LAST-NAME NOT = SPACES
+               SET SEARCH-BY-NAME TO TRUE
+           END-IF.
+           CLOSE PARM-CARD.
       *
        LOAD-TABLES.
            PERFORM READ-RECORD.
-           PERFORM VARYING TABLE-VAR FROM 1 BY 1
-             UNTIL TABLE-VAR = TABLE-MAX OR END-OF-FILE
-               MOVE ACCT-FIELDS TO ACCT-TABLE-ITEM (TABLE-VAR)
+           PERFORM UNTIL END-OF-FILE
+               IF TABLE-MAX < TABLE-CAPACITY
+                   ADD 1 TO TABLE-MAX
+                   MOVE ACCT-FIELDS TO ACCT-TABLE-ITEM (TABLE-MAX)
+               ELSE
+                   IF NOT CAPACITY-WARNED
+                       DISPLAY 'SRCHBIN: ACCTREC HAS MORE THAN '
+                           TABLE-CAPACITY ' RECORDS -- TABLE IS FULL, '
+                           'REMAINING RECORDS WILL NOT BE SEARCHABLE'
+                       SET CAPACITY-WARNED TO TRUE
+                   END-IF
+               END-IF
                PERFORM READ-RECORD
            END-PERFORM.
       *
        SEARCH-RECORD.
+           IF SEARCH-BY-NAME
+               PERFORM SEARCH-BY-LASTNAME
+           ELSE
+               PERFORM SEARCH-BY-ACCTNO
+           END-IF.
+           GO TO CLOSE-STOP.
+      *
+       SEARCH-BY-ACCTNO.
            SET TABLE-IDX TO 1.
            SEARCH ALL ACCT-TABLE-ITEM
-               AT END DISPLAY "Not Found"
-               WHEN ACCT-NO (TABLE-IDX) = 18011809
-                   DISPLAY "User with Acct No 18011809 is found!".
+               AT END DISPLAY 'Acct No ' SEARCH-KEY ' Not Found'
+               WHEN ACCT-NO (TABLE-IDX) = SEARCH-KEY
+                   DISPLAY 'User with Acct No ' SEARCH-KEY
+                           ' is found!'.
+      *
+      *    ACCT-TABLE IS ONLY KEPT IN ACCT-NO ORDER, SO A LAST-NAME
+      *    LOOKUP CANNOT USE SEARCH ALL -- IT SCANS THE WHOLE TABLE
+      *    AND LISTS EVERY ACCOUNT WHOSE LAST NAME MATCHES, SINCE A
+      *    SURNAME NEED NOT BE UNIQUE.
+       SEARCH-BY-LASTNAME.
+           PERFORM VARYING TABLE-IDX FROM 1 BY 1
+                   UNTIL TABLE-IDX > TABLE-MAX
+               IF LAST-NAME (TABLE-IDX) = SEARCH-NAME
+                   ADD 1 TO NAME-MATCH-COUNT
+                   DISPLAY 'Acct No ' ACCT-NO (TABLE-IDX)
+                           ' Last Name ' SEARCH-NAME ' is found!'
+               END-IF
+           END-PERFORM.
+           IF NAME-MATCH-COUNT = ZERO
+               DISPLAY 'Last Name ' SEARCH-NAME ' Not Found'
+           END-IF.
       *
        CLOSE-STOP.
            CLOSE ACCT-REC.
