@@ -0,0 +1,123 @@
+      *-----------------------
+      * Copyright Contributors to the COBOL Programming Course
+      * SPDX-License-Identifier: CC-BY-4.0
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    SRCHVSAM.
+       AUTHOR.        Otto B. Boolean.
+      *--------------------
+      *    SRCHVSAM is SRCHBIN's VSAM counterpart: instead of loading
+      *    ACCTREC into an in-memory table and running a binary
+      *    SEARCH ALL, it reads ACCTVSAM, a KSDS copy of the same
+      *    account data keyed by ACCT-NO, and does a direct keyed
+      *    READ.  ACCTVSAM is kept as its own dataset rather than
+      *    reorganizing ACCTREC itself, the same way the CBLDB2x
+      *    family keeps its own DB2 mirror of ACCTREC rather than
+      *    changing the sequential master every other program in this
+      *    system still reads.
+      *
+      *    A last-name lookup has no alternate index to ride -- the
+      *    KSDS is only keyed by ACCT-NO -- so it START/READ NEXTs
+      *    the whole dataset in key order instead, the same linear
+      *    scan SRCHBIN itself now does for a name search.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCT-VSAM  ASSIGN TO ACCTVSAM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NO
+               FILE STATUS IS VSAM-STATUS.
+           SELECT PARM-CARD  ASSIGN TO PARMCARD.
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  ACCT-VSAM RECORDING MODE F.
+       01  ACCT-FIELDS.
+           COPY ACCTFLDS.
+      *
+      *    PARM-CARD -- same layout as SRCHBIN's: an account number to
+      *    look up directly, or, if that is blank, a last name to
+      *    scan the dataset for.
+       FD  PARM-CARD RECORDING MODE F.
+       01  PARM-REC.
+           05  PARM-ACCT-NO   PIC X(8).
+           05  PARM-LAST-NAME PIC X(20).
+           05  FILLER         PIC X(52).
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05  LASTREC            PIC X VALUE SPACE.
+               88  END-OF-FILE          VALUE 'Y'.
+           05  SEARCH-MODE-FLAG   PIC X VALUE 'N'.
+               88  SEARCH-BY-NAME     VALUE 'Y'.
+      *
+       01  VSAM-STATUS             PIC X(2) VALUE '00'.
+           88  VSAM-OK                 VALUE '00'.
+           88  VSAM-NOT-FOUND          VALUE '23'.
+      *
+       01  SEARCH-KEY              PIC X(8)  VALUE SPACES.
+       01  SEARCH-NAME             PIC X(20) VALUE SPACES.
+       01  NAME-MATCH-COUNT        PIC S9(5) COMP-3 VALUE ZERO.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT PARM-CARD.
+           READ PARM-CARD
+               AT END DISPLAY
+                  'SRCHVSAM: PARMCARD IS EMPTY -- NO ACCOUNT TO SEARCH'
+           END-READ.
+           MOVE PARM-ACCT-NO   TO SEARCH-KEY.
+           MOVE PARM-LAST-NAME TO SEARCH-NAME.
+           IF PARM-ACCT-NO = SPACES AND PARM-LAST-NAME NOT = SPACES
+               SET SEARCH-BY-NAME TO TRUE
+           END-IF.
+           CLOSE PARM-CARD.
+           OPEN INPUT ACCT-VSAM.
+      *
+       SEARCH-RECORD.
+           IF SEARCH-BY-NAME
+               PERFORM SEARCH-BY-LASTNAME
+           ELSE
+               PERFORM SEARCH-BY-ACCTNO
+           END-IF.
+           GO TO CLOSE-STOP.
+      *
+       SEARCH-BY-ACCTNO.
+           MOVE SEARCH-KEY TO ACCT-NO.
+           READ ACCT-VSAM
+               INVALID KEY DISPLAY 'Acct No ' SEARCH-KEY ' Not Found'
+           END-READ.
+           IF VSAM-OK
+               DISPLAY 'User with Acct No ' SEARCH-KEY ' is found!'
+           END-IF.
+      *
+       SEARCH-BY-LASTNAME.
+           MOVE LOW-VALUES TO ACCT-NO.
+           START ACCT-VSAM KEY >= ACCT-NO
+               INVALID KEY SET END-OF-FILE TO TRUE
+           END-START.
+           PERFORM UNTIL END-OF-FILE
+               READ ACCT-VSAM NEXT RECORD
+                   AT END SET END-OF-FILE TO TRUE
+               END-READ
+               IF NOT END-OF-FILE AND LAST-NAME = SEARCH-NAME
+                   ADD 1 TO NAME-MATCH-COUNT
+                   DISPLAY 'Acct No ' ACCT-NO ' Last Name '
+                           SEARCH-NAME ' is found!'
+               END-IF
+           END-PERFORM.
+           IF NAME-MATCH-COUNT = ZERO
+               DISPLAY 'Last Name ' SEARCH-NAME ' Not Found'
+           END-IF.
+      *
+       CLOSE-STOP.
+           CLOSE ACCT-VSAM.
+           GOBACK.
+      *
